@@ -1,220 +1,418 @@
-***************************** Top of Data ******************************
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. VECTORES.                                            
-       AUTHOR.    FEDERICO FALCON.                                      
-      **************************************************************    
-       ENVIRONMENT DIVISION.                                            
-      **************************************************************    
-       CONFIGURATION SECTION.                                           
-                                                                        
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.                           
-      **************************************************************    
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-                                                                        
-             SELECT PRODUCT ASSIGN TO DDPRODU                           
-                    FILE STATUS IS FS-PRODUCT.                          
-                                                                        
-             SELECT PRECIOS ASSIGN TO DDPRECI                           
-                    FILE STATUS IS FS-PRECIO.                           
-      **************************************************************    
-       I-O-CONTROL.                                                     
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD   PRODUCT                                                     
-           BLOCK CONTAINS 0 RECORDS                                     
-           RECORDING MODE IS F.                                         
-       01   REG-PRODUCT           PIC X(32).                            
-                                                                        
-       FD   PRECIOS                                                     
-           BLOCK CONTAINS 0 RECORDS                                     
-           RECORDING MODE IS F.                                         
-       01   REG-PRECIO            PIC X(07).                            
-      **************************************************************    
-       WORKING-STORAGE SECTION.                                         
-      **************************************************************    
-       01   REG-PRECIO            PIC X(07).                           
-      **************************************************************   
-       WORKING-STORAGE SECTION.                                        
-      **************************************************************   
-       77  FS-PRODUCT                 PIC XX       VALUE SPACES.       
-       77  FS-PRECIO                  PIC XX       VALUE SPACES.       
-                                                                       
-       77  WS-STATUS                  PIC X.                           
-           88  WS-FIN                 VALUE 'Y'.                       
-           88  WS-NO-FIN              VALUE 'N'.                       
-                                                                       
-      *********************VARIABLES A USAR*************************   
-                                                                       
-       77  CONT-I                     PIC  9(02)    VALUE ZEROES.      
-       77  CONT-J                     PIC  9(02)    VALUE ZEROES.      
-                                                                       
-       01  PRODUCTO.                                                   
-           05 COD-PROD                PIC  9(02)    VALUE ZEROES.      
-           05 DENOMINACION            PIC  X(30)    VALUE SPACES.      
-                                                                       
-       01  WS-PRECIO.                                                  
-           05 COD-PRECIO              PIC  9(02)    VALUE ZEROES.      
-           05 PRECIO                  PIC  9(03)V99 VALUE ZEROES.      
-                                                                       
-       01  WS-PRECIO-PRINT            PIC $ZZ9,99.                     
-                                                                       
-       01  TABLA.                                                      
-           03  ITEMS OCCURS 13 TIMES.                                  
-               05 T-COD-PROD              PIC  9(02)    VALUE ZEROES.  
-               05 T-DENOMINACION          PIC  X(30)    VALUE SPACES.  
-               05 T-PRECIO                PIC  9(03)V99 VALUE ZEROES.  
-      **************************************************************   
-       PROCEDURE DIVISION.                                             
-      **************************************                           
-      *                                    *                           
-      *  CUERPO PRINCIPAL DEL PROGRAMA     *                           
-     *                                    *                            
-     **************************************                            
-      MAIN-PROGRAM.                                                    
-                                                                       
-          PERFORM 1000-INICIO  THRU   F-1000-INICIO.                   
-                                                                       
-          PERFORM 2000-PROCESO    THRU F-2000-PROCESO                  
-                  UNTIL WS-FIN.                                        
-                                                                       
-          PERFORM 9999-FINAL    THRU  F-9999-FINAL.                    
-                                                                       
-      F-MAIN-PROGRAM. GOBACK.                                          
-                                                                       
-     **************************************                            
-     *                                    *                            
-     *  CUERPO INICIO APERTURA ARCHIVOS   *                            
-     *                                    *                            
-     **************************************                            
-      1000-INICIO.                                                     
-          SET WS-NO-FIN TO TRUE.                                       
-                                                                       
-          OPEN INPUT  PRODUCT.                                         
-                                                                       
-          IF FS-PRODUCT  IS NOT EQUAL '00'                             
-             DISPLAY '* ERROR EN OPEN PRODUCTO = ' FS-PRODUCT          
-             MOVE 9999 TO RETURN-CODE                                  
-             SET  WS-FIN     TO TRUE                                   
-          END-IF.                                                      
-                                                                       
-          OPEN INPUT  PRECIOS.                                         
-                                                                       
-          IF FS-PRECIO   IS NOT EQUAL '00'                             
-             DISPLAY '* ERROR EN OPEN PRECIO   = ' FS-PRECIO           
-             MOVE 9999 TO RETURN-CODE                                  
-             SET  WS-FIN     TO TRUE                                   
-          END-IF.                                                      
-                                                                      
-      F-1000-INICIO.   EXIT.                                          
-     **************************************************************   
-                                                                      
-      2000-PROCESO.                                                   
-                                                                      
-          PERFORM 2100-LEER-PRODU     THRU F-2100-LEER-PRODU .        
-                                                                      
-      F-2000-PROCESO. EXIT.                                           
-                                                                      
-     **************************************************************   
-      2100-LEER-PRODU.                                                
-                                                                      
-          PERFORM VARYING CONT-I FROM 1 BY 1 UNTIL CONT-I > 13        
-            READ PRODUCT   INTO PRODUCTO                              
-                                                                      
-          EVALUATE FS-PRODUCT                                         
-            WHEN '00'                                                 
-                   MOVE COD-PROD     TO  T-COD-PROD(CONT-I)           
-                   MOVE DENOMINACION TO  T-DENOMINACION(CONT-I)       
-                                                                      
-             WHEN '10'                                                
-             PERFORM 2200-LEER-PRECIO THRU F-2200-LEER-PRECIO         
-             SET WS-FIN TO TRUE                                       
-                                                                      
-          WHEN OTHER                                                  
-             DISPLAY '* ERROR EN LECTURA PRODUCTO = ' FS-PRODUCT      
-             MOVE 9999 TO RETURN-CODE                                 
-             SET WS-FIN  TO TRUE                                      
-                                                                      
-          END-EVALUATE                                                
-                                                                      
-          END-PERFORM.                                                
-                                                                      
-      F-2100-LEER-PRODU. EXIT.                                        
-                                                                      
-     **************************************************************   
-      2200-LEER-PRECIO.                                               
-                                                                      
-          PERFORM VARYING CONT-I FROM 1 BY 1 UNTIL CONT-I > 13        
-          READ PRECIOS   INTO WS-PRECIO                               
-                                                                      
-          EVALUATE FS-PRODUCT                                         
-            WHEN '00'                                                 
-               PERFORM VARYING CONT-J FROM 1 BY 1 UNTIL CONT-J > 13   
-               IF COD-PRECIO = T-COD-PROD(CONT-J)                     
-                 MOVE PRECIO  TO T-PRECIO(CONT-J)                     
-                 MOVE 14 TO CONT-J                                    
-               END-IF                                                 
-             END-PERFORM                                              
-                                                                      
-             WHEN '10'                                                
-             SET WS-FIN          TO TRUE                              
-                                                                      
-          WHEN OTHER                                                  
-             DISPLAY '* ERROR EN LECTURA PRECIO   = ' FS-PRECIO       
-             MOVE 14 TO CONT-I                                        
-             MOVE 9999 TO RETURN-CODE                                 
-             SET WS-FIN  TO TRUE                                      
-                                                                      
-          END-EVALUATE                                                
-          END-PERFORM.                                                
-                                                                      
-      F-2200-LEER-PRECIO. EXIT.                                       
-     **************************************************************   
-                                                                      
-      9999-FINAL.                                                     
-                                                                      
-          PERFORM VARYING CONT-I FROM 1 BY 1 UNTIL CONT-I > 13        
-            MOVE T-PRECIO(CONT-I) TO WS-PRECIO-PRINT                  
-                                                                      
-            IF T-COD-PROD(CONT-I) EQUAL ZEROS                         
-              CONTINUE                                                
-            ELSE                                                      
-              DISPLAY 'CODIGO DE PRODUCTO ' T-COD-PROD(CONT-I)        
-              DISPLAY 'DENOMINACION ' T-DENOMINACION(CONT-I)          
-                                                                      
-              IF T-PRECIO (CONT-I) = ZEROS                            
-                 DISPLAY 'PRECIO NO ENCONTRADO '                      
-              ELSE                                                    
-                 DISPLAY 'PRECIO = ' WS-PRECIO-PRINT                  
-                                                                      
-              END-IF                                                  
-            END-IF                                                    
-                                                                      
-          END-PERFORM.                                                
-                                                                      
-          IF RETURN-CODE = 9999                                       
-           CONTINUE                                                   
-          ELSE                                                        
-            CLOSE PRODUCT                                             
-                IF FS-PRODUCT  IS NOT EQUAL '00'                      
-                 DISPLAY '* ERROR EN CLOSE PRODUCT  = '               
-                                           FS-PRODUCT                 
-                 MOVE 9999 TO RETURN-CODE                             
-                 SET WS-FIN     TO TRUE                               
-                END-IF                                                
-                                                                      
-            CLOSE PRECIOS                                             
-                IF FS-PRECIO  IS NOT EQUAL '00'                       
-                 DISPLAY '* ERROR EN CLOSE PRECIO   = '               
-                                           FS-PRECIO                  
-                 MOVE 9999 TO RETURN-CODE                             
-                 SET WS-FIN     TO TRUE                               
-                END-IF                                                
-                                                                      
-          END-IF.                                                     
-        F-9999-FINAL.                                                    
-            EXIT.                                                        
- **************************** Bottom of Data ****************************
-                                                                         
-                                                                         
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VECTORES.
+       AUTHOR.    FEDERICO FALCON.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+      **************************************************************
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      **************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+             SELECT PRODUCT ASSIGN TO DDPRODU
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS RP-COD-PROD
+                    FILE STATUS IS FS-PRODUCT.
+
+             SELECT PRECIOS ASSIGN TO DDPRECI
+                    FILE STATUS IS FS-PRECIO.
+
+             SELECT EXCEPCIONES ASSIGN TO DDEXCEP
+                    FILE STATUS IS FS-EXCEPCION.
+
+             SELECT MODO ASSIGN TO DDMODO
+                    FILE STATUS IS FS-MODO.
+
+             SELECT EXCPRECIO ASSIGN TO DDEXCPRE
+                    FILE STATUS IS FS-EXCPRECIO.
+      **************************************************************
+       I-O-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD   PRODUCT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-PRODUCT.
+           05 RP-COD-PROD             PIC 9(02).
+           05 RP-DENOMINACION         PIC X(30).
+
+       FD   PRECIOS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-PRECIO            PIC X(07).
+
+       FD   EXCEPCIONES
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-EXCEPCION.
+           05 RE-COD-PROD             PIC 9(02).
+           05 RE-DENOMINACION         PIC X(30).
+
+       FD   MODO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-MODO              PIC X(01).
+
+       FD   EXCPRECIO
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+      *    PRECIOS HUERFANOS: COD-PRECIO QUE NO MATCHEO NINGUN
+      *    T-COD-PROD EN 2200-LEER-PRECIO, PARA DETECTAR ALTAS DE
+      *    PRECIO DE PRODUCTOS DISCONTINUADOS O MAL TIPEADOS.
+       01   REG-EXCPRECIO.
+           05 XP-COD-PRECIO           PIC 9(02).
+           05 XP-PRECIO               PIC 9(03)V99.
+      **************************************************************
+       WORKING-STORAGE SECTION.
+      **************************************************************
+       77  FS-PRODUCT                 PIC XX       VALUE SPACES.
+       77  FS-PRECIO                  PIC XX       VALUE SPACES.
+       77  FS-EXCEPCION                PIC XX      VALUE SPACES.
+       77  FS-MODO                      PIC XX      VALUE SPACES.
+       77  FS-EXCPRECIO                 PIC XX      VALUE SPACES.
+
+       77  WS-CANT-PRECIO-HUERFANO       PIC 9(05)  VALUE ZEROES.
+
+      *******************MODO ALTERNATIVO DE LISTADO******************
+      *    TARJETA DE CONTROL OPCIONAL DDMODO: SI TRAE 'P' EL LISTADO
+      *    FINAL SE ORDENA POR PRECIO DESCENDENTE EN LUGAR DE SEGUIR
+      *    EL ORDEN DE LECTURA DEL ARCHIVO PRODUCT.
+       77  WS-MODO-REPORTE             PIC X       VALUE 'N'.
+           88  WS-MODO-PRECIO                      VALUE 'P'.
+           88  WS-MODO-NORMAL                       VALUE 'N'.
+
+       77  WS-STATUS                  PIC X.
+           88  WS-FIN                 VALUE 'Y'.
+           88  WS-NO-FIN              VALUE 'N'.
+
+       77  WS-PROD-FLAG               PIC X.
+           88  WS-FIN-PROD             VALUE 'Y'.
+           88  WS-NO-FIN-PROD          VALUE 'N'.
+
+       77  WS-PRECIO-FLAG              PIC X.
+           88  WS-FIN-PRECIO            VALUE 'Y'.
+           88  WS-NO-FIN-PRECIO         VALUE 'N'.
+
+      *********************VARIABLES A USAR*************************
+
+       77  CONT-I                     PIC  9(03)    USAGE COMP
+                                       VALUE ZEROES.
+
+       01  PRODUCTO.
+           05 COD-PROD                PIC  9(02)    VALUE ZEROES.
+           05 DENOMINACION            PIC  X(30)    VALUE SPACES.
+
+       01  WS-PRECIO.
+           05 COD-PRECIO              PIC  9(02)    VALUE ZEROES.
+           05 PRECIO                  PIC  9(03)V99 VALUE ZEROES.
+
+       01  WS-PRECIO-PRINT            PIC $ZZ9,99.
+
+      *****************CAPACIDAD DE LA TABLA DE PRODUCTOS**************
+      *    EL CATALOGO CRECIO MAS ALLA DE LAS 13 POSICIONES ORIGINALES;
+      *    WS-PROD-CONT GUARDA CUANTOS PRODUCTOS SE CARGARON REALMENTE
+      *    (EN LUGAR DE RECORRER LA TABLA UN NUMERO FIJO DE VECES), Y
+      *    SI EL ARCHIVO TRAE MAS PRODUCTOS QUE LA CAPACIDAD SE AVISA
+      *    EN LUGAR DE DESCARTARLOS EN SILENCIO.
+       77  WS-PROD-CONT               PIC  9(03)    USAGE COMP
+                                       VALUE ZEROES.
+
+       01  TABLA.
+           03  ITEMS OCCURS 500 TIMES.
+               05 T-COD-PROD              PIC  9(02)    VALUE ZEROES.
+               05 T-DENOMINACION          PIC  X(30)    VALUE SPACES.
+               05 T-PRECIO                PIC  9(03)V99 VALUE ZEROES.
+
+      ***************UBICACION DIRECTA POR CODIGO DE PRODUCTO**********
+      *    2200-LEER-PRECIO YA NO RECORRE LA TABLA ENTERA POR CADA
+      *    PRECIO LEIDO: PRODUCT SE REORGANIZO COMO ARCHIVO INDEXADO
+      *    POR RP-COD-PROD, Y ESTE ARREGLO GUARDA EN QUE FILA DE TABLA
+      *    QUEDO CADA CODIGO PARA ACTUALIZAR EL PRECIO DE UN SOLO PASO.
+       77  WS-IDX                     PIC  9(03)    USAGE COMP
+                                       VALUE ZEROES.
+       01  WS-INDICE-POR-COD.
+           03  WS-IND-FILA OCCURS 100 TIMES PIC 9(03) VALUE ZEROES.
+
+       77  WS-ORD-I                    PIC  9(03)    USAGE COMP
+                                       VALUE ZEROES.
+       77  WS-ORD-J                    PIC  9(03)    USAGE COMP
+                                       VALUE ZEROES.
+       01  WS-TEMP-ITEM.
+           05 WT-COD-PROD              PIC  9(02)    VALUE ZEROES.
+           05 WT-DENOMINACION          PIC  X(30)    VALUE SPACES.
+           05 WT-PRECIO                PIC  9(03)V99 VALUE ZEROES.
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+
+           PERFORM 2000-PROCESO    THRU F-2000-PROCESO
+                   UNTIL WS-FIN.
+
+           PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+
+       F-MAIN-PROGRAM. GOBACK.
+
+      **************************************
+      *                                    *
+      *  CUERPO INICIO APERTURA ARCHIVOS   *
+      *                                    *
+      **************************************
+       1000-INICIO.
+           SET WS-NO-FIN TO TRUE.
+
+           OPEN INPUT  PRODUCT.
+
+           IF FS-PRODUCT  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN PRODUCTO = ' FS-PRODUCT
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN     TO TRUE
+           END-IF.
+
+           OPEN INPUT  PRECIOS.
+
+           IF FS-PRECIO   IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN PRECIO   = ' FS-PRECIO
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN     TO TRUE
+           END-IF.
+
+           OPEN OUTPUT EXCEPCIONES.
+
+           IF FS-EXCEPCION IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN EXCEPCION = ' FS-EXCEPCION
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN     TO TRUE
+           END-IF.
+
+           OPEN OUTPUT EXCPRECIO.
+
+           IF FS-EXCPRECIO IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN EXCPRECIO = ' FS-EXCPRECIO
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN     TO TRUE
+           END-IF.
+
+           OPEN INPUT  MODO.
+           IF FS-MODO IS EQUAL '00'
+              READ MODO
+                 AT END
+                    DISPLAY '* TARJETA DE MODO VACIA, SE USA LISTADO '
+                            'NORMAL'
+                 NOT AT END
+                    MOVE REG-MODO TO WS-MODO-REPORTE
+              END-READ
+              CLOSE MODO
+           ELSE
+              DISPLAY '* NO SE PUDO ABRIR MODO, SE USA LISTADO NORMAL'
+           END-IF.
+
+       F-1000-INICIO.   EXIT.
+      **************************************************************
+
+       2000-PROCESO.
+
+           PERFORM 2100-LEER-PRODU     THRU F-2100-LEER-PRODU.
+
+           IF RETURN-CODE NOT EQUAL 9999
+              PERFORM 2200-LEER-PRECIO THRU F-2200-LEER-PRECIO
+           END-IF.
+
+           SET WS-FIN TO TRUE.
+
+       F-2000-PROCESO. EXIT.
+
+      **************************************************************
+       2100-LEER-PRODU.
+      *    CARGA TODOS LOS PRODUCTOS DEL ARCHIVO EN LA TABLA, HASTA
+      *    EL FIN DE ARCHIVO O LA CAPACIDAD DE LA TABLA, LO QUE
+      *    OCURRA PRIMERO.
+           SET WS-NO-FIN-PROD TO TRUE.
+
+           PERFORM UNTIL WS-FIN-PROD
+              READ PRODUCT NEXT  INTO PRODUCTO
+
+              EVALUATE FS-PRODUCT
+                WHEN '00'
+                   IF WS-PROD-CONT < 500
+                      ADD 1 TO WS-PROD-CONT
+                      MOVE COD-PROD     TO T-COD-PROD (WS-PROD-CONT)
+                      MOVE DENOMINACION
+                                        TO T-DENOMINACION
+                                           (WS-PROD-CONT)
+                      COMPUTE WS-IDX = COD-PROD + 1
+                      MOVE WS-PROD-CONT TO WS-IND-FILA (WS-IDX)
+                   ELSE
+                      DISPLAY '* ATENCION: TABLA DE PRODUCTOS LLENA '
+                              '(500); SE DESCARTAN LOS RESTANTES'
+                      SET WS-FIN-PROD TO TRUE
+                   END-IF
+
+                 WHEN '10'
+                 SET WS-FIN-PROD TO TRUE
+
+              WHEN OTHER
+                 DISPLAY '* ERROR EN LECTURA PRODUCTO = ' FS-PRODUCT
+                 MOVE 9999 TO RETURN-CODE
+                 SET WS-FIN-PROD  TO TRUE
+
+              END-EVALUATE
+
+           END-PERFORM.
+
+       F-2100-LEER-PRODU. EXIT.
+
+      **************************************************************
+       2200-LEER-PRECIO.
+      *    RECORRE PRECIOS UNA SOLA VEZ; POR CADA PRECIO LEIDO SE
+      *    HACE UNA LECTURA DIRECTA A PRODUCT POR RP-COD-PROD (YA NO
+      *    UN RECORRIDO LINEAL DE LA TABLA) PARA CONFIRMAR QUE EL
+      *    CODIGO EXISTE, Y SE UBICA SU FILA EN TABLA DE UN SOLO PASO
+      *    CON WS-IND-FILA.
+           SET WS-NO-FIN-PRECIO TO TRUE.
+
+           PERFORM UNTIL WS-FIN-PRECIO
+           READ PRECIOS   INTO WS-PRECIO
+
+           EVALUATE FS-PRECIO
+             WHEN '00'
+                MOVE COD-PRECIO TO RP-COD-PROD
+                READ PRODUCT
+                   INVALID KEY
+                      ADD 1 TO WS-CANT-PRECIO-HUERFANO
+                      MOVE COD-PRECIO TO XP-COD-PRECIO
+                      MOVE PRECIO     TO XP-PRECIO
+                      WRITE REG-EXCPRECIO
+                      END-WRITE
+                      IF FS-EXCPRECIO IS NOT EQUAL '00'
+                         DISPLAY '* ERROR EN WRITE EXCPRECIO = '
+                                                   FS-EXCPRECIO
+                         MOVE 9999 TO RETURN-CODE
+                      END-IF
+                   NOT INVALID KEY
+                      COMPUTE WS-IDX = RP-COD-PROD + 1
+                      IF WS-IND-FILA (WS-IDX) NOT = ZERO
+                         MOVE PRECIO TO
+                              T-PRECIO (WS-IND-FILA (WS-IDX))
+                      END-IF
+                END-READ
+
+              WHEN '10'
+              SET WS-FIN-PRECIO   TO TRUE
+
+           WHEN OTHER
+              DISPLAY '* ERROR EN LECTURA PRECIO   = ' FS-PRECIO
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-PRECIO  TO TRUE
+
+           END-EVALUATE
+           END-PERFORM.
+
+       F-2200-LEER-PRECIO. EXIT.
+      **************************************************************
+
+       9999-FINAL.
+
+           IF WS-MODO-PRECIO
+              PERFORM 3300-ORDENAR-POR-PRECIO
+                      THRU F-3300-ORDENAR-POR-PRECIO
+              DISPLAY '* LISTADO ORDENADO POR PRECIO DESCENDENTE'
+           END-IF.
+
+           PERFORM VARYING CONT-I FROM 1 BY 1
+                   UNTIL CONT-I > WS-PROD-CONT
+             MOVE T-PRECIO(CONT-I) TO WS-PRECIO-PRINT
+
+             IF T-COD-PROD(CONT-I) EQUAL ZEROS
+               CONTINUE
+             ELSE
+               DISPLAY 'CODIGO DE PRODUCTO ' T-COD-PROD(CONT-I)
+               DISPLAY 'DENOMINACION ' T-DENOMINACION(CONT-I)
+
+               IF T-PRECIO (CONT-I) = ZEROS
+                  DISPLAY 'PRECIO NO ENCONTRADO '
+                  MOVE T-COD-PROD (CONT-I)     TO RE-COD-PROD
+                  MOVE T-DENOMINACION (CONT-I) TO RE-DENOMINACION
+                  WRITE REG-EXCEPCION
+                  IF FS-EXCEPCION IS NOT EQUAL '00'
+                     DISPLAY '* ERROR EN WRITE EXCEPCION = '
+                                               FS-EXCEPCION
+                     MOVE 9999 TO RETURN-CODE
+                  END-IF
+               ELSE
+                  DISPLAY 'PRECIO = ' WS-PRECIO-PRINT
+
+               END-IF
+             END-IF
+
+           END-PERFORM.
+
+           IF RETURN-CODE = 9999
+            CONTINUE
+           ELSE
+             CLOSE PRODUCT
+                 IF FS-PRODUCT  IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE PRODUCT  = '
+                                            FS-PRODUCT
+                  MOVE 9999 TO RETURN-CODE
+                  SET WS-FIN     TO TRUE
+                 END-IF
+
+             CLOSE PRECIOS
+                 IF FS-PRECIO  IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE PRECIO   = '
+                                            FS-PRECIO
+                  MOVE 9999 TO RETURN-CODE
+                  SET WS-FIN     TO TRUE
+                 END-IF
+
+             CLOSE EXCEPCIONES
+                 IF FS-EXCEPCION  IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE EXCEPCION = '
+                                            FS-EXCEPCION
+                  MOVE 9999 TO RETURN-CODE
+                  SET WS-FIN     TO TRUE
+                 END-IF
+
+             CLOSE EXCPRECIO
+                 IF FS-EXCPRECIO  IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE EXCPRECIO = '
+                                            FS-EXCPRECIO
+                  MOVE 9999 TO RETURN-CODE
+                  SET WS-FIN     TO TRUE
+                 END-IF
+
+             DISPLAY '* CANTIDAD DE PRECIOS SIN PRODUCTO = '
+                                           WS-CANT-PRECIO-HUERFANO
+
+           END-IF.
+       F-9999-FINAL.
+           EXIT.
+      **************************************************************
+       3300-ORDENAR-POR-PRECIO.
+      *    ORDENAMIENTO POR BURBUJA, DESCENDENTE POR PRECIO, DE LAS
+      *    FILAS REALMENTE CARGADAS; SOLO SE USA EN EL MODO DE
+      *    LISTADO ALTERNATIVO PEDIDO POR LA TARJETA DDMODO.
+           PERFORM VARYING WS-ORD-I FROM 1 BY 1
+                   UNTIL WS-ORD-I > WS-PROD-CONT
+              PERFORM VARYING WS-ORD-J FROM 1 BY 1
+                      UNTIL WS-ORD-J > WS-PROD-CONT - WS-ORD-I
+                 IF T-PRECIO (WS-ORD-J) < T-PRECIO (WS-ORD-J + 1)
+                    MOVE ITEMS (WS-ORD-J)     TO WS-TEMP-ITEM
+                    MOVE ITEMS (WS-ORD-J + 1) TO ITEMS (WS-ORD-J)
+                    MOVE WS-TEMP-ITEM         TO ITEMS (WS-ORD-J + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       F-3300-ORDENAR-POR-PRECIO. EXIT.
