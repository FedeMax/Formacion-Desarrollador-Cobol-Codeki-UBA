@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    LAYOUT COMUN DE CLIENTE - UNIFICA LOS CAMPOS QUE PGMB2CBF, *
+      *    CLASE29 Y PGMD2CBF VENIAN MANTENIENDO POR SEPARADO EN      *
+      *    TBVCLIEN/NOVECLIE/NOVCLI (TIPDOC/NRODOC/NROCLI/NOMAPE/     *
+      *    SEXO/FECNAC), PARA QUE UN CAMPO NUEVO SE AGREGUE UNA SOLA  *
+      *    VEZ PARA LOS TRES.                                        *
+      ******************************************************************
+       01  WS-REG-CLICOMUN.
+           05  CCOM-TIP-DOC        PIC X(02).
+           05  CCOM-NRO-DOC        PIC 9(11).
+           05  CCOM-NRO-CLI        PIC 9(03).
+           05  CCOM-APELLIDO       PIC X(30).
+           05  CCOM-NOMBRE         PIC X(30).
+           05  CCOM-SEXO           PIC X(01).
+           05  CCOM-FECNAC         PIC X(08).
