@@ -0,0 +1,6 @@
+      ******************************************************************
+      *    LAYOUT DE NOVEDAD DE CLIENTE VALIDADA - SALIDA PGMVACBF     *
+      ******************************************************************
+       01  REG-NOVCLIE-VAL.
+           05  NOV-SECUEN          PIC 9(05).
+           05  NOV-RESTO           PIC X(50).
