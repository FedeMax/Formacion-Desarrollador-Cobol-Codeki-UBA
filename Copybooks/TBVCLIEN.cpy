@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    LAYOUT DEL REGISTRO DE NOVEDAD DE CLIENTE - PGMB2CBF        *
+      ******************************************************************
+       01  WK-TBCLIE.
+           05  WK-CLI-TIPO-DOCUMENTO     PIC X(02).
+           05  WK-CLI-NRO-DOCUMENTO      PIC 9(11).
+           05  WK-CLI-NRO-CLIENTE        PIC 9(03).
+           05  WK-CLI-APELLIDO-CLIENTE   PIC X(30).
+           05  WK-CLI-NOMBRE-CLIENTE     PIC X(30).
+           05  WK-CLI-SEXO               PIC X(01).
+           05  WK-CLI-FECNAC             PIC X(08).
+           05  FILLER                    PIC X(159).
