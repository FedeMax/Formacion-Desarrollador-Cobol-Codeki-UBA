@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    LINEA DE REPORTE COMUN A LOS CORTES DE CONTROL              *
+      *    (EJERCI02, EJERCI03, PGMCORT2) PARA QUE EL JOB DE           *
+      *    ARCHIVADO DE REPORTES PUEDA LEER CUALQUIERA DE LOS TRES     *
+      *    CON UN UNICO LAYOUT, SIN PARSEO A MEDIDA POR PROGRAMA.      *
+      ******************************************************************
+       01  WS-REP-LINEA.
+           05  REP-PGM             PIC X(08).
+           05  REP-TIPO-LINEA      PIC X(01).
+               88  REP-CABECERA        VALUE 'H'.
+               88  REP-DETALLE         VALUE 'D'.
+               88  REP-SUBTOTAL        VALUE 'S'.
+               88  REP-TOTAL           VALUE 'T'.
+           05  REP-CLAVE           PIC X(04).
+           05  REP-ETIQUETA        PIC X(26).
+           05  REP-VALOR           PIC S9(9)V99.
+           05  REP-DBCR            PIC X(02).
+           05  FILLER              PIC X(28).
