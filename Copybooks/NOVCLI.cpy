@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    LAYOUT DE NOVEDAD DE CLIENTE - ENTRADA PGMD2CBF            *
+      ******************************************************************
+       01  WS-REG-NOVCLI.
+           05  NOV-TIP-NOV         PIC X(02).
+           05  NOV-TIP-DOC         PIC X(02).
+           05  NOV-NRO-DOC         PIC 9(11).
+           05  NOV-CLI-NRO         PIC 9(03).
+           05  NOV-CLI-APELLIDO    PIC X(30).
+           05  NOV-CLI-SEXO        PIC X(01).
+           05  NOV-CLI-FENAC       PIC X(08).
+           05  NOV-CLI-DOMICILIO   PIC X(20).
+           05  FILLER              PIC X(03).
