@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    DESCRIPCION DEL SQLCODE - CAMPO COMUN A TODOS LOS           *
+      *    PROGRAMAS QUE ACCEDEN A TBCURCLI, PARA QUE LA CONSOLA       *
+      *    MUESTRE UNA EXPLICACION JUNTO AL CODIGO EN LUGAR DEL        *
+      *    NUMERO SOLO.                                                *
+      ******************************************************************
+       01  WS-SQLCODE-DESC     PIC X(40) VALUE SPACES.
