@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    LAYOUT DE REGISTRO DE MOVIMIENTO - PGMAPCBF                 *
+      ******************************************************************
+       01  WS-REG-MOVIMI.
+           05  WS-MOV-TIPO         PIC 9(02).
+           05  WS-MOV-CUENTA       PIC 9(08).
+           05  FILLER              PIC X(70).
