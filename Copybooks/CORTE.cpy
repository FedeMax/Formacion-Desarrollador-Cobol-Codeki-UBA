@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    LAYOUT DE REGISTRO DE SUCURSAL - CORTE DE CONTROL           *
+      ******************************************************************
+       01  WS-REG-SUCURSAL.
+           05  WS-SUC-NRO          PIC 9(02).
+           05  WS-SUC-TIPC1        PIC 9(02).
+           05  WS-SUC-IMPORTE      PIC S9(7)V99.
+           05  FILLER              PIC X(17).
