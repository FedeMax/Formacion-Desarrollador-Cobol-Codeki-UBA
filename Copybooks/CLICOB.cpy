@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    LAYOUT DE REGISTRO DE CLIENTE - DEMOGRAFIA / CORTE          *
+      ******************************************************************
+       01  WS-REG-CLICOB.
+           05  WS-SUC-NRO-SUC      PIC 9(02).
+           05  WS-SUC-TIP-DOC      PIC X(02).
+           05  WS-SUC-NRO-DOC      PIC 9(11).
+           05  WS-SUC-SEXO         PIC X(01).
+           05  WS-SUC-EST-CIV      PIC X(10).
+           05  FILLER              PIC X(67).
