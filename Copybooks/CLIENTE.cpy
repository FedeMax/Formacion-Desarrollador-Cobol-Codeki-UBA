@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    LAYOUT DE REGISTRO DE CLIENTE - PGMAPCBF                   *
+      ******************************************************************
+       01  WS-REG-CLIENTE.
+           05  WS-CLI-TIPO         PIC 9(02).
+           05  WS-CLI-CUENTA       PIC 9(08).
+           05  FILLER              PIC X(20).
