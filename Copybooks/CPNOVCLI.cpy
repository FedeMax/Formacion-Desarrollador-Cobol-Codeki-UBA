@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    LAYOUT DE NOVEDAD DE CLIENTE - ENTRADA PGMVACBF             *
+      ******************************************************************
+       01  WS-REG-NOVCLIE.
+           05  NOV-TIP-DOC         PIC X(02).
+           05  NOV-NRO-DOC         PIC 9(11).
+           05  NOV-SUC             PIC 9(02).
+           05  NOV-CLI-TIPO        PIC 9(01).
+           05  NOV-CLI-FECHA       PIC X(08).
+           05  NOV-CLI-DOMICILIO   PIC X(20).
+           05  FILLER              PIC X(06).
