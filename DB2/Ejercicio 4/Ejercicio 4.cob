@@ -1,464 +1,983 @@
 ***************************** Top of Data ******************************
-       IDENTIFICATION DIVISION.                                         
-      *                                                        *        
-       PROGRAM-ID. PGMD2CBF.                                            
-      **********************************************************        
-      *                                                        *        
-      *  CLASE 47 SINCRONICA - PRACTICA CON DB2                *        
-      *                                                        *        
-      **********************************************************        
-      *      MANTENIMIENTO DE PROGRAMA                         *        
-      **********************************************************        
-      *  FECHA   *    DETALLE        * COD *                            
-      **************************************                            
-      *          *                   *     *                            
-      *          *                   *     *                            
-      **************************************                            
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SPECIAL-NAMES.                                                   
-           DECIMAL-POINT IS COMMA.                                      
-                                                                        
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-                                                                        
-             SELECT ENTRADA ASSIGN DDENTRA                              
-             FILE STATUS IS FS-ENTRADA.                                 
-                                                                        
-             SELECT SALIDA ASSIGN DDSALI                                
-             FILE STATUS IS FS-SALIDA.                                  
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD ENTRADA                                                       
-             BLOCK CONTAINS 0 RECORDS                                   
-             RECORDING MODE IS F.                                       
-                                                                        
-       01 REG-ENTRADA     PIC X(80).                                    
-                                                                        
-      FD SALIDA                                                        
-            BLOCK CONTAINS 0 RECORDS                                   
-            RECORDING MODE IS F.                                       
-                                                                       
-      01 REG-SALIDA      PIC X(80).                                    
-                                                                       
-     **************************************                            
-      WORKING-STORAGE SECTION.                                         
-     **************************************                            
-      77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.  
-      77  NOT-FOUND     PIC S9(9) COMP VALUE  +100.                    
-                                                                       
-      77  FS-ENTRADA       PIC XX    VALUE SPACES.                     
-      77  FS-SALIDA        PIC XX    VALUE SPACES.                     
-                                                                       
-      77  WS-TOT-LEI       PIC 9(3)  VALUE ZEROS.                      
-      77  WS-TOT-INS       PIC 9(3)  VALUE ZEROS.                      
-      77  WS-TOT-MOD       PIC 9(3)  VALUE ZEROS.                      
-      77  WS-TOT-ERR       PIC 9(3)  VALUE ZEROS.                      
-                                                                       
-      01  WS-FLAG-FIN      PIC X.                                      
-          88  WS-SI-PROCESO      VALUE ' '.                            
-          88  WS-FIN-PROCESO     VALUE 'F'.                            
-                                                                       
-      01  AUXILIAR         PIC S9(03)V USAGE COMP-3.                   
-      01  WS-FLAG-AUX      PIC X.                                      
-          88  WS-SI-AUX          VALUE 'S'.                            
-          88  WS-NO-AUX          VALUE 'N'.                            
-      01  WS-FLAG-AUX2     PIC X.                                      
-          88  WS-SI-AUX2         VALUE 'S'.                            
-          88  WS-NO-AUX2         VALUE 'N'.                            
-      01  WS-NRO-DOC       PIC S9(11)V USAGE COMP-3.                   
-      01  WS-NRO-CLI       PIC S9(03)V USAGE COMP-3.                   
-                                                                       
-      01 WS-FECHA.                                                     
-         03 ANIO          PIC X(04) VALUE SPACES.                      
-         03 MES           PIC X(02) VALUE SPACES.                      
-          03 DIA           PIC X(02) VALUE SPACES.                      
-                                                                        
-       01 WS-FECHA2.                                                    
-          03 ANIO2         PIC X(04) VALUE SPACES.                      
-          03 FILLER        PIC X VALUE '-'  .                           
-          03 MES2          PIC X(02) VALUE SPACES.                      
-          03 FILLER        PIC X VALUE '-'  .                           
-          03 DIA2          PIC X(02) VALUE SPACES.                      
-                                                                        
-       01 WS-TITULOS.                                                   
-          03  FILLER               PIC X(10)    VALUE SPACES.           
-          03  FILLER               PIC X(58)    VALUE                   
+       IDENTIFICATION DIVISION.
+      *                                                        *
+       PROGRAM-ID. PGMD2CBF.
+      **********************************************************
+      *                                                        *
+      *  CLASE 47 SINCRONICA - PRACTICA CON DB2                *
+      *                                                        *
+      **********************************************************
+      *      MANTENIMIENTO DE PROGRAMA                         *
+      **********************************************************
+      *  FECHA   *    DETALLE        * COD *
+      **************************************
+      *          *                   *     *
+      *          *                   *     *
+      **************************************
+      *  08/08/26* COMMIT PARCIAL CADA N NOV* MA  *
+      *  08/08/26* ESQUEMA POR TARJETA CONTROL* MA  *
+      *  08/08/26* SQLCODE EN DETALLE DE RECHAZO* MA  *
+      *  08/08/26* DETECCION DE DUPLICADOS EN LOTE* MA  *
+      *  08/08/26* ABSORBE EL PROCESO DE CLASE29,* MA  *
+      *          * WS-ESQUEMA CUBRE AMBOS ESQUEMAS*     *
+      *  08/08/26* DESCRIPCION DE SQLCODE EN CONSOLA* MA  *
+      *  08/08/26* RETURN-CODE DISTINTO POR FALLA* MA  *
+      *  08/08/26* CLAVE COMPUESTA EN CL/CN/CX* MA  *
+      *  08/08/26* NUEVA NOVEDAD DP - DOMICILIO* MA  *
+      *  08/08/26* WS-TOT-MOD DESGLOSADO POR TIPO CL/* MA  *
+      *          * CN/CX/DP EN EL RESUMEN FINAL      *     *
+      **************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+             SELECT ENTRADA ASSIGN DDENTRA
+             FILE STATUS IS FS-ENTRADA.
+
+             SELECT SALIDA ASSIGN DDSALI
+             FILE STATUS IS FS-SALIDA.
+
+             SELECT RECHAZOS ASSIGN DDRECHA
+             FILE STATUS IS FS-RECHAZOS.
+
+             SELECT TARJETA ASSIGN DDCTRL
+             FILE STATUS IS FS-CONTROL.
+
+             SELECT TOTALES ASSIGN DDTOTD2
+             FILE STATUS IS FS-TOTALES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-ENTRADA     PIC X(80).
+
+       FD  SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-SALIDA      PIC X(86).
+
+       FD  RECHAZOS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-RECHAZOS    PIC X(80).
+
+       FD  TARJETA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-CONTROL.
+           05  CTL-ESQUEMA     PIC X(08).
+           05  FILLER          PIC X(72).
+
+       FD  TOTALES
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-TOTALES.
+           05  RT-PROGRAMA     PIC X(08).
+           05  RT-CANT-LEIDOS  PIC 9(03).
+           05  FILLER          PIC X(69).
+
+      **************************************
+       WORKING-STORAGE SECTION.
+      **************************************
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+       77  NOT-FOUND     PIC S9(9) COMP VALUE  +100.
+
+       77  FS-ENTRADA       PIC XX    VALUE SPACES.
+       77  FS-SALIDA        PIC XX    VALUE SPACES.
+       77  FS-RECHAZOS      PIC XX    VALUE SPACES.
+       77  FS-CONTROL       PIC XX    VALUE SPACES.
+       77  FS-TOTALES       PIC XX    VALUE SPACES.
+
+      *****************ESQUEMA DESTINO COMO PARAMETRO*****************
+      *    SE LEE DE LA TARJETA DE CONTROL EN 1000-I-INICIO; SI NO SE
+      *    PUEDE ABRIR O VIENE EN BLANCO SE ASUME EL ESQUEMA HISTORICO
+      *    DE ESTE PROGRAMA. LA MIGRACION QUE ANTES CUBRIA CLASE29 YA
+      *    NECESITA TARJETAS DE CONTROL NUEVAS (DDRECHA, DDTOTD2, ETC.)
+      *    QUE CLASE29 NUNCA TUVO, ASI QUE APUNTAR A KC02787 SE HACE
+      *    CON UNA TARJETA DDCTRL EXPLICITA, NO POR DEFECTO.
+       77  WS-ESQUEMA       PIC X(08) VALUE 'KC02803'.
+      ******************************************************************
+
+       77  WS-TOT-LEI       PIC 9(3)  VALUE ZEROS.
+       77  WS-TOT-INS       PIC 9(3)  VALUE ZEROS.
+       77  WS-TOT-MOD-NROCLI  PIC 9(3)  VALUE ZEROS.
+       77  WS-TOT-MOD-NOMCLI  PIC 9(3)  VALUE ZEROS.
+       77  WS-TOT-MOD-SEXO    PIC 9(3)  VALUE ZEROS.
+       77  WS-TOT-MOD-DOM     PIC 9(3)  VALUE ZEROS.
+       77  WS-TOT-BAJ       PIC 9(3)  VALUE ZEROS.
+       77  WS-TOT-ERR       PIC 9(3)  VALUE ZEROS.
+
+       01  WS-FLAG-FIN      PIC X.
+           88  WS-SI-PROCESO      VALUE ' '.
+           88  WS-FIN-PROCESO     VALUE 'F'.
+
+       01  AUXILIAR         PIC S9(03)V USAGE COMP-3.
+       01  WS-FLAG-AUX      PIC X.
+           88  WS-SI-AUX          VALUE 'S'.
+           88  WS-NO-AUX          VALUE 'N'.
+       01  WS-FLAG-AUX2     PIC X.
+           88  WS-SI-AUX2         VALUE 'S'.
+           88  WS-NO-AUX2         VALUE 'N'.
+       01  WS-FLAG-AUX3     PIC X.
+           88  WS-SI-AUX3         VALUE 'S'.
+           88  WS-NO-AUX3         VALUE 'N'.
+       01  WS-NRO-DOC       PIC S9(11)V USAGE COMP-3.
+       01  WS-NRO-CLI       PIC S9(03)V USAGE COMP-3.
+
+      *****************CONTROL DE ALTAS VISTAS EN EL MISMO LOTE*********
+      *    EVITA QUE DOS ALTAS CON EL MISMO NROCLI EN LA MISMA CORRIDA
+      *    PASEN AMBAS EL 2600-VERIFICADOR (NINGUNA ESTA AUN EN LA BASE
+      *    AL MOMENTO DE LEERLAS) Y LA SEGUNDA REVIENTE CON UN ERROR
+      *    DB2 EN LUGAR DE UN RECHAZO CONTROLADO.
+       77  WS-VISTOS-CONT        PIC 9(03) USAGE COMP VALUE ZEROS.
+       77  WS-VISTOS-SUB         PIC 9(03) USAGE COMP VALUE ZEROS.
+       01  WS-TABLA-VISTOS.
+           03  WS-VISTO-NROCLI   OCCURS 999 TIMES
+                                 PIC S9(03)V USAGE COMP-3.
+
+      *****************AUDITORIA DE CAMBIOS SOBRE TBCURCLI**************
+       77  WS-NROCLI-ANT         PIC S9(03)V USAGE COMP-3 VALUE ZEROS.
+       77  WS-NOMAPE-ANT         PIC X(30)  VALUE SPACES.
+       77  WS-SEXO-ANT           PIC X      VALUE SPACES.
+       77  WS-DOMICILIO-ANT      PIC X(20)  VALUE SPACES.
+       77  WS-AUD-NUM-ED         PIC ZZ9.
+       77  WS-AUD-CAMPO          PIC X(10)  VALUE SPACES.
+       77  WS-AUD-ANT            PIC X(30)  VALUE SPACES.
+       77  WS-AUD-NVO            PIC X(30)  VALUE SPACES.
+
+      *****************CONTROL DE UNIDAD DE TRABAJO********************
+       77  WS-COMMIT-INTERVALO   PIC 9(03) VALUE 50.
+       77  WS-COMMIT-CONTADOR    PIC 9(03) VALUE ZEROS.
+       77  WS-HUBO-NOVEDAD       PIC X     VALUE 'N'.
+           88  WS-HUBO-NOVEDAD-SI          VALUE 'S'.
+
+       01 WS-FECHA.
+          03 ANIO          PIC X(04) VALUE SPACES.
+          03 MES           PIC X(02) VALUE SPACES.
+          03 DIA           PIC X(02) VALUE SPACES.
+
+       01 WS-FECHA2.
+          03 ANIO2         PIC X(04) VALUE SPACES.
+          03 FILLER        PIC X VALUE '-'.
+          03 MES2          PIC X(02) VALUE SPACES.
+          03 FILLER        PIC X VALUE '-'.
+          03 DIA2          PIC X(02) VALUE SPACES.
+
+       01 WS-TITULOS.
+          03  FILLER               PIC X(10)    VALUE SPACES.
+          03  FILLER               PIC X(58)    VALUE
            '        ALTAS LEIDAS - DETALLES DE ERRORES                '.
-                                                                        
-       01 WS-TITULOS2.                                                  
-          03  FILLER               PIC X(58)    VALUE                   
-           'TIPDOC    NRODOC    NROCLI    APELLIDO Y NOMBRE           '.
-          03  FILLER                PIC X(58) VALUE                     
-           '  SEXO       FECHA NAC                                    '.
-                                                                        
-       01 WS-SEPARADOR.                                                 
-          03  FILLER               PIC X(58)    VALUE                   
-           '----------------------------------------------------------'.
-          03  FILLER                PIC X(58) VALUE                     
-           '----------------------------------------------------------'.
-                                                                        
-       01 WS-WRITE.                                                     
-          03  FILLER               PIC XX       VALUE SPACES.           
-          03  WS-TIPD              PIC XX       VALUE SPACES.           
-          03  FILLER               PIC XXXX     VALUE SPACES.           
-          03  WS-NDOC              PIC ZZZZZZZ9.                        
-          03  FILLER               PIC XXXXX    VALUE SPACES.           
-          03  WS-NCLI              PIC ZZ9.                             
-          03  FILLER               PIC XXXXXX   VALUE SPACES.           
-          03  WS-APELL             PIC X(30)    VALUE SPACES.           
-          03  FILLER               PIC XX       VALUE SPACES.           
-          03  WS-SEXO              PIC X        VALUE SPACES.           
-         03  FILLER               PIC XXXXX    VALUE SPACES.           
-         03  WS-FECN              PIC X(10)    VALUE SPACES.           
-                                                                       
-      77  FILLER        PIC X(26) VALUE '* VARIABLES SQL          *'.  
-      77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.          
-                                                                       
-           COPY  NOVCLI.                                               
-                                                                       
-                                                                       
-           EXEC SQL                                                    
-             INCLUDE SQLCA                                             
-           END-EXEC.                                                   
-                                                                       
-           EXEC SQL                                                    
-             INCLUDE TBCURCTA                                          
-           END-EXEC.                                                   
-                                                                       
-           EXEC SQL                                                    
-             INCLUDE TBCURCLI                                          
-           END-EXEC.                                                   
-                                                                       
-      77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.  
-                                                                       
-     ***************************************************************.  
-      PROCEDURE DIVISION.                                              
-     **************************************                            
-     *                                    *                            
-     *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
-     *                                    *                            
-     **************************************                            
-      MAIN-PROGRAM.                                                    
-                                                                       
-          PERFORM 1000-I-INICIO   THRU                                 
-                  1000-F-INICIO.                                       
-                                                                       
-          PERFORM 2000-I-PROCESO  THRU                                 
-                  2000-F-PROCESO        UNTIL WS-FIN-PROCESO.          
-                                                                        
-           PERFORM 9999-I-FINAL    THRU                                 
-                   9999-F-FINAL.                                        
-                                                                        
-           EXEC SQL                                                     
-                ROLLBACK                                                
-           END-EXEC.                                                    
-                                                                        
-       F-MAIN-PROGRAM. GOBACK.                                          
-                                                                        
-      **************************************                            
-      *                                    *                            
-      *  CUERPO INICIO APERTURA ARCHIVOS   *                            
-      *                                    *                            
-      **************************************                            
-       1000-I-INICIO.                                                   
-           SET WS-SI-PROCESO TO TRUE.                                   
-                                                                        
-           OPEN INPUT  ENTRADA.                                         
-                                                                        
-                                                                        
-           IF FS-ENTRADA  IS NOT EQUAL '00'                             
-              DISPLAY '* ERROR EN OPEN ENTRADA  = ' FS-ENTRADA          
-              MOVE 9999 TO RETURN-CODE                                  
-              SET  WS-FIN-PROCESO TO TRUE                               
-           END-IF                                                       
-                                                                        
-           OPEN OUTPUT SALIDA.                                          
-                                                                        
-                                                                        
-           IF FS-SALIDA   IS NOT EQUAL '00'                             
-              DISPLAY '* ERROR EN OPEN SALIDA   = ' FS-SALIDA           
-              MOVE 9999 TO RETURN-CODE                                  
-              SET  WS-FIN-PROCESO TO TRUE                               
-           END-IF.                                                      
-                                                                        
-           WRITE REG-SALIDA FROM WS-TITULOS                             
-           WRITE REG-SALIDA FROM WS-TITULOS2.                           
-           WRITE REG-SALIDA FROM WS-SEPARADOR.                          
-                                                                        
-                                                                        
-       1000-F-INICIO.   EXIT.                                           
+
+       01 WS-TITULOS2.
+          03  FILLER               PIC X(48)    VALUE
+           'TIPDOC  NRODOC       NROCLI   APELLIDO Y NOMBRE '.
+          03  FILLER                PIC X(38) VALUE
+           '              SEXO  FECHA NAC  SQLCODE'.
+
+       01 WS-SEPARADOR.
+          03  FILLER               PIC X(48)    VALUE
+           '------------------------------------------------'.
+          03  FILLER                PIC X(38) VALUE
+           '--------------------------------------'.
+
+       01 WS-WRITE.
+          03  FILLER               PIC XX       VALUE SPACES.
+          03  WS-TIPD              PIC XX       VALUE SPACES.
+          03  FILLER               PIC XXXX     VALUE SPACES.
+          03  WS-NDOC              PIC ZZZZZZZ9.
+          03  FILLER               PIC XXXXX    VALUE SPACES.
+          03  WS-NCLI              PIC ZZ9.
+          03  FILLER               PIC XXXXXX   VALUE SPACES.
+          03  WS-APELL             PIC X(30)    VALUE SPACES.
+          03  FILLER               PIC XX       VALUE SPACES.
+          03  WS-SEXO              PIC X        VALUE SPACES.
+          03  FILLER               PIC XXXXX    VALUE SPACES.
+          03  WS-FECN              PIC X(10)    VALUE SPACES.
+          03  FILLER               PIC XX       VALUE SPACES.
+          03  WS-SQLC              PIC ---999   VALUE ZEROS.
+
+       77  FILLER        PIC X(26) VALUE '* VARIABLES SQL          *'.
+       77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+           COPY  NOVCLI.
+           COPY  CLICOMUN.
+           COPY  SQLDESC.
+
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE TBCURCTA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE TBCURCLI
+           END-EXEC.
+
+       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+
+     ***************************************************************.
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           PERFORM 1000-I-INICIO   THRU
+                   1000-F-INICIO.
+
+           PERFORM 2000-I-PROCESO  THRU
+                   2000-F-PROCESO        UNTIL WS-FIN-PROCESO.
+
+           PERFORM 9999-I-FINAL    THRU
+                   9999-F-FINAL.
+
+           IF RETURN-CODE IS EQUAL TO ZERO
+              EXEC SQL
+                   COMMIT
+              END-EXEC
+           ELSE
+              EXEC SQL
+                   ROLLBACK
+              END-EXEC
+           END-IF.
+
+       F-MAIN-PROGRAM. GOBACK.
+
+      **************************************
+      *                                    *
+      *  CUERPO INICIO APERTURA ARCHIVOS   *
+      *                                    *
+      **************************************
+       1000-I-INICIO.
+           SET WS-SI-PROCESO TO TRUE.
+
+           OPEN INPUT  ENTRADA.
+
+
+           IF FS-ENTRADA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN ENTRADA  = ' FS-ENTRADA
+              MOVE 12 TO RETURN-CODE
+              SET  WS-FIN-PROCESO TO TRUE
+           END-IF
+
+           OPEN OUTPUT SALIDA.
+
+
+           IF FS-SALIDA   IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA   = ' FS-SALIDA
+              MOVE 12 TO RETURN-CODE
+              SET  WS-FIN-PROCESO TO TRUE
+           END-IF
+
+           OPEN OUTPUT RECHAZOS.
+
+
+           IF FS-RECHAZOS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN RECHAZOS = ' FS-RECHAZOS
+              MOVE 12 TO RETURN-CODE
+              SET  WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+           OPEN INPUT  TARJETA.
+           IF FS-CONTROL IS EQUAL '00'
+              READ TARJETA
+                 AT END
+                    DISPLAY '* TARJETA DE CONTROL VACIA, SE USA '
+                            WS-ESQUEMA
+                 NOT AT END
+                    IF CTL-ESQUEMA IS NOT EQUAL SPACES
+                       MOVE CTL-ESQUEMA TO WS-ESQUEMA
+                    END-IF
+              END-READ
+              CLOSE TARJETA
+           ELSE
+              DISPLAY '* NO SE PUDO ABRIR CONTROL, SE USA '
+                      WS-ESQUEMA
+           END-IF.
+
+           EXEC SQL
+                SET CURRENT SQLID = :WS-ESQUEMA
+           END-EXEC.
+
+           WRITE REG-SALIDA FROM WS-TITULOS
+           WRITE REG-SALIDA FROM WS-TITULOS2.
+           WRITE REG-SALIDA FROM WS-SEPARADOR.
+
+
+       1000-F-INICIO.   EXIT.
+      ******************************************************************
+       2000-I-PROCESO.
+
+           PERFORM 2100-LEER THRU F-2100-LEER
+
+           EVALUATE NOV-TIP-NOV
+               WHEN 'AL'
+                 PERFORM 2600-VERIFICADOR THRU F-2600-VERIFICADOR
+                    IF WS-NO-AUX
+                    PERFORM 2200-ALTA       THRU F-2200-ALTA
+                    END-IF
+               WHEN 'CL'
+                    PERFORM 2300-MOD-NROCLI THRU F-2300-MOD-NROCLI
+               WHEN 'CN'
+                 PERFORM 2650-VERIFICADOR2 THRU F-2650-VERIFICADOR2
+                    IF WS-SI-AUX2
+                    PERFORM 2400-MOD-NOMCLI THRU F-2400-MOD-NOMCLI
+                    END-IF
+               WHEN 'CX'
+                 PERFORM 2650-VERIFICADOR2 THRU F-2650-VERIFICADOR2
+                    IF WS-SI-AUX2
+                    PERFORM 2500-MOD-SEXO   THRU F-2500-MOD-SEXO
+                    END-IF
+               WHEN 'BJ'
+                 PERFORM 2650-VERIFICADOR2 THRU F-2650-VERIFICADOR2
+                    IF WS-SI-AUX2
+                    PERFORM 2800-BAJA-CLIENTE THRU F-2800-BAJA-CLIENTE
+                    END-IF
+               WHEN 'DP'
+                 PERFORM 2650-VERIFICADOR2 THRU F-2650-VERIFICADOR2
+                    IF WS-SI-AUX2
+                    PERFORM 2850-MOD-DOMICILIO THRU
+                            F-2850-MOD-DOMICILIO
+                    END-IF
+               WHEN  HIGH-VALUE
+                    CONTINUE
+               WHEN OTHER
+                    ADD 1 TO WS-TOT-ERR
+                    MOVE -999              TO WS-SQLC
+                    WRITE REG-SALIDA FROM WS-WRITE
+                    PERFORM 2750-GRABAR-RECHAZO THRU
+                            F-2750-GRABAR-RECHAZO
+                    INITIALIZE WS-WRITE
+           END-EVALUATE.
+
+       2000-F-PROCESO. EXIT.
+      ******************************************************************
+       2100-LEER.
+
+           READ  ENTRADA INTO WS-REG-NOVCLI.
+
+           EVALUATE FS-ENTRADA
+               WHEN '00'
+                    ADD 1 TO WS-TOT-LEI
+                    MOVE NOV-TIP-DOC      TO WS-TIPD
+                    MOVE NOV-NRO-DOC      TO WS-NDOC
+                    MOVE NOV-CLI-NRO      TO WS-NCLI
+                    MOVE NOV-CLI-APELLIDO TO WS-APELL
+                    MOVE NOV-CLI-SEXO     TO WS-SEXO
+                    MOVE NOV-CLI-FENAC    TO WS-FECHA
+                    MOVE ANIO             TO ANIO2
+                    MOVE MES              TO MES2
+                    MOVE DIA              TO DIA2
+                    MOVE WS-FECHA2        TO WS-FECN
+
+                    MOVE NOV-TIP-DOC      TO CCOM-TIP-DOC
+                    MOVE NOV-NRO-DOC      TO CCOM-NRO-DOC
+                    MOVE NOV-CLI-NRO      TO CCOM-NRO-CLI
+                    MOVE NOV-CLI-APELLIDO TO CCOM-APELLIDO
+                    MOVE NOV-CLI-SEXO     TO CCOM-SEXO
+                    MOVE NOV-CLI-FENAC    TO CCOM-FECNAC
+
+               WHEN '10'
+                    SET WS-FIN-PROCESO TO TRUE
+                    MOVE HIGH-VALUE TO NOV-TIP-NOV
+
+               WHEN OTHER
+                    DISPLAY ' ERROR EN LECTURA ENTRADA =  ' FS-ENTRADA
+                    MOVE 14 TO RETURN-CODE
+                    SET WS-FIN-PROCESO TO TRUE
+
+           END-EVALUATE.
+
+       F-2100-LEER. EXIT.
+      ******************************************************************
+       2200-ALTA.
+
+           MOVE CCOM-TIP-DOC     TO WD-TIPDOC
+           MOVE CCOM-NRO-DOC     TO WS-NRO-DOC
+           MOVE WS-NRO-DOC       TO WD-NRODOC
+           MOVE CCOM-NRO-CLI     TO WS-NRO-CLI
+           MOVE WS-NRO-CLI       TO WD-NROCLI
+           MOVE CCOM-APELLIDO    TO WD-NOMAPE
+           MOVE CCOM-SEXO        TO WD-SEXO
+           MOVE CCOM-FECNAC      TO WS-FECHA
+           MOVE ANIO             TO ANIO2
+           MOVE MES              TO MES2
+           MOVE DIA              TO DIA2
+           MOVE WS-FECHA2        TO WD-FECNAC
+
+           EXEC SQL
+                INSERT INTO TBCURCLI
+                (TIPDOC, NRODOC, NROCLI, NOMAPE, FECNAC, SEXO)
+                VALUES ( :WD-TIPDOC,
+                         :WD-NRODOC,
+                         :WD-NROCLI,
+                         :WD-NOMAPE,
+                         :WD-FECNAC,
+                         :WD-SEXO)
+           END-EXEC.
+           IF SQLCODE = NOT-FOUND
+               DISPLAY 'ERROR EN ALTA '
+                   ADD 1 TO WS-TOT-ERR
+                   MOVE SQLCODE          TO WS-SQLC
+                   WRITE REG-SALIDA FROM WS-WRITE
+                   PERFORM 2750-GRABAR-RECHAZO THRU
+                           F-2750-GRABAR-RECHAZO
+           ELSE
+                  IF SQLCODE = 0
+                      ADD 1 TO WS-TOT-INS
+                      DISPLAY ' INSERT OK  '
+                      IF WS-VISTOS-CONT < 999
+                         ADD 1 TO WS-VISTOS-CONT
+                         MOVE WD-NROCLI TO
+                              WS-VISTO-NROCLI (WS-VISTOS-CONT)
+                      END-IF
+                      PERFORM 2700-COMMIT-PARCIAL THRU
+                              F-2700-COMMIT-PARCIAL
+                  ELSE
+                         ADD 1 TO WS-TOT-ERR
+                         DISPLAY 'ERROR DB2 EN ALTA ' SQLCODE
+                         PERFORM 2900-DESCRIBIR-SQLCODE THRU
+                                 F-2900-DESCRIBIR-SQLCODE
+                         DISPLAY '  ' WS-SQLCODE-DESC
+                         MOVE SQLCODE      TO WS-SQLC
+                         WRITE REG-SALIDA FROM WS-WRITE
+                         PERFORM 2750-GRABAR-RECHAZO THRU
+                                 F-2750-GRABAR-RECHAZO
+                 END-IF
+           END-IF.
+
+       F-2200-ALTA. EXIT.
+      ******************************************************************
+       2300-MOD-NROCLI.
+
+           MOVE CCOM-TIP-DOC     TO WD-TIPDOC
+           MOVE CCOM-NRO-CLI     TO WS-NRO-CLI
+           MOVE WS-NRO-CLI       TO WD-NROCLI
+           MOVE CCOM-NRO-DOC     TO WS-NRO-DOC
+           MOVE WS-NRO-DOC       TO WD-NRODOC
+
+           EXEC SQL
+                SELECT NROCLI
+                  INTO :WS-NROCLI-ANT
+                  FROM TBCURCLI
+                 WHERE TIPDOC = :WD-TIPDOC
+                   AND NRODOC = :WD-NRODOC
+           END-EXEC
+
+           EXEC SQL
+                UPDATE TBCURCLI
+                SET    NROCLI = :WD-NROCLI
+                WHERE  TIPDOC = :WD-TIPDOC
+                  AND  NRODOC = :WD-NRODOC
+           END-EXEC
+
+           IF SQLCODE = NOT-FOUND
+               DISPLAY 'ERROR EN MODIFICACION NRO CLI '
+                   ADD 1 TO WS-TOT-ERR
+                   MOVE SQLCODE          TO WS-SQLC
+                   WRITE REG-SALIDA FROM WS-WRITE
+                   PERFORM 2750-GRABAR-RECHAZO THRU
+                           F-2750-GRABAR-RECHAZO
+           ELSE
+                  IF SQLCODE = 0
+                      ADD 1 TO WS-TOT-MOD-NROCLI
+                      DISPLAY ' MOD NROCLI OK '
+                      MOVE 'NROCLI'      TO WS-AUD-CAMPO
+                      MOVE WS-NROCLI-ANT TO WS-AUD-NUM-ED
+                      MOVE WS-AUD-NUM-ED TO WS-AUD-ANT
+                      MOVE WS-NRO-CLI    TO WS-AUD-NUM-ED
+                      MOVE WS-AUD-NUM-ED TO WS-AUD-NVO
+                      PERFORM 2760-AUDITAR THRU F-2760-AUDITAR
+                      PERFORM 2700-COMMIT-PARCIAL THRU
+                              F-2700-COMMIT-PARCIAL
+                  ELSE
+                         ADD 1 TO WS-TOT-ERR
+                         DISPLAY 'ERROR DB2 EN MOD-NROCLI ' SQLCODE
+                         PERFORM 2900-DESCRIBIR-SQLCODE THRU
+                                 F-2900-DESCRIBIR-SQLCODE
+                         DISPLAY '  ' WS-SQLCODE-DESC
+                         MOVE SQLCODE      TO WS-SQLC
+                         WRITE REG-SALIDA FROM WS-WRITE
+                         PERFORM 2750-GRABAR-RECHAZO THRU
+                                 F-2750-GRABAR-RECHAZO
+                 END-IF
+           END-IF.
+
+       F-2300-MOD-NROCLI. EXIT.
+      ******************************************************************
+       2400-MOD-NOMCLI.
+
+           MOVE CCOM-TIP-DOC     TO WD-TIPDOC
+           MOVE CCOM-NRO-DOC     TO WS-NRO-DOC
+           MOVE WS-NRO-DOC       TO WD-NRODOC
+           MOVE CCOM-NRO-CLI     TO WS-NRO-CLI
+           MOVE WS-NRO-CLI       TO WD-NROCLI
+
+           EXEC SQL
+                SELECT NOMAPE
+                  INTO :WS-NOMAPE-ANT
+                  FROM TBCURCLI
+                 WHERE NROCLI = :WD-NROCLI
+                   AND TIPDOC = :WD-TIPDOC
+                   AND NRODOC = :WD-NRODOC
+           END-EXEC
+
+           MOVE CCOM-APELLIDO    TO WD-NOMAPE
+
+           EXEC SQL
+                UPDATE TBCURCLI
+                   SET NOMAPE = :WD-NOMAPE
+                 WHERE NROCLI = :WD-NROCLI
+                   AND TIPDOC = :WD-TIPDOC
+                   AND NRODOC = :WD-NRODOC
+           END-EXEC.
+
+           IF SQLCODE = NOT-FOUND
+               DISPLAY 'ERROR EN MODIFICACION NOM CLI '
+                   ADD 1 TO WS-TOT-ERR
+                   MOVE SQLCODE          TO WS-SQLC
+                   WRITE REG-SALIDA FROM WS-WRITE
+                   PERFORM 2750-GRABAR-RECHAZO THRU
+                           F-2750-GRABAR-RECHAZO
+           ELSE
+                  IF SQLCODE = 0
+                      ADD 1 TO WS-TOT-MOD-NOMCLI
+                      DISPLAY ' MOD NOMCLI OK '
+                      MOVE 'NOMAPE'      TO WS-AUD-CAMPO
+                      MOVE WS-NOMAPE-ANT TO WS-AUD-ANT
+                      MOVE WD-NOMAPE     TO WS-AUD-NVO
+                      PERFORM 2760-AUDITAR THRU F-2760-AUDITAR
+                      PERFORM 2700-COMMIT-PARCIAL THRU
+                              F-2700-COMMIT-PARCIAL
+                  ELSE
+                         ADD 1 TO WS-TOT-ERR
+                         DISPLAY 'ERROR DB2 EN MOD-NOMCLI ' SQLCODE
+                         PERFORM 2900-DESCRIBIR-SQLCODE THRU
+                                 F-2900-DESCRIBIR-SQLCODE
+                         DISPLAY '  ' WS-SQLCODE-DESC
+                         MOVE SQLCODE      TO WS-SQLC
+                         WRITE REG-SALIDA FROM WS-WRITE
+                         PERFORM 2750-GRABAR-RECHAZO THRU
+                                 F-2750-GRABAR-RECHAZO
+                 END-IF
+           END-IF.
+
+       F-2400-MOD-NOMCLI. EXIT.
+      ******************************************************************
+       2500-MOD-SEXO.
+
+           MOVE CCOM-TIP-DOC     TO WD-TIPDOC
+           MOVE CCOM-NRO-DOC     TO WS-NRO-DOC
+           MOVE WS-NRO-DOC       TO WD-NRODOC
+           MOVE CCOM-NRO-CLI     TO WS-NRO-CLI
+           MOVE WS-NRO-CLI       TO WD-NROCLI
+
+           EXEC SQL
+                SELECT SEXO
+                  INTO :WS-SEXO-ANT
+                  FROM TBCURCLI
+                 WHERE NROCLI = :WD-NROCLI
+                   AND TIPDOC = :WD-TIPDOC
+                   AND NRODOC = :WD-NRODOC
+           END-EXEC
+
+           MOVE CCOM-SEXO        TO WD-SEXO
+
+           EXEC SQL
+                UPDATE TBCURCLI
+                   SET SEXO   = :WD-SEXO
+                 WHERE NROCLI = :WD-NROCLI
+                   AND TIPDOC = :WD-TIPDOC
+                   AND NRODOC = :WD-NRODOC
+           END-EXEC.
+
+           IF SQLCODE = NOT-FOUND
+               DISPLAY 'ERROR EN MODIFICACION SEXO  '
+                   ADD 1 TO WS-TOT-ERR
+                   MOVE SQLCODE          TO WS-SQLC
+                   WRITE REG-SALIDA FROM WS-WRITE
+                   PERFORM 2750-GRABAR-RECHAZO THRU
+                           F-2750-GRABAR-RECHAZO
+           ELSE
+                  IF SQLCODE = 0
+                      ADD 1 TO WS-TOT-MOD-SEXO
+                      DISPLAY ' MOD SEXO   OK '
+                      MOVE 'SEXO'        TO WS-AUD-CAMPO
+                      MOVE WS-SEXO-ANT   TO WS-AUD-ANT
+                      MOVE WD-SEXO       TO WS-AUD-NVO
+                      PERFORM 2760-AUDITAR THRU F-2760-AUDITAR
+                      PERFORM 2700-COMMIT-PARCIAL THRU
+                              F-2700-COMMIT-PARCIAL
+                  ELSE
+                         ADD 1 TO WS-TOT-ERR
+                         DISPLAY 'ERROR DB2 EN MOD-SEXO ' SQLCODE
+                         PERFORM 2900-DESCRIBIR-SQLCODE THRU
+                                 F-2900-DESCRIBIR-SQLCODE
+                         DISPLAY '  ' WS-SQLCODE-DESC
+                         MOVE SQLCODE      TO WS-SQLC
+                         WRITE REG-SALIDA FROM WS-WRITE
+                         PERFORM 2750-GRABAR-RECHAZO THRU
+                                 F-2750-GRABAR-RECHAZO
+                 END-IF
+           END-IF.
+
+       F-2500-MOD-SEXO. EXIT.
+      ******************************************************************
+       2600-VERIFICADOR.
+
+           MOVE NOV-CLI-NRO TO WD-NROCLI
+
+           SET WS-NO-AUX3 TO TRUE
+           PERFORM VARYING WS-VISTOS-SUB FROM 1 BY 1
+                   UNTIL WS-VISTOS-SUB > WS-VISTOS-CONT
+               IF WD-NROCLI = WS-VISTO-NROCLI (WS-VISTOS-SUB)
+                  SET WS-SI-AUX3 TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF WS-SI-AUX3
+              DISPLAY ' NROCLI DUPLICADO DENTRO DEL MISMO LOTE '
+              SET WS-SI-AUX TO TRUE
+              ADD 1 TO WS-TOT-ERR
+              MOVE -803              TO WS-SQLC
+              WRITE REG-SALIDA FROM WS-WRITE
+              PERFORM 2750-GRABAR-RECHAZO THRU
+                      F-2750-GRABAR-RECHAZO
+           ELSE
+              EXEC SQL
+                   SELECT NROCLI
+                    INTO  :AUXILIAR
+                    FROM  TBCURCLI
+                   WHERE  NROCLI = :WD-NROCLI
+              END-EXEC
+
+              IF SQLCODE = NOT-FOUND
+                  SET WS-NO-AUX TO TRUE
+              ELSE
+                 IF SQLCODE = 0
+                     DISPLAY ' EL CLIENTE YA SE ENCUENTRA EN LA BASE '
+                    ' DE DATOS '
+                     ADD 1 TO WS-TOT-ERR
+                     MOVE SQLCODE          TO WS-SQLC
+                     WRITE REG-SALIDA FROM WS-WRITE
+                     PERFORM 2750-GRABAR-RECHAZO THRU
+                             F-2750-GRABAR-RECHAZO
+                 ELSE
+                     ADD 1 TO WS-TOT-ERR
+                     DISPLAY 'ERROR DB2  EN VERIFICADOR '  SQLCODE
+                     PERFORM 2900-DESCRIBIR-SQLCODE THRU
+                             F-2900-DESCRIBIR-SQLCODE
+                     DISPLAY '  ' WS-SQLCODE-DESC
+                     MOVE SQLCODE          TO WS-SQLC
+                     WRITE REG-SALIDA FROM WS-WRITE
+                     PERFORM 2750-GRABAR-RECHAZO THRU
+                             F-2750-GRABAR-RECHAZO
+                 END-IF
+              END-IF
+           END-IF.
+
+       F-2600-VERIFICADOR. EXIT.
+      ******************************************************************
+       2650-VERIFICADOR2.
+
+           MOVE NOV-CLI-NRO TO WD-NROCLI
+
+           EXEC SQL
+                SELECT NROCLI
+                 INTO  :AUXILIAR
+                 FROM  TBCURCLI
+                WHERE  NROCLI = :WD-NROCLI
+           END-EXEC.
+
+
+            IF SQLCODE = NOT-FOUND
+                       ADD 1 TO WS-TOT-ERR
+                       MOVE SQLCODE          TO WS-SQLC
+                       WRITE REG-SALIDA FROM WS-WRITE
+                       PERFORM 2750-GRABAR-RECHAZO THRU
+                               F-2750-GRABAR-RECHAZO
+                       DISPLAY ' NO SE ENCUENTRA EN LA BDD '
+            ELSE
+                   IF SQLCODE = 0
+                      SET WS-SI-AUX2 TO TRUE
+                   ELSE
+                          ADD 1 TO WS-TOT-ERR
+                          DISPLAY 'ERROR DB2 EN VERIFICADOR2'  SQLCODE
+                          PERFORM 2900-DESCRIBIR-SQLCODE THRU
+                                  F-2900-DESCRIBIR-SQLCODE
+                          DISPLAY '  ' WS-SQLCODE-DESC
+                          MOVE SQLCODE          TO WS-SQLC
+                          WRITE REG-SALIDA FROM WS-WRITE
+                          PERFORM 2750-GRABAR-RECHAZO THRU
+                                  F-2750-GRABAR-RECHAZO
+                  END-IF.
+
+       F-2650-VERIFICADOR2. EXIT.
+      ******************************************************************
+       2800-BAJA-CLIENTE.
+
+      *    BAJA LOGICA: EL CLIENTE NO SE BORRA, SOLO SE MARCA INACTIVO.
+           MOVE CCOM-NRO-CLI TO WS-NRO-CLI
+           MOVE WS-NRO-CLI   TO WD-NROCLI
+
+           EXEC SQL
+                UPDATE TBCURCLI
+                   SET ESTADO  = 'I'
+                 WHERE NROCLI = :WD-NROCLI
+           END-EXEC.
+
+           IF SQLCODE = NOT-FOUND
+               DISPLAY 'ERROR EN BAJA DE CLIENTE '
+                   ADD 1 TO WS-TOT-ERR
+                   MOVE SQLCODE          TO WS-SQLC
+                   WRITE REG-SALIDA FROM WS-WRITE
+                   PERFORM 2750-GRABAR-RECHAZO THRU
+                           F-2750-GRABAR-RECHAZO
+           ELSE
+                  IF SQLCODE = 0
+                      ADD 1 TO WS-TOT-BAJ
+                      DISPLAY ' BAJA CLIENTE OK '
+                      PERFORM 2700-COMMIT-PARCIAL THRU
+                              F-2700-COMMIT-PARCIAL
+                  ELSE
+                         ADD 1 TO WS-TOT-ERR
+                         DISPLAY 'ERROR DB2 EN BAJA ' SQLCODE
+                         PERFORM 2900-DESCRIBIR-SQLCODE THRU
+                                 F-2900-DESCRIBIR-SQLCODE
+                         DISPLAY '  ' WS-SQLCODE-DESC
+                         MOVE SQLCODE      TO WS-SQLC
+                         WRITE REG-SALIDA FROM WS-WRITE
+                         PERFORM 2750-GRABAR-RECHAZO THRU
+                                 F-2750-GRABAR-RECHAZO
+                 END-IF
+           END-IF.
+
+       F-2800-BAJA-CLIENTE. EXIT.
+      ******************************************************************
+       2850-MOD-DOMICILIO.
+
+           MOVE CCOM-TIP-DOC     TO WD-TIPDOC
+           MOVE CCOM-NRO-DOC     TO WS-NRO-DOC
+           MOVE WS-NRO-DOC       TO WD-NRODOC
+           MOVE CCOM-NRO-CLI     TO WS-NRO-CLI
+           MOVE WS-NRO-CLI       TO WD-NROCLI
+
+           EXEC SQL
+                SELECT DOMICILIO
+                  INTO :WS-DOMICILIO-ANT
+                  FROM TBCURCLI
+                 WHERE NROCLI = :WD-NROCLI
+                   AND TIPDOC = :WD-TIPDOC
+                   AND NRODOC = :WD-NRODOC
+           END-EXEC
+
+           MOVE NOV-CLI-DOMICILIO TO WD-DOMICILIO
+
+           EXEC SQL
+                UPDATE TBCURCLI
+                   SET DOMICILIO = :WD-DOMICILIO
+                 WHERE NROCLI   = :WD-NROCLI
+                   AND TIPDOC   = :WD-TIPDOC
+                   AND NRODOC   = :WD-NRODOC
+           END-EXEC.
+
+           IF SQLCODE = NOT-FOUND
+               DISPLAY 'ERROR EN MODIFICACION DOMICILIO '
+                   ADD 1 TO WS-TOT-ERR
+                   MOVE SQLCODE          TO WS-SQLC
+                   WRITE REG-SALIDA FROM WS-WRITE
+                   PERFORM 2750-GRABAR-RECHAZO THRU
+                           F-2750-GRABAR-RECHAZO
+           ELSE
+                  IF SQLCODE = 0
+                      ADD 1 TO WS-TOT-MOD-DOM
+                      DISPLAY ' MOD DOMICILIO OK '
+                      MOVE 'DOMICILIO' TO WS-AUD-CAMPO
+                      MOVE WS-DOMICILIO-ANT TO WS-AUD-ANT
+                      MOVE WD-DOMICILIO      TO WS-AUD-NVO
+                      PERFORM 2760-AUDITAR THRU F-2760-AUDITAR
+                      PERFORM 2700-COMMIT-PARCIAL THRU
+                              F-2700-COMMIT-PARCIAL
+                  ELSE
+                         ADD 1 TO WS-TOT-ERR
+                         DISPLAY 'ERROR DB2 EN MOD-DOMICILIO ' SQLCODE
+                         PERFORM 2900-DESCRIBIR-SQLCODE THRU
+                                 F-2900-DESCRIBIR-SQLCODE
+                         DISPLAY '  ' WS-SQLCODE-DESC
+                         MOVE SQLCODE      TO WS-SQLC
+                         WRITE REG-SALIDA FROM WS-WRITE
+                         PERFORM 2750-GRABAR-RECHAZO THRU
+                                 F-2750-GRABAR-RECHAZO
+                 END-IF
+           END-IF.
+
+       F-2850-MOD-DOMICILIO. EXIT.
+      ******************************************************************
+       2700-COMMIT-PARCIAL.
+
+      *    COMMITEA CADA WS-COMMIT-INTERVALO NOVEDADES PROCESADAS PARA
+      *    QUE UNA CORRIDA LARGA NO QUEDE TODA EN UNA SOLA TRANSACCION.
+           SET WS-HUBO-NOVEDAD-SI TO TRUE
+           ADD 1 TO WS-COMMIT-CONTADOR
+
+           IF WS-COMMIT-CONTADOR >= WS-COMMIT-INTERVALO
+              EXEC SQL
+                   COMMIT
+              END-EXEC
+              MOVE ZEROS TO WS-COMMIT-CONTADOR
+           END-IF.
+
+       F-2700-COMMIT-PARCIAL. EXIT.
+      ******************************************************************
+       2760-AUDITAR.
+
+      *    GUARDA EL VALOR ANTERIOR Y NUEVO DE UN UPDATE EXITOSO SOBRE
+      *    TBCURCLI PARA PODER RECONSTRUIR EL HISTORIAL ANTE UN RECLAMO.
+           EXEC SQL
+                INSERT INTO TBCLIAUD
+                (TIPDOC, NRODOC, CAMPO, VALOR_ANT, VALOR_NVO,
+                 FECHA_HORA)
+                VALUES ( :WD-TIPDOC,
+                         :WD-NRODOC,
+                         :WS-AUD-CAMPO,
+                         :WS-AUD-ANT,
+                         :WS-AUD-NVO,
+                         CURRENT TIMESTAMP)
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               DISPLAY 'ERROR DB2 EN AUDITORIA ' SQLCODE
+               PERFORM 2900-DESCRIBIR-SQLCODE
+                  THRU F-2900-DESCRIBIR-SQLCODE
+               DISPLAY '  ' WS-SQLCODE-DESC
+           END-IF.
+
+       F-2760-AUDITAR. EXIT.
       ******************************************************************
-       2000-I-PROCESO.                                                  
-                                                                        
-           PERFORM 2100-LEER THRU F-2100-LEER                           
-                                                                        
-           EVALUATE NOV-TIP-NOV                                         
-               WHEN 'AL'                                                
-                 PERFORM 2600-VERIFICADOR THRU F-2600-VERIFICADOR       
-                    IF WS-NO-AUX                                        
-                    PERFORM 2200-ALTA       THRU F-2200-ALTA            
-                    END-IF                                              
-               WHEN 'CL'                                                
-                    PERFORM 2300-MOD-NROCLI THRU F-2300-MOD-NROCLI      
-               WHEN 'CN'                                                
-                 PERFORM 2650-VERIFICADOR2 THRU F-2650-VERIFICADOR2     
-                    IF WS-SI-AUX2                                       
-                    PERFORM 2400-MOD-NOMCLI THRU F-2400-MOD-NOMCLI      
-                    END-IF                                              
-               WHEN 'CX'                                                
-                 PERFORM 2650-VERIFICADOR2 THRU F-2650-VERIFICADOR2     
-                    IF WS-SI-AUX2                                       
-                    PERFORM 2500-MOD-SEXO   THRU F-2500-MOD-SEXO        
-                    END-IF                                              
-               WHEN  HIGH-VALUE                                         
-                    CONTINUE                                            
-               WHEN OTHER                                               
-                    ADD 1 TO WS-TOT-ERR                                 
-                    WRITE REG-SALIDA FROM WS-WRITE                      
-                    INITIALIZE WS-WRITE                                 
-           END-EVALUATE.                                                
-                                                                        
-       2000-F-PROCESO. EXIT.                                            
+       2750-GRABAR-RECHAZO.
+
+      *    CONSERVA LA NOVEDAD RECHAZADA INTACTA PARA REPROCESO,
+      *    EN LUGAR DE PERDERLA EN EL DETALLE EN BLANCO DE REG-SALIDA.
+           WRITE REG-RECHAZOS FROM WS-REG-NOVCLI.
+
+           IF FS-RECHAZOS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE RECHAZOS = ' FS-RECHAZOS
+              MOVE 20 TO RETURN-CODE
+           END-IF.
+
+       F-2750-GRABAR-RECHAZO. EXIT.
       ******************************************************************
-       2100-LEER.                                                       
-                                                                        
-           READ  ENTRADA INTO WS-REG-NOVCLI.                            
-                                                                        
-           EVALUATE FS-ENTRADA                                          
-               WHEN '00'                                                
-                    ADD 1 TO WS-TOT-LEI                                 
-                    MOVE NOV-TIP-DOC      TO WS-TIPD                    
-                    MOVE NOV-NRO-DOC      TO WS-NDOC                    
-                    MOVE NOV-CLI-NRO      TO WS-NCLI                    
-                    MOVE NOV-CLI-APELLIDO TO WS-APELL                   
-                    MOVE NOV-CLI-SEXO     TO WS-SEXO                    
-                    MOVE NOV-CLI-FENAC    TO WS-FECHA                   
-                    MOVE ANIO             TO ANIO2                      
-                    MOVE MES              TO MES2                       
-                    MOVE DIA              TO DIA2                       
-                    MOVE WS-FECHA2        TO WS-FECN                    
-                                                                        
-               WHEN '10'                                                
-                    SET WS-FIN-PROCESO TO TRUE                          
-                    MOVE HIGH-VALUE TO NOV-TIP-NOV                      
-                                                                        
-               WHEN OTHER                                               
-                    DISPLAY ' ERROR EN LECTURA ENTRADA =  ' FS-ENTRADA  
-                    MOVE 9999 TO RETURN-CODE                            
-                    SET WS-FIN-PROCESO TO TRUE                          
-                                                                        
-           END-EVALUATE.                                                
-                                                                        
-       F-2100-LEER. EXIT.                                               
+       2900-DESCRIBIR-SQLCODE.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE 'EJECUCION CORRECTA'        TO WS-SQLCODE-DESC
+               WHEN 100
+                    MOVE 'REGISTRO NO ENCONTRADO'    TO WS-SQLCODE-DESC
+               WHEN -803
+                    MOVE 'CLAVE DUPLICADA'           TO WS-SQLCODE-DESC
+               WHEN -530
+                    MOVE 'VIOLA CLAVE FORANEA'       TO WS-SQLCODE-DESC
+               WHEN -811
+                    MOVE 'SELECT DEVOLVIO MAS DE UNA FILA'
+                                                      TO WS-SQLCODE-DESC
+               WHEN -904
+                    MOVE 'RECURSO NO DISPONIBLE'      TO WS-SQLCODE-DESC
+               WHEN -911
+                    MOVE 'DEADLOCK, TRANSACCION ANULADA'
+                                                      TO WS-SQLCODE-DESC
+               WHEN -913
+                    MOVE 'TIMEOUT POR BLOQUEO'        TO WS-SQLCODE-DESC
+               WHEN -204
+                    MOVE 'OBJETO NO DEFINIDO'         TO WS-SQLCODE-DESC
+               WHEN -305
+                    MOVE 'VALOR NULO SIN INDICADOR'   TO WS-SQLCODE-DESC
+               WHEN -999
+                    MOVE 'TIPO DE NOVEDAD NO RECONOCIDO'
+                                                      TO WS-SQLCODE-DESC
+               WHEN OTHER
+                    MOVE 'ERROR SQL NO CATALOGADO'    TO WS-SQLCODE-DESC
+           END-EVALUATE.
+
+       F-2900-DESCRIBIR-SQLCODE. EXIT.
       ******************************************************************
-       2200-ALTA.                                                       
-                                                                        
-           MOVE NOV-TIP-DOC      TO WD-TIPDOC                           
-           MOVE NOV-NRO-DOC      TO WS-NRO-DOC                          
-           MOVE WS-NRO-DOC       TO WD-NRODOC                           
-          MOVE NOV-CLI-NRO      TO WS-NRO-CLI                          
-          MOVE WS-NRO-CLI       TO WD-NROCLI                           
-          MOVE NOV-CLI-APELLIDO TO WD-NOMAPE                           
-          MOVE NOV-CLI-SEXO     TO WD-SEXO                             
-          MOVE NOV-CLI-FENAC    TO WS-FECHA                            
-          MOVE ANIO             TO ANIO2                               
-          MOVE MES              TO MES2                                
-          MOVE DIA              TO DIA2                                
-          MOVE WS-FECHA2        TO WD-FECNAC                           
-                                                                       
-          EXEC SQL                                                     
-               INSERT INTO KC02803.TBCURCLI                            
-               (TIPDOC, NRODOC, NROCLI, NOMAPE, FECNAC, SEXO)          
-               VALUES ( :WD-TIPDOC,                                    
-                        :WD-NRODOC,                                    
-                        :WD-NROCLI,                                    
-                        :WD-NOMAPE,                                    
-                        :WD-FECNAC,                                    
-                        :WD-SEXO)                                      
-          END-EXEC.                                                    
-           IF SQLCODE = NOT-FOUND                                      
-               DISPLAY 'ERROR EN ALTA '                                
-                   ADD 1 TO WS-TOT-ERR                                 
-                   WRITE REG-SALIDA FROM WS-WRITE                      
-           ELSE                                                        
-                  IF SQLCODE = 0                                       
-                      ADD 1 TO WS-TOT-INS                              
-                      DISPLAY ' INSERT OK  '                           
-                  ELSE                                                 
-                         ADD 1 TO WS-TOT-ERR                           
-                         DISPLAY 'ERROR DB2 EN ALTA ' SQLCODE          
-                 END-IF                                                
-           END-IF.                                                     
-                                                                       
-      F-2200-ALTA. EXIT.                                               
-     ******************************************************************
-      2300-MOD-NROCLI.                                                 
-                                                                       
-          MOVE NOV-CLI-NRO      TO WS-NRO-CLI                          
-          MOVE WS-NRO-CLI       TO WD-NROCLI                           
-          MOVE NOV-NRO-DOC      TO WS-NRO-DOC                          
-          MOVE WS-NRO-DOC       TO WD-NRODOC                           
-                                                                       
-                                                                       
-          EXEC SQL                                                     
-               UPDATE KC02803.TBCURCLI                                 
-               SET    NROCLI = :WD-NROCLI                              
-               WHERE  NRODOC = :WD-NRODOC                              
-          END-EXEC                                                     
-                                                                       
-           IF SQLCODE = NOT-FOUND                                      
-               DISPLAY 'ERROR EN MODIFICACION NRO CLI '                
-                   ADD 1 TO WS-TOT-ERR                                 
-                   WRITE REG-SALIDA FROM WS-WRITE                      
-           ELSE                                                        
-                  IF SQLCODE = 0                                       
-                      ADD 1 TO WS-TOT-MOD                              
-                      DISPLAY ' MOD NROCLI OK '                        
-                  ELSE                                                 
-                         ADD 1 TO WS-TOT-ERR                           
-                         DISPLAY 'ERROR DB2 EN MOD-NROCLI ' SQLCODE    
-                 END-IF                                                
-           END-IF.                                                     
-                                                                       
-      F-2300-MOD-NROCLI. EXIT.                                         
-     ******************************************************************
-      2400-MOD-NOMCLI.                                                 
-                                                                       
-          MOVE NOV-CLI-APELLIDO TO WD-NOMAPE                           
-          MOVE NOV-CLI-NRO      TO WS-NRO-CLI                          
-          MOVE WS-NRO-CLI       TO WD-NROCLI                           
-                                                                       
-          EXEC SQL                                                     
-               UPDATE KC02803.TBCURCLI                                 
-                  SET NOMAPE = :WD-NOMAPE                              
-                WHERE NROCLI = :WD-NROCLI                              
-          END-EXEC.                                                    
-                                                                       
-           IF SQLCODE = NOT-FOUND                                      
-               DISPLAY 'ERROR EN MODIFICACION NOM CLI '                
-                   ADD 1 TO WS-TOT-ERR                                 
-                   WRITE REG-SALIDA FROM WS-WRITE                      
-           ELSE                                                        
-                  IF SQLCODE = 0                                       
-                      ADD 1 TO WS-TOT-MOD                              
-                      DISPLAY ' MOD NOMCLI OK '                        
-                  ELSE                                                 
-                         ADD 1 TO WS-TOT-ERR                           
-                         DISPLAY 'ERROR DB2 EN MOD-NOMCLI '            
-                 END-IF                                                
-           END-IF.                                                     
-                                                                       
-      F-2400-MOD-NOMCLI. EXIT.                                         
-     ******************************************************************
-      2500-MOD-SEXO.                                                   
-                                                                       
-          MOVE NOV-CLI-SEXO     TO WD-SEXO                             
-          MOVE NOV-CLI-NRO      TO WS-NRO-CLI                          
-          MOVE WS-NRO-CLI       TO WD-NROCLI                           
-                                                                       
-          EXEC SQL                                                     
-               UPDATE KC02803.TBCURCLI                                 
-                  SET SEXO   = :WD-SEXO                                
-                WHERE NROCLI = :WD-NROCLI                              
-          END-EXEC.                                                    
-                                                                       
-           IF SQLCODE = NOT-FOUND                                      
-               DISPLAY 'ERROR EN MODIFICACION SEXO  '                  
-                   ADD 1 TO WS-TOT-ERR                                 
-                   WRITE REG-SALIDA FROM WS-WRITE                      
-           ELSE                                                        
-                  IF SQLCODE = 0                                       
-                      ADD 1 TO WS-TOT-MOD                              
-                      DISPLAY ' MOD SEXO   OK '                        
-                  ELSE                                                 
-                         ADD 1 TO WS-TOT-ERR                           
-                         DISPLAY 'ERROR DB2 EN MOD-SEXO ' SQLCODE      
-                 END-IF                                                
-           END-IF.                                                     
-                                                                       
-      F-2500-MOD-SEXO. EXIT.                                           
-     ******************************************************************
-      2600-VERIFICADOR.                                                
-                                                                       
-          MOVE NOV-CLI-NRO TO WD-NROCLI                                
-                                                                       
-          EXEC SQL                                                     
-               SELECT NROCLI                                           
-                INTO  :AUXILIAR                                        
-                FROM  KC02803.TBCURCLI                                 
-               WHERE  NROCLI = :WD-NROCLI                              
-          END-EXEC.                                                    
-                                                                       
-                                                                       
-           IF SQLCODE = NOT-FOUND                                      
-               SET WS-NO-AUX TO TRUE                                   
-           ELSE                                                        
-                  IF SQLCODE = 0                                       
-                      DISPLAY ' EL CLIENTE YA SE ENCUENTRA EN LA BASE '
-                    ' DE DATOS '                                       
-                      ADD 1 TO WS-TOT-ERR                              
-                      WRITE REG-SALIDA FROM WS-WRITE                   
-                  ELSE                                                 
-                         ADD 1 TO WS-TOT-ERR                           
-                         DISPLAY 'ERROR DB2  EN VERIFICADOR '  SQLCODE 
-                 END-IF.                                               
-                                                                       
-      F-2600-VERIFICADOR. EXIT.                                        
-       ******************************************************************
-        2650-VERIFICADOR2.                                               
-                                                                         
-            MOVE NOV-CLI-NRO TO WD-NROCLI                                
-                                                                         
-            EXEC SQL                                                     
-                 SELECT NROCLI                                           
-                  INTO  :AUXILIAR                                        
-                  FROM  KC02803.TBCURCLI                                 
-                 WHERE  NROCLI = :WD-NROCLI                              
-            END-EXEC.                                                    
-                                                                         
-                                                                         
-             IF SQLCODE = NOT-FOUND                                      
-                        ADD 1 TO WS-TOT-ERR                              
-                        WRITE REG-SALIDA FROM WS-WRITE                   
-                        DISPLAY ' NO SE ENCUENTRA EN LA BDD '            
-             ELSE                                                        
-                    IF SQLCODE = 0                                       
-                       SET WS-SI-AUX2 TO TRUE                            
-                    ELSE                                                 
-                           ADD 1 TO WS-TOT-ERR                           
-                           DISPLAY 'ERROR DB2 EN VERIFICADOR2'  SQLCODE  
-                   END-IF.                                               
-                                                                         
-        F-2650-VERIFICADOR2. EXIT.                                       
-       ******************************************************************
-        9999-I-FINAL.                                                    
-              CLOSE ENTRADA.                                             
-                                                                         
-                  IF FS-ENTRADA  IS NOT EQUAL '00'                       
-                   DISPLAY '* ERROR EN CLOSE ENTRADA  = '                
-                                             FS-ENTRADA                  
-                   MOVE 9999 TO RETURN-CODE                              
-                  END-IF                                                 
-              CLOSE SALIDA.                                              
-                                                                         
-                 IF FS-SALIDA   IS NOT EQUAL '00'                       
-                  DISPLAY '* ERROR EN CLOSE SALIDA   = '                
-                                            FS-SALIDA                   
-                  MOVE 9999 TO RETURN-CODE                              
-                 END-IF                                                 
-            .                                                           
-       9999-F-FINAL.                                                    
-           EXIT.                                                        
+       9999-I-FINAL.
+           CLOSE ENTRADA.
+
+           IF FS-ENTRADA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE ENTRADA  = '
+                                        FS-ENTRADA
+              MOVE 16 TO RETURN-CODE
+           END-IF
+           CLOSE SALIDA.
+
+           IF FS-SALIDA   IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SALIDA   = '
+                                       FS-SALIDA
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           CLOSE RECHAZOS.
+
+           IF FS-RECHAZOS IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE RECHAZOS = '
+                                       FS-RECHAZOS
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      **************************************
+      *   MOSTRAR TOTALES DE CONTROL       *
+      **************************************
+           DISPLAY 'CANTIDAD DE REGISTROS LEIDOS      = ' WS-TOT-LEI.
+           DISPLAY 'CANTIDAD DE REGISTROS INSERTADOS  = ' WS-TOT-INS.
+           DISPLAY 'CANTIDAD DE MOD. NRO CLIENTE (CL) = '
+                                                WS-TOT-MOD-NROCLI.
+           DISPLAY 'CANTIDAD DE MOD. NOMBRE/APELL(CN) = '
+                                                WS-TOT-MOD-NOMCLI.
+           DISPLAY 'CANTIDAD DE MOD. SEXO        (CX) = '
+                                                WS-TOT-MOD-SEXO.
+           DISPLAY 'CANTIDAD DE MOD. DOMICILIO   (DP) = '
+                                                WS-TOT-MOD-DOM.
+           DISPLAY 'CANTIDAD DE REGISTROS DADOS DE BAJA=' WS-TOT-BAJ.
+           DISPLAY 'CANTIDAD DE REGISTROS ERRONEOS    = ' WS-TOT-ERR.
+
+      **************************************
+      *   TOTAL DE CONTROL PARA RECONCILIAR*
+      *   CON LA ESCRITURA DE PGMVACBF     *
+      **************************************
+           OPEN OUTPUT TOTALES.
+
+           IF FS-TOTALES IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN TOTALES   = ' FS-TOTALES
+              MOVE 24 TO RETURN-CODE
+           ELSE
+              MOVE 'PGMD2CBF' TO RT-PROGRAMA
+              MOVE WS-TOT-LEI TO RT-CANT-LEIDOS
+              WRITE REG-TOTALES
+
+              IF FS-TOTALES IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN WRITE TOTALES  = ' FS-TOTALES
+                 MOVE 24 TO RETURN-CODE
+              END-IF
+
+              CLOSE TOTALES
+           END-IF.
+
+       9999-F-FINAL.
+           EXIT.
 **************************** Bottom of Data ****************************
-                                                                        
-                                                                        
-                                                                        
-                                                                        
-                                                                        
-                                                                        
-                                                                        
-                                                                        
-                                                                        
-                                                                        
-                                                                        
\ No newline at end of file
