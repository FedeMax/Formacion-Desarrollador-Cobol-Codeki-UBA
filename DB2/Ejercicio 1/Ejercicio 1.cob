@@ -7,149 +7,276 @@
       **************************************                          
        ENVIRONMENT DIVISION.                                          
        INPUT-OUTPUT SECTION.                                          
-       FILE-CONTROL.                                                  
-             SELECT NOVEDAD ASSIGN DDNOVED                            
-              ORGANIZATION IS INDEXED                                 
-              ACCESS MODE IS SEQUENTIAL                               
-              RECORD KEY IS WS-KEY                                    
-                    FILE STATUS IS WS-NOV-CODE.                       
-       DATA DIVISION.                                                 
-       FILE SECTION.                                                  
-       FD NOVEDAD                                                     
-       01 WS-NOVEDAD  .                                               
-          03   WS-KEY PIC X(17).                                      
-          03   FILLER PIC X(227).                                     
-                                                                      
-                                                                      
-       WORKING-STORAGE SECTION.                                       
-                                                                      
+       FILE-CONTROL.
+             SELECT NOVEDAD ASSIGN DDNOVED
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS WS-KEY
+              ALTERNATE RECORD KEY IS WS-KEY-NROCLI WITH DUPLICATES
+                    FILE STATUS IS WS-NOV-CODE.
+             SELECT SALIDA ASSIGN DDSALIDA
+              ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS IS WS-SAL-CODE.
+             SELECT CONTROL ASSIGN DDCTRL
+              ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS IS FS-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOVEDAD
+       01 WS-NOVEDAD  .
+          03   WS-KEY.
+               05   WS-KEY-TIPDOC  PIC X(02).
+               05   WS-KEY-NRODOC  PIC 9(11).
+               05   WS-KEY-NROCLI  PIC 9(03).
+               05   FILLER         PIC X(01).
+          03   FILLER PIC X(227).
+
+       FD SALIDA
+       01 REG-SALIDA.
+          03   RS-TIPCUEN PIC X(02).
+          03   RS-NROCUEN PIC 9(08).
+          03   RS-NROCLI  PIC 9(03).
+
+       FD CONTROL
+       01 REG-CONTROL     PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+
        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
        77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
-       77  NOT-FOUND     PIC S9(9) COMP VALUE  +100.                  
-       77  WS-SQLCODE    PIC S9(09) VALUE ZEROS.                      
-       77  WS-NOV-CODE   PIC XX    VALUE SPACES.                      
+       77  NOT-FOUND     PIC S9(9) COMP VALUE  +100.
+       77  WS-SQLCODE    PIC S9(09) VALUE ZEROS.
+       77  WS-NOV-CODE   PIC XX    VALUE SPACES.
+       77  WS-SAL-CODE   PIC XX    VALUE SPACES.
+       77  FS-CONTROL    PIC XX    VALUE SPACES.
        77  FILLER        PIC X(26) VALUE '* DESCRIPCION SQLCA      *'.
-                                                                      
-      *****************AREA DE COPYS***********************           
-           COPY TBVCLIEN.                                             
-      *****************************************************           
+
+      *****************CONSULTA PUNTUAL POR NROCLI*********************
+      *    TARJETA DDCTRL OPCIONAL: SI TRAE UN NROCLI, SE POSICIONA
+      *    NOVEDAD POR LA CLAVE ALTERNA WS-KEY-NROCLI Y SE PROCESA
+      *    SOLO LA NOVEDAD PENDIENTE DE ESE CLIENTE EN LUGAR DE TODO
+      *    EL ARCHIVO, PARA CONSULTAS PUNTUALES DE SOPORTE.
+       77  WS-CONSULTA-NROCLI  PIC 9(03) VALUE ZEROS.
+           88  WS-HAY-CONSULTA           VALUE 1 THRU 999.
+      ******************************************************************
+      *****************REGISTRO DE SALIDA - EXTRACTO TBCURCTA*********
+       01  WS-REG-SALIDA.
+           03   WS-RS-TIPCUEN PIC X(02).
+           03   WS-RS-NROCUEN PIC 9(08).
+           03   WS-RS-NROCLI  PIC 9(03).
+      *****************************************************
+      * HOST VARIABLES DCLGEN - TBCURCTA                  *
+      *****************************************************
+       01  WS-HV-TBCURCTA.
+           03   WS-TIPCUEN    PIC X(02).
+           03   WS-NROCUEN    PIC 9(08).
+           03   WS-NROCLI     PIC 9(03).
+      *****************************************************
+
+      *****************AREA DE COPYS***********************
+           COPY TBVCLIEN.
+           COPY CLICOMUN.
+           COPY SQLDESC.
+      *****************************************************
        01  WS-CONT-L     PIC 9(3)  VALUE ZEROES.                      
      *****************************************************           
-      01  WS-CONT-L     PIC 9(3)  VALUE ZEROES.                      
-      01  WS-CONT-I     PIC 9(3)  VALUE ZEROES.                      
-      01  WS-CONT-E     PIC 9(3)  VALUE ZEROES.                      
-                                                                     
-      01  APELLIDOYNOMBRE.                                           
-          03 APELLIDO   PIC X(30) VALUE SPACES.                      
-          03 FILLER     PIC X(01) VALUE SPACE.                       
-          03 NOMBRE     PIC X(30) VALUE SPACES.                      
-                                                                     
-      01  WS-F   .                                                   
-          88    WS-FIN  PIC X(2)  VALUE SPACES.                      
-          88    WS-NOF  PIC X(2)  VALUE SPACES.                      
-     *****************************************************           
-     * LAYOUT DEL REGISTRO DE CLIENTES                   *           
-     *****************************************************           
-          EXEC SQL  INCLUDE TBCURCLI   END-EXEC.                     
-     *****************************************************           
-     * SQLCA COMMUNICATION AREA CON EL DB2               *           
-     *****************************************************           
-          EXEC SQL INCLUDE SQLCA  END-EXEC.                          
-                                                                     
-     *****************************************************           
-      PROCEDURE DIVISION.                                            
-     **************************************                          
-     *                                    *                          
-     *  CUERPO PRINCIPAL DEL PROGRAMA     *                          
-     *                                    *                          
-     **************************************                          
-      0000-MAIN-PROCESS.                                             
-                                                                     
-          PERFORM 1000-INICIO  THRU F-1000-INICIO.                   
-                                                                     
-          PERFORM 2000-PROCESO THRU F-2000-PROCESO                   
-                  UNTIL WS-FIN.                                      
-                                                                     
-          PERFORM 9999-FINAL   THRU F-9999-FINAL.                    
-                                                                     
-          GOBACK.                                                    
-                                                                     
-     **************************************                          
-     *                                    *                          
-     *  CUERPO INICIO APERTURA FILES      *                          
-     *                                    *                          
-     **************************************                          
-      1000-INICIO.                                                   
-          OPEN OUTPUT NOVEDAD.                                       
-                                                                     
-          IF WS-NOV-CODE IS NOT EQUAL '00'                           
-             DISPLAY '* ERROR EN OPEN NOVEDAD = ' WS-NOV-CODE        
-             MOVE 3333 TO RETURN-CODE                                
-             PERFORM 9999-FINAL THRU F-9999-FINAL                    
-          END-IF.                                                    
-                                                                     
-      F-1000-INICIO. EXIT.                                           
-     *****************************************************           
-                                                                     
-      2000-PROCESO.                                                  
-     *****************************************************           
-          READ NOVEDAD INTO WK-TBCLIE.                               
-                                                                     
-          EVALUATE WS-NOV-CODE                                       
-            WHEN '00'                                                
-            ADD 1 TO WS-CONT-L                                       
-                                                                     
-            MOVE WK-CLI-TIPO-DOCUMENTO TO WD-TIPDOC                  
-            MOVE WK-CLI-NRO-DOCUMENTO  TO WD-NRODOC                  
-            MOVE WK-CLI-NRO-CLIENTE    TO WD-NROCLI                  
-            MOVE WK-CLI-NOMBRE-CLIENTE TO NOMBRE                     
-            MOVE WK-CLI-APELLIDO-CLIENTE TO APELLIDO                 
-            MOVE APELLIDOYNOMBRE       TO WD-                        
-            MOVE WK-CLI-APELLIDO-CLIENTE TO WD-FECNAC                
-            MOVE WK-CLI-TIPO-DOCUMENTO TO WD-SEXO                    
-                                                                     
-               EXEC SQL SELECT TIPCUEN, NROCUEN, NROCLI              
-                    INTO :WS-KIPCUEN, :WS-NROCUEN, :WS-NROCLI        
-                    FROM KC02787.TBCURCTA                            
-                         WHERE  NROCLI = 123                         
-               END-EXEC                                              
-                                                                     
-               IF SQLCODE = NOT-FOUND                                
-                  DISPLAY 'TABLA    VACÃ­A: '                         
-               ELSE                                                  
-                   IF SQLCODE = 0                                    
-                     DISPLAY 'NROCLI   = '    WS-NROCLI              
-                     MOVE WS-DETALLE  TO WS-REG-NOVEDAD              
-                   ELSE                                              
-                        MOVE SQLCODE TO WS-SQLCODE                   
-                        DISPLAY 'ERROR DB2 '  WS-SQLCODE             
-               END-IF                                                
-               END-IF                                                
-                                                                     
-             WHEN '10'                                               
-             SET WS-FIN          TO TRUE                             
-                                                                     
-          WHEN OTHER                                                 
-             DISPLAY '* ERROR                     = ' WS-NOV-CODE    
-             MOVE 9999 TO RETURN-CODE                                
-             SET WS-FIN  TO TRUE                                     
-                                                                     
-             END-EVALUATE.                                           
-                                                                     
-      F-2000-PROCESO. EXIT.                                          
-                                                                     
-     **************************************                          
-     *                                    *                          
-     *  CUERPO FINAL CIERRE DE SALIDA     *                          
-     *                                    *                          
-     **************************************                          
-      9999-FINAL.                                                    
-          CLOSE SALIDA.                                              
-                                                                     
-          IF WS-SAL-CODE IS NOT EQUAL '00'                           
-             DISPLAY '* ERROR EN CLOSE SALIDA  = ' WS-SAL-CODE       
-             MOVE 9999 TO RETURN-CODE                                
-          END-IF.                                                    
-                                                                     
-      F-9999-FINAL.  EXIT.                                           
-                                                                     
\ No newline at end of file
+       01  WS-CONT-I     PIC 9(3)  VALUE ZEROES.                      
+       01  WS-CONT-E     PIC 9(3)  VALUE ZEROES.                      
+                                                                      
+       01  APELLIDOYNOMBRE.                                           
+           03 APELLIDO   PIC X(30) VALUE SPACES.                      
+           03 FILLER     PIC X(01) VALUE SPACE.                       
+           03 NOMBRE     PIC X(30) VALUE SPACES.                      
+                                                                      
+       01  WS-F   .                                                   
+           88    WS-FIN  PIC X(2)  VALUE SPACES.                      
+           88    WS-NOF  PIC X(2)  VALUE SPACES.                      
+      *****************************************************           
+      * LAYOUT DEL REGISTRO DE CLIENTES                   *           
+      *****************************************************           
+           EXEC SQL  INCLUDE TBCURCLI   END-EXEC.                     
+      *****************************************************           
+      * SQLCA COMMUNICATION AREA CON EL DB2               *           
+      *****************************************************           
+           EXEC SQL INCLUDE SQLCA  END-EXEC.                          
+                                                                      
+      *****************************************************           
+       PROCEDURE DIVISION.                                            
+      **************************************                          
+      *                                    *                          
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *                          
+      *                                    *                          
+      **************************************                          
+       0000-MAIN-PROCESS.                                             
+                                                                      
+           PERFORM 1000-INICIO  THRU F-1000-INICIO.                   
+                                                                      
+           PERFORM 2000-PROCESO THRU F-2000-PROCESO                   
+                   UNTIL WS-FIN.                                      
+                                                                      
+           PERFORM 9999-FINAL   THRU F-9999-FINAL.                    
+                                                                      
+           GOBACK.                                                    
+                                                                      
+      **************************************                          
+      *                                    *                          
+      *  CUERPO INICIO APERTURA FILES      *                          
+      *                                    *                          
+      **************************************                          
+       1000-INICIO.
+           OPEN INPUT  NOVEDAD.
+
+           IF WS-NOV-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN NOVEDAD = ' WS-NOV-CODE
+              MOVE 3333 TO RETURN-CODE
+              PERFORM 9999-FINAL THRU F-9999-FINAL
+           END-IF.
+
+           OPEN OUTPUT SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SAL-CODE
+              MOVE 3333 TO RETURN-CODE
+              PERFORM 9999-FINAL THRU F-9999-FINAL
+           END-IF.
+
+           OPEN INPUT  CONTROL.
+           IF FS-CONTROL IS EQUAL '00'
+              READ CONTROL
+                 AT END
+                    DISPLAY '* TARJETA DDCTRL VACIA, SE PROCESA TODO '
+                            'EL ARCHIVO'
+                 NOT AT END
+                    MOVE REG-CONTROL TO WS-CONSULTA-NROCLI
+              END-READ
+              CLOSE CONTROL
+           ELSE
+              DISPLAY '* NO SE PUDO ABRIR DDCTRL, SE PROCESA TODO '
+                      'EL ARCHIVO'
+           END-IF.
+
+           IF WS-HAY-CONSULTA
+              MOVE WS-CONSULTA-NROCLI TO WS-KEY-NROCLI
+              START NOVEDAD KEY IS EQUAL WS-KEY-NROCLI
+                 INVALID KEY
+                    DISPLAY '* NROCLI NO ENCONTRADO EN NOVEDAD = '
+                            WS-CONSULTA-NROCLI
+                    SET WS-FIN TO TRUE
+              END-START
+           END-IF.
+
+       F-1000-INICIO. EXIT.
+      *****************************************************           
+                                                                      
+       2000-PROCESO.                                                  
+      *****************************************************           
+           READ NOVEDAD NEXT INTO WK-TBCLIE.
+
+           IF WS-NOV-CODE IS EQUAL '00' AND WS-HAY-CONSULTA
+              AND WS-KEY-NROCLI IS NOT EQUAL WS-CONSULTA-NROCLI
+              SET WS-FIN TO TRUE
+              MOVE '10' TO WS-NOV-CODE
+           END-IF.
+
+           EVALUATE WS-NOV-CODE
+             WHEN '00'
+             ADD 1 TO WS-CONT-L
+                                                                      
+             MOVE WK-CLI-NOMBRE-CLIENTE TO NOMBRE
+             MOVE WK-CLI-APELLIDO-CLIENTE TO APELLIDO
+
+             MOVE WK-CLI-TIPO-DOCUMENTO   TO CCOM-TIP-DOC
+             MOVE WK-CLI-NRO-DOCUMENTO    TO CCOM-NRO-DOC
+             MOVE WK-CLI-NRO-CLIENTE      TO CCOM-NRO-CLI
+             MOVE WK-CLI-NOMBRE-CLIENTE   TO CCOM-NOMBRE
+             MOVE WK-CLI-APELLIDO-CLIENTE TO CCOM-APELLIDO
+
+                EXEC SQL SELECT TIPCUEN, NROCUEN, NROCLI
+                     INTO :WS-TIPCUEN, :WS-NROCUEN, :WS-NROCLI
+                     FROM KC02787.TBCURCTA
+                          WHERE  NROCLI = :CCOM-NRO-CLI
+                END-EXEC
+
+                IF SQLCODE = NOT-FOUND
+                   DISPLAY 'TABLA    VACÃ­A: '
+                ELSE
+                    IF SQLCODE = 0
+                      DISPLAY 'NROCLI   = '    WS-NROCLI
+                      MOVE WS-TIPCUEN  TO WS-RS-TIPCUEN
+                      MOVE WS-NROCUEN  TO WS-RS-NROCUEN
+                      MOVE WS-NROCLI   TO WS-RS-NROCLI
+                      WRITE REG-SALIDA FROM WS-REG-SALIDA
+                    ELSE
+                         MOVE SQLCODE TO WS-SQLCODE
+                         DISPLAY 'ERROR DB2 '  WS-SQLCODE
+                         PERFORM 3000-DESCRIBIR-SQLCODE
+                              THRU F-3000-DESCRIBIR-SQLCODE
+                         DISPLAY '  ' WS-SQLCODE-DESC
+                END-IF
+                END-IF
+
+              WHEN '10'
+              SET WS-FIN          TO TRUE
+
+           WHEN OTHER
+              DISPLAY '* ERROR                     = ' WS-NOV-CODE
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN  TO TRUE
+
+              END-EVALUATE.
+
+       F-2000-PROCESO. EXIT.
+      *****************************************************
+       3000-DESCRIBIR-SQLCODE.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE 'EJECUCION CORRECTA'        TO WS-SQLCODE-DESC
+               WHEN 100
+                    MOVE 'REGISTRO NO ENCONTRADO'    TO WS-SQLCODE-DESC
+               WHEN -803
+                    MOVE 'CLAVE DUPLICADA'           TO WS-SQLCODE-DESC
+               WHEN -530
+                    MOVE 'VIOLA CLAVE FORANEA'       TO WS-SQLCODE-DESC
+               WHEN -811
+                    MOVE 'SELECT DEVOLVIO MAS DE UNA FILA'
+                                                      TO WS-SQLCODE-DESC
+               WHEN -904
+                    MOVE 'RECURSO NO DISPONIBLE'      TO WS-SQLCODE-DESC
+               WHEN -911
+                    MOVE 'DEADLOCK, TRANSACCION ANULADA'
+                                                      TO WS-SQLCODE-DESC
+               WHEN -913
+                    MOVE 'TIMEOUT POR BLOQUEO'        TO WS-SQLCODE-DESC
+               WHEN -204
+                    MOVE 'OBJETO NO DEFINIDO'         TO WS-SQLCODE-DESC
+               WHEN -305
+                    MOVE 'VALOR NULO SIN INDICADOR'   TO WS-SQLCODE-DESC
+               WHEN OTHER
+                    MOVE 'ERROR SQL NO CATALOGADO'    TO WS-SQLCODE-DESC
+           END-EVALUATE.
+
+       F-3000-DESCRIBIR-SQLCODE. EXIT.
+                                                                      
+      **************************************                          
+      *                                    *                          
+      *  CUERPO FINAL CIERRE DE SALIDA     *                          
+      *                                    *                          
+      **************************************                          
+       9999-FINAL.
+           CLOSE NOVEDAD.
+
+           IF WS-NOV-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE NOVEDAD = ' WS-NOV-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           CLOSE SALIDA.
+
+           IF WS-SAL-CODE IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SALIDA  = ' WS-SAL-CODE
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+       F-9999-FINAL.  EXIT.
+                                                                      
\ No newline at end of file
