@@ -0,0 +1,250 @@
+***************************** Top of Data ******************************
+       IDENTIFICATION DIVISION.
+      *                                                        *
+       PROGRAM-ID. PGME2CBF.
+       AUTHOR.    FEDERICO FALCON.
+      **********************************************************
+      *                                                        *
+      *  EXTRACTO NOCTURNO DE TBCURCLI A ARCHIVO SECUENCIAL     *
+      *                                                        *
+      **********************************************************
+      *      MANTENIMIENTO DE PROGRAMA                         *
+      **********************************************************
+      *  FECHA   *    DETALLE        * COD *
+      **************************************
+      *          *                   *     *
+      *          *                   *     *
+      **************************************
+      *  08/08/26* ALTA DEL PROGRAMA     * MA  *
+      **************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+             SELECT SALIDA ASSIGN DDSALI
+             FILE STATUS IS FS-SALIDA.
+
+             SELECT TARJETA ASSIGN DDCTRL
+             FILE STATUS IS FS-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-SALIDA.
+           05  RS-TIPDOC     PIC X(02).
+           05  RS-NRODOC     PIC 9(11).
+           05  RS-NROCLI     PIC 9(03).
+           05  RS-NOMAPE     PIC X(30).
+           05  RS-SEXO       PIC X(01).
+           05  RS-FECNAC     PIC X(08).
+
+       FD  TARJETA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01  REG-CONTROL.
+           05  CTL-ESQUEMA     PIC X(08).
+           05  FILLER          PIC X(72).
+
+      **************************************
+       WORKING-STORAGE SECTION.
+      **************************************
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+       77  NOT-FOUND     PIC S9(9) COMP VALUE  +100.
+
+       77  FS-SALIDA        PIC XX    VALUE SPACES.
+       77  FS-CONTROL       PIC XX    VALUE SPACES.
+
+      *****************ESQUEMA ORIGEN COMO PARAMETRO*******************
+      *    SE LEE DE LA TARJETA DE CONTROL EN 1000-I-INICIO; SI NO SE
+      *    PUEDE ABRIR O VIENE EN BLANCO SE ASUME EL ESQUEMA ACTUAL.
+       77  WS-ESQUEMA       PIC X(08) VALUE 'KC02803'.
+      ******************************************************************
+
+       77  WS-TOT-EXTRA     PIC 9(5)  VALUE ZEROS.
+
+       01  WS-FLAG-FIN      PIC X.
+           88  WS-SI-PROCESO      VALUE ' '.
+           88  WS-FIN-PROCESO     VALUE 'F'.
+
+       01  WS-REG-SALIDA.
+           05  WS-RS-TIPDOC     PIC X(02).
+           05  WS-RS-NRODOC     PIC 9(11).
+           05  WS-RS-NROCLI     PIC 9(03).
+           05  WS-RS-NOMAPE     PIC X(30).
+           05  WS-RS-SEXO       PIC X(01).
+           05  WS-RS-FECNAC     PIC X(08).
+
+      *****************AREA DE COPYS***********************
+           COPY CLICOMUN.
+      *****************************************************
+
+       77  FILLER        PIC X(26) VALUE '* VARIABLES SQL          *'.
+       77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE TBCURCLI
+           END-EXEC.
+
+       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+
+     ***************************************************************.
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           PERFORM 1000-I-INICIO   THRU
+                   1000-F-INICIO.
+
+           PERFORM 2000-I-PROCESO  THRU
+                   2000-F-PROCESO        UNTIL WS-FIN-PROCESO.
+
+           PERFORM 9999-I-FINAL    THRU
+                   9999-F-FINAL.
+
+       F-MAIN-PROGRAM. GOBACK.
+
+      **************************************
+      *                                    *
+      *  CUERPO INICIO APERTURA ARCHIVOS   *
+      *                                    *
+      **************************************
+       1000-I-INICIO.
+           SET WS-SI-PROCESO TO TRUE.
+
+           OPEN OUTPUT SALIDA.
+
+           IF FS-SALIDA   IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA   = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+           OPEN INPUT  TARJETA.
+           IF FS-CONTROL IS EQUAL '00'
+              READ TARJETA
+                 AT END
+                    DISPLAY '* TARJETA DE CONTROL VACIA, SE USA '
+                            WS-ESQUEMA
+                 NOT AT END
+                    IF CTL-ESQUEMA IS NOT EQUAL SPACES
+                       MOVE CTL-ESQUEMA TO WS-ESQUEMA
+                    END-IF
+              END-READ
+              CLOSE TARJETA
+           ELSE
+              DISPLAY '* NO SE PUDO ABRIR CONTROL, SE USA '
+                      WS-ESQUEMA
+           END-IF.
+
+           EXEC SQL
+                SET CURRENT SQLID = :WS-ESQUEMA
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE CUR-CLIEN CURSOR FOR
+                     SELECT TIPDOC, NRODOC, NROCLI,
+                            NOMAPE, SEXO, FECNAC
+                       FROM TBCURCLI
+           END-EXEC.
+
+           EXEC SQL
+                OPEN CUR-CLIEN
+           END-EXEC.
+
+           IF SQLCODE IS NOT EQUAL ZERO
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY '* ERROR EN OPEN CURSOR   = ' WS-SQLCODE
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+       1000-F-INICIO.   EXIT.
+      ******************************************************************
+       2000-I-PROCESO.
+
+           PERFORM 2100-LEER-CURSOR THRU F-2100-LEER-CURSOR.
+
+           IF WS-SI-PROCESO
+              PERFORM 2200-GRABAR     THRU F-2200-GRABAR
+           END-IF.
+
+       2000-F-PROCESO. EXIT.
+      ******************************************************************
+       2100-LEER-CURSOR.
+
+           EXEC SQL
+                FETCH CUR-CLIEN
+                     INTO :CCOM-TIP-DOC,  :CCOM-NRO-DOC,
+                          :CCOM-NRO-CLI,  :CCOM-APELLIDO,
+                          :CCOM-SEXO,     :CCOM-FECNAC
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                    CONTINUE
+               WHEN NOT-FOUND
+                    SET WS-FIN-PROCESO TO TRUE
+               WHEN OTHER
+                    MOVE SQLCODE TO WS-SQLCODE
+                    DISPLAY '* ERROR EN FETCH CURSOR  = ' WS-SQLCODE
+                    MOVE 9999 TO RETURN-CODE
+                    SET WS-FIN-PROCESO TO TRUE
+           END-EVALUATE.
+
+       F-2100-LEER-CURSOR. EXIT.
+      ******************************************************************
+       2200-GRABAR.
+
+           MOVE CCOM-TIP-DOC  TO WS-RS-TIPDOC.
+           MOVE CCOM-NRO-DOC  TO WS-RS-NRODOC.
+           MOVE CCOM-NRO-CLI  TO WS-RS-NROCLI.
+           MOVE CCOM-APELLIDO TO WS-RS-NOMAPE.
+           MOVE CCOM-SEXO     TO WS-RS-SEXO.
+           MOVE CCOM-FECNAC   TO WS-RS-FECNAC.
+
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           IF FS-SALIDA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN WRITE SALIDA  = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-PROCESO TO TRUE
+           ELSE
+              ADD 1 TO WS-TOT-EXTRA
+           END-IF.
+
+       F-2200-GRABAR. EXIT.
+      **************************************
+      *                                    *
+      *  CUERPO FINAL CIERRE DE ARCHIVOS   *
+      *                                    *
+      **************************************
+       9999-I-FINAL.
+           EXEC SQL
+                CLOSE CUR-CLIEN
+           END-EXEC.
+
+           CLOSE SALIDA.
+
+           IF FS-SALIDA   IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SALIDA   = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+           END-IF.
+
+           DISPLAY '* TOTAL CLIENTES EXTRAIDOS = ' WS-TOT-EXTRA.
+
+       9999-F-FINAL. EXIT.
