@@ -1,529 +1,1080 @@
-***************************** Top of Data *****************************
-       IDENTIFICATION DIVISION.                                        
-       PROGRAM-ID. PGMVACBF.                                           
-       AUTHOR.    FEDERICO FALCON.                                     
-      **************************************************************   
-       ENVIRONMENT DIVISION.                                           
-      **************************************************************   
-       CONFIGURATION SECTION.                                          
-                                                                       
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.                          
-      **************************************************************   
-       INPUT-OUTPUT SECTION.                                           
-       FILE-CONTROL.                                                   
-                                                                       
-            SELECT ENTRADA ASSIGN TO DDENTRA                           
-                 FILE STATUS IS FS-ENTRADA.                            
-                                                                       
-            SELECT SALIDA ASSIGN TO DDSALI                             
-                 FILE STATUS IS FS-SALIDA.                             
-      **************************************************************   
-       I-O-CONTROL.                                                    
-                                                                       
-       DATA DIVISION.                                                  
-       FILE SECTION.                                                   
-       FD   ENTRADA                                                    
-           BLOCK CONTAINS 0 RECORDS                                    
-           RECORDING MODE IS F.                                        
-                                                                       
-       01   REG-ENTRADA             PIC X(50).                         
-      **************************************************************   
-       FD   SALIDA                                                     
-           BLOCK CONTAINS 0 RECORDS                                    
-           RECORDING MODE IS F.                                        
-                                                                       
-       01   REG-SALIDA              PIC X(55).                         
-      **************************************************************   
-            WORKING-STORAGE SECTION.                                         
-                                                                       
-      77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.  
-     **************************************************************    
-                                                                       
-          COPY CPNOVCLI.                                               
-          COPY CPNCLIV.                                                
-                                                                       
-     *********************VARIABLES DE FILE STATUS*****************    
-                                                                       
-      77  FS-ENTRADA      PIC XX    VALUE SPACES.                      
-          88  FS-ENTRADA-FIN        VALUE '10'.                        
-                                                                       
-      77  FS-SALIDA       PIC XX    VALUE SPACES.                      
-          88  FS-SALIDA-FIN         VALUE '10'.                        
-                                                                       
-     *********************CONTADORES*******************************    
-      77 WS-CANT-LEIDOS             PIC 9(5)    VALUE ZEROES.          
-                                                                       
-      77 WS-CANT-GRABADOS           PIC 9(5)    VALUE ZEROES.          
-                                                                       
-      77 WS-CANT-ERRONEOS           PIC 9(5)    VALUE ZEROES.          
-                                                                       
-     *********************VERIFICADORES****************************    
-      77 WS-VERIFICA                PIC 9(3)    VALUE ZEROES.          
-      77 WS-VERI-DOC                PIC 9       VALUE ZERO.            
-      77 WS-VERI-SUC                PIC 9       VALUE ZERO.            
-      77 WS-VERI-TIP-CLI            PIC 9       VALUE ZERO.            
-      77 WS-VERI-ANIO               PIC 9       VALUE ZERO.            
-      77 WS-VERI-ANIO-BI            PIC 9       VALUE ZERO.            
-      77 WS-VERI-MES                PIC 9       VALUE ZERO.            
-      77 WS-VERI-DIA                PIC 9       VALUE ZERO.            
-      77 WS-VERI-DIA2               PIC 9       VALUE ZERO.            
-                                                                       
-     *********************VARIABLES A USAR*************************    
-      77 WS-TIP-DOC                 PIC X(2)    VALUE SPACES.          
-                                                                           
-     77 WS-NRO-DOC                 PIC 9(11)    VALUE ZEROS.         
-                                                                     
-     77 WS-NRO-REG                 PIC 9(5)    VALUE ZEROES.         
-                                                                     
-     77 WS-RESTO                   PIC X(50)   VALUE SPACES.         
-                                                                     
-     77 WS-NRO-SUC                 PIC 9(2)    VALUE ZEROES.         
-                                                                     
-     01 WS-FECHA-COMPLETA.                                           
-        05 ANIO                    PIC 9(4)    VALUE ZEROES.         
-        05 MES                     PIC 9(2)    VALUE ZEROES.         
-        05 DIA                     PIC 9(2)    VALUE ZEROES.         
-                                                                     
-     01 WS-COCIENTE                PIC 9(4)    VALUE ZEROES.         
-                                                                     
-     01 WS-RESTO1                  PIC S9(2)V99 VALUE ZEROES.        
-     01 WS-RESTO2                  PIC S9(2)V99 VALUE ZEROES.        
-     01 WS-RESTO3                  PIC S9(2)V99 VALUE ZEROES.        
-                                                                     
-     01 BISIESTO                   PIC X.                            
-        88 BISIESTO-S                           VALUE 'S'.           
-        88 BISIESTO-N                           VALUE 'N'.           
-    **************************************************************   
-     01  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'. 
-    **************************************************************   
-     PROCEDURE DIVISION.                                             
-    **************************************                           
-    *                                    *                           
-    *  CUERPO PRINCIPAL DEL PROGRAMA     *                           
-    *                                    *                           
-    **************************************                           
-     MAIN-PROGRAM.                                                   
-                                                                     
-         PERFORM 1000-INICIO  THRU   F-1000-INICIO.                  
-                                                                     
-          PERFORM 2000-PROCESO  THRU  F-2000-PROCESO                   
-                  UNTIL FS-ENTRADA-FIN.                                
-                                                                       
-          PERFORM 3000-FINAL    THRU  F-3000-FINAL.                    
-                                                                       
-      F-MAIN-PROGRAM. GOBACK.                                          
-                                                                       
-     **************************************                            
-     *                                    *                            
-     *  CUERPO INICIO APERTURA ARCHIVOS   *                            
-     *                                    *                            
-     **************************************                            
-      1000-INICIO.                                                     
-                                                                       
-          OPEN INPUT  ENTRADA.                                         
-                                                                       
-          IF FS-ENTRADA  IS NOT EQUAL '00'                             
-             DISPLAY '* ERROR EN OPEN SUCURSAL = ' FS-ENTRADA          
-             MOVE 9999 TO RETURN-CODE                                  
-             SET  FS-ENTRADA-FIN TO TRUE                               
-                                                                       
-          END-IF                                                       
-                                                                       
-          OPEN OUTPUT SALIDA                                           
-                                                                       
-          IF FS-SALIDA  IS NOT EQUAL '00'                              
-             DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SALIDA             
-             MOVE 9999 TO RETURN-CODE                                  
-             SET  FS-ENTRADA-FIN TO TRUE                               
-                                                                       
-          END-IF.                                                      
-                                                                       
-      F-1000-INICIO.   EXIT.                                           
-     **************************************************************    
-                                                                       
-      2000-PROCESO.                                                    
-                                                                     
-         PERFORM 2100-LEER     THRU F-2100-LEER                      
-                                                                     
-         PERFORM 2400-CONTROLAR-DOCU THRU F-2400-CONTROLAR-DOCU      
-                                                                     
-         IF WS-VERIFICA = 0                                          
-                                                                     
-             PERFORM 2200-GRABAR THRU F-2200-GRABAR                  
-                                                                     
-         END-IF                                                      
-                                                                     
-             PERFORM 4000-MOSTRAR-ERRORES                            
-                     THRU F-4000-MOSTRAR-ERRORES                     
-                                                                     
-             INITIALIZE WS-VERIFICA.                                 
-                                                                     
-     F-2000-PROCESO. EXIT.                                           
-    **************************************************************   
-                                                                     
-     2100-LEER.                                                      
-         READ ENTRADA           INTO WS-REG-NOVCLIE                  
-                                                                     
-         EVALUATE FS-ENTRADA                                         
-           WHEN '00'                                                 
-                MOVE NOV-TIP-DOC  TO WS-TIP-DOC                      
-                MOVE NOV-NRO-DOC  TO WS-NRO-DOC                      
-                MOVE NOV-SUC      TO WS-NRO-SUC                      
-                 ADD 1 TO WS-CANT-LEIDOS                             
-                                                                     
-            WHEN '10'                                                
-              CONTINUE                                               
-                                                                     
-            WHEN OTHER                                               
-            DISPLAY '* ERROR EN LECTURA DE ENTRADA ' FS-ENTRADA      
-            MOVE 9999 TO RETURN-CODE                                 
-            SET FS-ENTRADA-FIN TO TRUE                               
-                                                                       
-          END-EVALUATE.                                                
-                                                                       
-      F-2100-LEER. EXIT.                                               
-     **************************************************************    
-                                                                       
-      2200-GRABAR.                                                     
-                                                                       
-          EVALUATE FS-SALIDA                                           
-            WHEN '00'                                                  
-                   ADD 1 TO  WS-NRO-REG                                
-                   ADD 1 TO  WS-CANT-GRABADOS                          
-                  MOVE WS-NRO-REG TO NOV-SECUEN OF REG-NOVCLIE-VAL     
-                  MOVE WS-REG-NOVCLIE TO NOV-RESTO OF REG-NOVCLIE-VAL  
-                  MOVE REG-NOVCLIE-VAL TO REG-SALIDA                   
-                    WRITE REG-SALIDA                                   
-             WHEN '10'                                                 
-               CONTINUE                                                
-                                                                       
-          WHEN OTHER                                                   
-             DISPLAY '* ERROR EN GRABAR SALIDA   = ' FS-SALIDA         
-             MOVE 9999 TO RETURN-CODE                                  
-             SET FS-ENTRADA-FIN  TO TRUE                               
-                                                                       
-          END-EVALUATE.                                                
-                                                                       
-      F-2200-GRABAR. EXIT.                                             
-     **************************************************************    
-                                                                       
-      2400-CONTROLAR-DOCU.                                             
-                                                                       
-          IF WS-TIP-DOC = 'DU' OR WS-TIP-DOC = 'PA'                    
-          OR WS-TIP-DOC = 'PE' OR WS-TIP-DOC = 'CI'                    
-                                                                       
-             CONTINUE                                                  
-                                                                       
-         ELSE                                                        
-                  ADD 1 TO WS-CANT-ERRONEOS                          
-                  ADD 1 TO WS-VERIFICA                               
-                  ADD 1 TO WS-VERI-DOC                               
-         END-IF                                                      
-                                                                     
-            PERFORM 2500-CONT-SUCURSAL THRU F-2500-CONT-SUCURSAL.    
-                                                                     
-     F-2400-CONTROLAR-DOCU. EXIT.                                    
-    **************************************************************   
-     2500-CONT-SUCURSAL.                                             
-                                                                     
-         IF WS-NRO-SUC > 0 AND WS-NRO-SUC < 100                      
-                                                                     
-            CONTINUE                                                 
-                                                                     
-         ELSE                                                        
-                  ADD 1 TO WS-CANT-ERRONEOS                          
-                  ADD 1 TO WS-VERIFICA                               
-                  ADD 1 TO WS-VERI-SUC                               
-                                                                     
-         END-IF                                                      
-                                                                     
-            PERFORM 2600-CLI-TIPO  THRU F-2600-CLI-TIPO.             
-                                                                     
-     F-2500-CONT-SUCURSAL. EXIT.                                     
-    **************************************************************   
-     2600-CLI-TIPO.                                                  
-                                                                     
-         IF    NOV-CLI-TIPO = 1                                      
-            OR NOV-CLI-TIPO = 2                                      
-            OR NOV-CLI-TIPO = 3                                      
-                                                                     
-            CONTINUE                                                 
-                                                                     
-         ELSE                                                        
-                                                                      
-                   ADD 1 TO WS-CANT-ERRONEOS                          
-                   ADD 1 TO WS-VERIFICA                               
-                   ADD 1 TO WS-VERI-TIP-CLI                           
-                                                                      
-          END-IF                                                      
-                                                                      
-             PERFORM 2700-CONT-ANIO THRU F-2700-CONT-ANIO.            
-                                                                      
-      F-2600-CLI-TIPO. EXIT.                                          
-     **************************************************************   
-      2700-CONT-ANIO.                                                 
-                                                                      
-          MOVE NOV-CLI-FECHA TO WS-FECHA-COMPLETA                     
-                                                                      
-          PERFORM 2800-BISIESTO THRU F-2800-BISIESTO.                 
-                                                                      
-          IF BISIESTO-S AND  MES = 2                                  
-                                                                      
-             AND DIA = 29                                             
-                                                                      
-             CONTINUE                                                 
-                                                                      
-          ELSE                                                        
-                                                                      
-              IF MES = 2 AND DIA = 29                                 
-                                                                      
-                   ADD 1 TO WS-CANT-ERRONEOS                          
-                   ADD 1 TO WS-VERIFICA                               
-                   ADD 1 TO WS-VERI-ANIO-BI                           
-                                                                      
-              END-IF                                                  
-                                                                      
-          END-IF                                                      
-                                                                      
-          IF ANIO > 2024                                              
-                                                                     
-            CONTINUE                                                 
-                                                                     
-         ELSE                                                        
-                                                                     
-                  ADD 1 TO WS-CANT-ERRONEOS                          
-                  ADD 1 TO WS-VERIFICA                               
-                  ADD 1 TO WS-VERI-ANIO                              
-                                                                     
-         END-IF                                                      
-                                                                     
-         IF MES > 0 AND MES < 13                                     
-                                                                     
-            CONTINUE                                                 
-                                                                     
-         ELSE                                                        
-                                                                     
-                  ADD 1 TO WS-CANT-ERRONEOS                          
-                  ADD 1 TO WS-VERIFICA                               
-                  ADD 1 TO WS-VERI-MES                               
-                                                                     
-         END-IF                                                      
-                                                                     
-         IF ( MES = 4 OR MES = 6 OR MES = 9 OR MES = 11 )            
-                                                                     
-           AND DIA = 31                                              
-                                                                     
-                      ADD 1 TO WS-CANT-ERRONEOS                      
-                      ADD 1 TO WS-VERIFICA                           
-                      ADD 1 TO WS-VERI-DIA                           
-         END-IF                                                      
-                                                                     
-         IF DIA > 0 AND DIA < 32                                     
-                                                                     
-            CONTINUE                                                 
-                                                                     
-         ELSE                                                         
-                                                                      
-                      ADD 1 TO WS-CANT-ERRONEOS                       
-                      ADD 1 TO WS-VERIFICA                            
-                      ADD 1 TO WS-VERI-DIA2                           
-                                                                      
-         END-IF.                                                      
-                                                                      
-     F-2700-CONT-ANIO. EXIT.                                          
-    **************************************************************    
-     2800-BISIESTO.                                                   
-                                                                      
-         INITIALIZE BISIESTO                                          
-                                                                      
-         DIVIDE ANIO BY 4   GIVING WS-COCIENTE REMAINDER WS-RESTO1    
-         DIVIDE ANIO BY 400 GIVING WS-COCIENTE REMAINDER WS-RESTO2    
-         DIVIDE ANIO BY 100 GIVING WS-COCIENTE REMAINDER WS-RESTO3    
-                                                                      
-         IF WS-RESTO = 0 AND WS-RESTO2 > 0 AND WS-RESTO3 = 0          
-                                                                      
-                     CONTINUE                                         
-                                                                      
-            ELSE                                                      
-                                                                      
-                IF WS-RESTO > 0 AND WS-RESTO2 > 0 AND WS-RESTO3 > 0   
-                                                                      
-                     CONTINUE                                         
-                                                                      
-                ELSE                                                  
-                                                                      
-                     SET BISIESTO-S TO TRUE                           
-                                                                      
-                END-IF                                                
-         END-IF.                                                      
-                                                                      
-     F-2800-BISIESTO. EXIT.                                           
-      **************************************************************   
-       3000-FINAL.                                                     
-                                                                       
-           IF RETURN-CODE NOT EQUAL 9999                               
-             CLOSE ENTRADA                                             
-                 IF FS-ENTRADA  IS NOT EQUAL '00'                      
-                  DISPLAY '* ERROR EN CLOSE SUCURSAL = '               
-                                            FS-ENTRADA                 
-                  MOVE 9999 TO RETURN-CODE                             
-                                                                       
-                 END-IF                                                
-                                                                       
-             CLOSE SALIDA                                              
-                 IF FS-SALIDA   IS NOT EQUAL '00'                      
-                  DISPLAY '* ERROR EN CLOSE SUCURSAL = '               
-                                            FS-SALIDA                  
-                  MOVE 9999 TO RETURN-CODE                             
-                 END-IF                                                
-                                                                       
-                                                                       
-      **************************************                           
-      *   MOSTRAR TOTALES DE CONTROL       *                           
-      **************************************                           
-                                                                       
-           DISPLAY '******************************'                    
-           DISPLAY ' CANTIDAD DE REGISTROS LEIDOS       :  '           
-                                           WS-CANT-LEIDOS              
-           DISPLAY '******************************'                    
-           DISPLAY ' CANTIDAD DE REGISTROS GRABADOS     :  '           
-                                           WS-CANT-GRABADOS            
-           DISPLAY '******************************'                    
-           DISPLAY ' CANTIDAD DE ERRORES EN EL REGISTRO :  '           
-                                           WS-CANT-ERRONEOS            
-           DISPLAY '******************************'                    
-                                                                       
-           END-IF.                                                     
-                                                                     
-     F-3000-FINAL.                                                   
-         EXIT.                                                       
-    **************************************************************   
-     4000-MOSTRAR-ERRORES.                                           
-                                                                     
-         IF WS-VERIFICA > 0                                          
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMVACBF.
+       AUTHOR.    FEDERICO FALCON.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+      **************************************************************
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      **************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT ENTRADA ASSIGN TO DDENTRA
+                 FILE STATUS IS FS-ENTRADA.
+
+            SELECT SALIDA ASSIGN TO DDSALI
+                 FILE STATUS IS FS-SALIDA.
+
+            SELECT TARJETA ASSIGN TO DDCTRL
+                 FILE STATUS IS FS-CONTROL.
+
+            SELECT CHECKPOINT ASSIGN TO DDCKPT
+                 FILE STATUS IS FS-CKPT.
+
+            SELECT TIPOCLI ASSIGN TO DDTIPCLI
+                 FILE STATUS IS FS-TIPCLI.
+
+            SELECT SUCURSAL ASSIGN TO DDSUCUR
+                 FILE STATUS IS FS-SUCURSAL.
+
+            SELECT TOTALES ASSIGN TO DDTOTVA
+                 FILE STATUS IS FS-TOTVA.
+
+            SELECT RECHAZOS ASSIGN TO DDRECHZ
+                 FILE STATUS IS FS-RECHAZO.
+      **************************************************************
+       I-O-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-ENTRADA             PIC X(50).
+      **************************************************************
+       FD   SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-SALIDA              PIC X(55).
+      **************************************************************
+       FD   TARJETA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-CONTROL.
+           05  CTL-ANIO-CORTE       PIC 9(04).
+           05  FILLER               PIC X(76).
+      **************************************************************
+       FD   CHECKPOINT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-CHECKPOINT.
+           05  CKP-NRO-REG          PIC 9(05).
+           05  CKP-CANT-LEIDOS      PIC 9(05).
+           05  CKP-CANT-GRABADOS    PIC 9(05).
+           05  FILLER               PIC X(65).
+      **************************************************************
+       FD   TIPOCLI
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-TIPOCLI.
+           05  TCL-CLI-TIPO         PIC 9(01).
+           05  FILLER               PIC X(79).
+      **************************************************************
+       FD   SUCURSAL
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-SUCURSAL-CTL.
+           05  SCT-NRO-SUC          PIC 9(02).
+           05  FILLER               PIC X(78).
+      **************************************************************
+       FD   TOTALES
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-TOTALES.
+           05  RT-PROGRAMA          PIC X(08).
+           05  RT-CANT-GRABADOS     PIC 9(05).
+           05  FILLER               PIC X(67).
+      **************************************************************
+       FD   RECHAZOS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+      *    CODIGO DE REGLAS: UN DIGITO POR CADA VALIDACION DE
+      *    2400/2450/2500/2600/2650/2700, EN 1 SI ESA REGLA FALLO
+      *    PARA ESTE REGISTRO, PARA QUE DATA ENTRY SEPA QUE CORREGIR
+      *    SIN TENER QUE VOLVER A TIPEAR TODO EL LOTE.
+       01   REG-RECHAZO.
+           05  RCH-REGISTRO         PIC X(50).
+           05  RCH-COD-REGLAS.
+               10  RCH-DOC          PIC 9.
+               10  RCH-SUC          PIC 9.
+               10  RCH-TIPCLI       PIC 9.
+               10  RCH-ANIO         PIC 9.
+               10  RCH-ANIOBI       PIC 9.
+               10  RCH-MES          PIC 9.
+               10  RCH-DIA          PIC 9.
+               10  RCH-DIA2         PIC 9.
+               10  RCH-DUP          PIC 9.
+               10  RCH-DOM          PIC 9.
+           05  FILLER               PIC X(20).
+      **************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+      **************************************************************
+
+           COPY CPNOVCLI.
+           COPY CPNCLIV.
+
+      *********************VARIABLES DE FILE STATUS*****************
+
+       77  FS-ENTRADA      PIC XX    VALUE SPACES.
+           88  FS-ENTRADA-FIN        VALUE '10'.
+
+       77  FS-SALIDA       PIC XX    VALUE SPACES.
+           88  FS-SALIDA-FIN         VALUE '10'.
+
+       77  FS-CONTROL      PIC XX    VALUE SPACES.
+
+       77  FS-CKPT         PIC XX    VALUE SPACES.
+
+       77  FS-TIPCLI       PIC XX    VALUE SPACES.
+
+       77  FS-SUCURSAL     PIC XX    VALUE SPACES.
+
+       77  FS-TOTVA        PIC XX    VALUE SPACES.
+
+       77  FS-RECHAZO      PIC XX    VALUE SPACES.
+
+      *********************CONTADORES*******************************
+       77  WS-CANT-LEIDOS             PIC 9(5)    VALUE ZEROES.
+
+       77  WS-CANT-GRABADOS           PIC 9(5)    VALUE ZEROES.
+
+       77  WS-CANT-ERRONEOS           PIC 9(5)    VALUE ZEROES.
+
+      *****************CHECKPOINT / RESTART DE LA CORRIDA*************
+      *    CADA WS-CKPT-INTERVALO REGISTROS GRABADOS EN SALIDA SE
+      *    REGRABA DDCKPT CON EL ULTIMO WS-NRO-REG Y WS-CANT-LEIDOS,
+      *    PARA QUE UNA CORRIDA REINICIADA PUEDA SALTAR LOS REGISTROS
+      *    YA VALIDADOS Y CONTINUAR LA NUMERACION DONDE QUEDO.
+       77  WS-CKPT-INTERVALO          PIC 9(03)   VALUE 50.
+       77  WS-CKPT-CONTADOR           PIC 9(03)   VALUE ZEROES.
+       77  WS-CKPT-LEIDOS             PIC 9(05)   VALUE ZEROES.
+       77  WS-CKPT-SALTO              PIC 9(05)   VALUE ZEROES.
+       77  WS-CKPT-SUB                PIC 9(05) USAGE COMP
+                                                   VALUE ZEROES.
+
+      *****************DOCUMENTOS YA VALIDADOS EN ESTA CORRIDA********
+      *    EVITA QUE DOS ALTAS CON EL MISMO NRODOC EN EL MISMO ENTRADA
+      *    PASEN AMBAS LA VALIDACION Y SE GRABEN DOS VECES EN SALIDA.
+       77  WS-DUP-CONT                PIC 9(05) USAGE COMP
+                                                   VALUE ZEROES.
+       77  WS-DUP-SUB                 PIC 9(05) USAGE COMP
+                                                   VALUE ZEROES.
+       01  WS-TABLA-DUP.
+           03  WS-DUP-NRODOC          OCCURS 5000 TIMES
+                                       PIC 9(11).
+       01  WS-FLAG-AUX4               PIC X.
+           88  WS-SI-AUX4                          VALUE 'S'.
+           88  WS-NO-AUX4                          VALUE 'N'.
+
+      *****************TIPOS DE CLIENTE VALIDOS***********************
+      *    SE CARGAN DESDE DDTIPCLI EN 1000-INICIO; SI EL ARCHIVO NO
+      *    SE PUEDE ABRIR O VIENE VACIO SE USAN LOS TRES TIPOS 1/2/3
+      *    DE SIEMPRE, PARA QUE EL PROGRAMA SIGA FUNCIONANDO SIN EL
+      *    ARCHIVO DE TIPOS MIENTRAS SE LO TERMINA DE ARMAR.
+       77  WS-TIPCLI-CONT             PIC 9(02) USAGE COMP
+                                                   VALUE ZEROES.
+       77  WS-TIPCLI-SUB              PIC 9(02) USAGE COMP
+                                                   VALUE ZEROES.
+       01  WS-TABLA-TIPOCLI.
+           03  WS-TIPCLI-VAL          OCCURS 20 TIMES
+                                       PIC 9(01).
+       01  WS-FLAG-AUX5               PIC X.
+           88  WS-SI-AUX5                          VALUE 'S'.
+           88  WS-NO-AUX5                          VALUE 'N'.
+
+      *****************SUCURSALES ABIERTAS****************************
+      *    SE CARGAN DESDE DDSUCUR EN 1000-INICIO; SI EL ARCHIVO NO SE
+      *    PUEDE ABRIR O VIENE VACIO SE VUELVE AL VIEJO CHEQUEO POR
+      *    RANGO (1 A 99) PARA NO DEJAR DE VALIDAR NADA MIENTRAS SE
+      *    TERMINA DE ARMAR EL MAESTRO DE SUCURSALES.
+       77  WS-SUCURSAL-CONT           PIC 9(03) USAGE COMP
+                                                   VALUE ZEROES.
+       77  WS-SUCURSAL-SUB            PIC 9(03) USAGE COMP
+                                                   VALUE ZEROES.
+       01  WS-TABLA-SUCURSALES.
+           03  WS-SUCURSAL-VAL        OCCURS 99 TIMES
+                                       PIC 9(02).
+       01  WS-FLAG-AUX6               PIC X.
+           88  WS-SI-AUX6                          VALUE 'S'.
+           88  WS-NO-AUX6                          VALUE 'N'.
+
+      *********************VERIFICADORES****************************
+       77  WS-VERIFICA                PIC 9(3)    VALUE ZEROES.
+       77  WS-VERI-DOC                PIC 9       VALUE ZERO.
+       77  WS-VERI-SUC                PIC 9       VALUE ZERO.
+       77  WS-VERI-TIP-CLI            PIC 9       VALUE ZERO.
+       77  WS-VERI-ANIO               PIC 9       VALUE ZERO.
+       77  WS-VERI-ANIO-BI            PIC 9       VALUE ZERO.
+       77  WS-VERI-MES                PIC 9       VALUE ZERO.
+       77  WS-VERI-DIA                PIC 9       VALUE ZERO.
+       77  WS-VERI-DIA2               PIC 9       VALUE ZERO.
+       77  WS-VERI-DUP                PIC 9       VALUE ZERO.
+       77  WS-VERI-DOM                PIC 9       VALUE ZERO.
+
+      *********************VARIABLES A USAR*************************
+       77  WS-TIP-DOC                 PIC X(2)    VALUE SPACES.
+
+       77  WS-NRO-DOC                 PIC 9(11)   VALUE ZEROS.
+
+       77  WS-NRO-REG                 PIC 9(5)    VALUE ZEROES.
+
+       77  WS-RESTO                   PIC X(50)   VALUE SPACES.
+
+       77  WS-NRO-SUC                 PIC 9(2)    VALUE ZEROES.
+
+       01  WS-FECHA-COMPLETA.
+           05  ANIO                   PIC 9(4)    VALUE ZEROES.
+           05  MES                    PIC 9(2)    VALUE ZEROES.
+           05  DIA                    PIC 9(2)    VALUE ZEROES.
+
+       01  WS-COCIENTE                PIC 9(4)    VALUE ZEROES.
+
+       01  WS-RESTO1                  PIC S9(2)V99 VALUE ZEROES.
+       01  WS-RESTO2                  PIC S9(2)V99 VALUE ZEROES.
+       01  WS-RESTO3                  PIC S9(2)V99 VALUE ZEROES.
+
+       01  BISIESTO                   PIC X.
+           88  BISIESTO-S                          VALUE 'S'.
+           88  BISIESTO-N                          VALUE 'N'.
+
+      *****************TOTALES ACUMULADOS POR REGLA DE ERROR**********
+      *    A DIFERENCIA DE LOS WS-VERI-*, QUE SE REINICIAN DESPUES DE
+      *    CADA REGISTRO, ESTOS ACUMULAN EN TODA LA CORRIDA PARA EL
+      *    RESUMEN FINAL.
+       77  WS-TOT-VERI-DOC            PIC 9(5)    VALUE ZEROES.
+       77  WS-TOT-VERI-SUC            PIC 9(5)    VALUE ZEROES.
+       77  WS-TOT-VERI-TIP-CLI        PIC 9(5)    VALUE ZEROES.
+       77  WS-TOT-VERI-ANIO           PIC 9(5)    VALUE ZEROES.
+       77  WS-TOT-VERI-ANIO-BI        PIC 9(5)    VALUE ZEROES.
+       77  WS-TOT-VERI-MES            PIC 9(5)    VALUE ZEROES.
+       77  WS-TOT-VERI-DIA            PIC 9(5)    VALUE ZEROES.
+       77  WS-TOT-VERI-DIA2           PIC 9(5)    VALUE ZEROES.
+       77  WS-TOT-VERI-DUP            PIC 9(5)    VALUE ZEROES.
+       77  WS-TOT-VERI-DOM            PIC 9(5)    VALUE ZEROES.
+
+      *****************AñO DE CORTE COMO PARAMETRO*********************
+      *    SE LEE DE LA TARJETA DE CONTROL EN 1000-INICIO; SI NO SE
+      *    PUEDE ABRIR O VIENE EN BLANCO SE USA EL AñO DEL SISTEMA,
+      *    PARA QUE NO HAGA FALTA RECOMPILAR CADA VEZ QUE CAMBIA EL
+      *    AñO DE CORTE.
+       01  WS-ANIO-CORTE              PIC 9(04)   VALUE ZEROES.
+
+       01  WS-FECHA-SISTEMA.
+           05  WS-FEC-SIS-ANIO        PIC 9(04).
+           05  WS-FEC-SIS-MES         PIC 9(02).
+           05  WS-FEC-SIS-DIA         PIC 9(02).
+      ******************************************************************
+       01  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+
+           PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+                   UNTIL FS-ENTRADA-FIN.
+
+           PERFORM 3000-FINAL    THRU  F-3000-FINAL.
+
+       F-MAIN-PROGRAM. GOBACK.
+
+      **************************************
+      *                                    *
+      *  CUERPO INICIO APERTURA ARCHIVOS   *
+      *                                    *
+      **************************************
+       1000-INICIO.
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FEC-SIS-ANIO TO WS-ANIO-CORTE.
+
+           OPEN INPUT  ENTRADA.
+
+           IF FS-ENTRADA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUCURSAL = ' FS-ENTRADA
+              MOVE 9999 TO RETURN-CODE
+              SET  FS-ENTRADA-FIN TO TRUE
+
+           END-IF
+
+           OPEN OUTPUT SALIDA
+
+           IF FS-SALIDA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+              SET  FS-ENTRADA-FIN TO TRUE
+
+           END-IF.
+
+           OPEN OUTPUT RECHAZOS
+
+           IF FS-RECHAZO  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN RECHAZOS = ' FS-RECHAZO
+              MOVE 9999 TO RETURN-CODE
+              SET  FS-ENTRADA-FIN TO TRUE
+
+           END-IF.
+
+           OPEN INPUT  TARJETA.
+           IF FS-CONTROL IS EQUAL '00'
+              READ TARJETA
+                 AT END
+                    DISPLAY '* TARJETA DE CONTROL VACIA, SE USA '
+                            WS-ANIO-CORTE
+                 NOT AT END
+                    IF CTL-ANIO-CORTE IS NOT EQUAL ZEROS
+                       MOVE CTL-ANIO-CORTE TO WS-ANIO-CORTE
+                    END-IF
+              END-READ
+              CLOSE TARJETA
+           ELSE
+              DISPLAY '* NO SE PUDO ABRIR CONTROL, SE USA '
+                      WS-ANIO-CORTE
+           END-IF.
+
+           OPEN INPUT  CHECKPOINT.
+           IF FS-CKPT IS EQUAL '00'
+              READ CHECKPOINT
+                 AT END
+                    DISPLAY '* SIN CHECKPOINT PREVIO, ARRANCA DESDE 0'
+                 NOT AT END
+                    MOVE CKP-NRO-REG       TO WS-NRO-REG
+                    MOVE CKP-CANT-LEIDOS   TO WS-CKPT-LEIDOS
+                    MOVE CKP-CANT-LEIDOS   TO WS-CANT-LEIDOS
+                    MOVE CKP-CANT-LEIDOS   TO WS-CKPT-SALTO
+                    MOVE CKP-CANT-GRABADOS TO WS-CANT-GRABADOS
+                    DISPLAY '* REINICIO DESDE CHECKPOINT, NRO-REG = '
+                            WS-NRO-REG ' LEIDOS = ' WS-CKPT-LEIDOS
+                            ' GRABADOS = ' WS-CANT-GRABADOS
+              END-READ
+              CLOSE CHECKPOINT
+           ELSE
+              DISPLAY '* SIN CHECKPOINT PREVIO, ARRANCA DESDE 0'
+           END-IF.
+
+           PERFORM 1100-SALTAR-LEIDOS THRU F-1100-SALTAR-LEIDOS.
+
+           PERFORM 1200-CARGAR-TIPOCLI THRU F-1200-CARGAR-TIPOCLI.
+
+           PERFORM 1300-CARGAR-SUCURSALES
+                   THRU F-1300-CARGAR-SUCURSALES.
+
+       F-1000-INICIO.   EXIT.
+      **************************************************************
+       1100-SALTAR-LEIDOS.
+      *    SALTEA LOS REGISTROS YA PROCESADOS EN UNA CORRIDA ANTERIOR
+      *    SEGUN EL CHECKPOINT, SIN VOLVER A VALIDARLOS NI GRABARLOS,
+      *    PERO RECARGA WS-DUP-NRODOC CON CADA NRO-DOC SALTEADO PARA
+      *    QUE UN DUPLICADO QUE CRUCE EL PUNTO DE REINICIO SE SIGA
+      *    DETECTANDO.
+           PERFORM VARYING WS-CKPT-SUB FROM 1 BY 1
+                   UNTIL WS-CKPT-SUB > WS-CKPT-SALTO
+                   OR FS-ENTRADA-FIN
+
+               READ ENTRADA INTO WS-REG-NOVCLIE
+                  AT END
+                     SET FS-ENTRADA-FIN TO TRUE
+                  NOT AT END
+                     IF WS-DUP-CONT < 5000
+                        ADD 1 TO WS-DUP-CONT
+                        MOVE NOV-NRO-DOC TO WS-DUP-NRODOC (WS-DUP-CONT)
+                     END-IF
+               END-READ
+
+           END-PERFORM.
+
+       F-1100-SALTAR-LEIDOS. EXIT.
+      **************************************************************
+       1200-CARGAR-TIPOCLI.
+
+           OPEN INPUT TIPOCLI
+
+           IF FS-TIPCLI IS EQUAL '00'
+              PERFORM UNTIL FS-TIPCLI IS EQUAL '10'
+                 READ TIPOCLI
+                    AT END
+                       MOVE '10' TO FS-TIPCLI
+                    NOT AT END
+                       IF WS-TIPCLI-CONT < 20
+                          ADD 1 TO WS-TIPCLI-CONT
+                          MOVE TCL-CLI-TIPO TO
+                               WS-TIPCLI-VAL (WS-TIPCLI-CONT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TIPOCLI
+           END-IF.
+
+           IF WS-TIPCLI-CONT = 0
+              DISPLAY '* SIN TABLA DE TIPOS DE CLIENTE, SE USA 1/2/3'
+              MOVE 3 TO WS-TIPCLI-CONT
+              MOVE 1  TO WS-TIPCLI-VAL (1)
+              MOVE 2  TO WS-TIPCLI-VAL (2)
+              MOVE 3  TO WS-TIPCLI-VAL (3)
+           END-IF.
+
+       F-1200-CARGAR-TIPOCLI. EXIT.
+      **************************************************************
+       1300-CARGAR-SUCURSALES.
+
+           OPEN INPUT SUCURSAL
+
+           IF FS-SUCURSAL IS EQUAL '00'
+              PERFORM UNTIL FS-SUCURSAL IS EQUAL '10'
+                 READ SUCURSAL
+                    AT END
+                       MOVE '10' TO FS-SUCURSAL
+                    NOT AT END
+                       IF WS-SUCURSAL-CONT < 99
+                          ADD 1 TO WS-SUCURSAL-CONT
+                          MOVE SCT-NRO-SUC TO
+                               WS-SUCURSAL-VAL (WS-SUCURSAL-CONT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SUCURSAL
+           END-IF.
+
+           IF WS-SUCURSAL-CONT = 0
+              DISPLAY '* SIN MAESTRO DE SUCURSALES, SE USA EL RANGO '
+                      '1-99'
+           END-IF.
+
+       F-1300-CARGAR-SUCURSALES. EXIT.
+      **************************************************************
+
+       2000-PROCESO.
+
+          PERFORM 2100-LEER     THRU F-2100-LEER
+
+          IF NOT FS-ENTRADA-FIN
+
+              PERFORM 2400-CONTROLAR-DOCU THRU F-2400-CONTROLAR-DOCU
+
+              IF WS-VERIFICA = 0
+
+                  PERFORM 2200-GRABAR THRU F-2200-GRABAR
+
+              END-IF
+
+              PERFORM 4000-MOSTRAR-ERRORES
+                      THRU F-4000-MOSTRAR-ERRORES
+
+              INITIALIZE WS-VERIFICA
+
+          END-IF.
+
+       F-2000-PROCESO. EXIT.
+      **************************************************************
+
+       2100-LEER.
+           READ ENTRADA           INTO WS-REG-NOVCLIE
+
+           EVALUATE FS-ENTRADA
+             WHEN '00'
+                  MOVE NOV-TIP-DOC  TO WS-TIP-DOC
+                  MOVE NOV-NRO-DOC  TO WS-NRO-DOC
+                  MOVE NOV-SUC      TO WS-NRO-SUC
+                   ADD 1 TO WS-CANT-LEIDOS
+
+              WHEN '10'
+                CONTINUE
+
+              WHEN OTHER
+              DISPLAY '* ERROR EN LECTURA DE ENTRADA ' FS-ENTRADA
+              MOVE 9999 TO RETURN-CODE
+              SET FS-ENTRADA-FIN TO TRUE
+
+           END-EVALUATE.
+
+       F-2100-LEER. EXIT.
+      **************************************************************
+
+       2200-GRABAR.
+
+           EVALUATE FS-SALIDA
+             WHEN '00'
+                    ADD 1 TO  WS-NRO-REG
+                    ADD 1 TO  WS-CANT-GRABADOS
+                   MOVE WS-NRO-REG TO NOV-SECUEN OF REG-NOVCLIE-VAL
+                   MOVE WS-REG-NOVCLIE TO NOV-RESTO OF REG-NOVCLIE-VAL
+                   MOVE REG-NOVCLIE-VAL TO REG-SALIDA
+                     WRITE REG-SALIDA
+                   IF WS-DUP-CONT < 5000
+                      ADD 1 TO WS-DUP-CONT
+                      MOVE WS-NRO-DOC TO WS-DUP-NRODOC (WS-DUP-CONT)
+                   END-IF
+                   PERFORM 2300-CHECKPOINT-PARCIAL
+                           THRU F-2300-CHECKPOINT-PARCIAL
+              WHEN '10'
+                CONTINUE
+
+           WHEN OTHER
+              DISPLAY '* ERROR EN GRABAR SALIDA   = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+              SET FS-ENTRADA-FIN  TO TRUE
+
+           END-EVALUATE.
+
+       F-2200-GRABAR. EXIT.
+      **************************************************************
+       2300-CHECKPOINT-PARCIAL.
+      *    REGRABA DDCKPT CADA WS-CKPT-INTERVALO REGISTROS GRABADOS,
+      *    PARA QUE UN ABEND NO PIERDA TODO EL TRABAJO YA VALIDADO.
+           ADD 1 TO WS-CKPT-CONTADOR
+
+           IF WS-CKPT-CONTADOR >= WS-CKPT-INTERVALO
+              PERFORM 2350-GRABAR-CHECKPOINT
+                      THRU F-2350-GRABAR-CHECKPOINT
+              MOVE ZEROS TO WS-CKPT-CONTADOR
+           END-IF.
+
+       F-2300-CHECKPOINT-PARCIAL. EXIT.
+      **************************************************************
+       2350-GRABAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT
+
+           MOVE SPACES         TO REG-CHECKPOINT
+           MOVE WS-NRO-REG     TO CKP-NRO-REG
+           MOVE WS-CANT-LEIDOS TO CKP-CANT-LEIDOS
+           MOVE WS-CANT-GRABADOS TO CKP-CANT-GRABADOS
+           WRITE REG-CHECKPOINT
+
+           CLOSE CHECKPOINT.
+
+       F-2350-GRABAR-CHECKPOINT. EXIT.
+      **************************************************************
+
+       2400-CONTROLAR-DOCU.
+
+           IF WS-TIP-DOC = 'DU' OR WS-TIP-DOC = 'PA'
+           OR WS-TIP-DOC = 'PE' OR WS-TIP-DOC = 'CI'
+
+              CONTINUE
+
+          ELSE
+                   ADD 1 TO WS-CANT-ERRONEOS
+                   ADD 1 TO WS-VERIFICA
+                   ADD 1 TO WS-VERI-DOC
+          END-IF
+
+             PERFORM 2450-CONT-DUPLICADO THRU F-2450-CONT-DUPLICADO.
+
+       F-2400-CONTROLAR-DOCU. EXIT.
+      **************************************************************
+       2450-CONT-DUPLICADO.
+      *    BUSCA WS-NRO-DOC EN LOS DOCUMENTOS YA VALIDADOS EN ESTE
+      *    MISMO ENTRADA; SI YA ESTABA, ES UN ALTA REPETIDA.
+           SET WS-NO-AUX4 TO TRUE
+
+           PERFORM VARYING WS-DUP-SUB FROM 1 BY 1
+                   UNTIL WS-DUP-SUB > WS-DUP-CONT
+
+               IF WS-NRO-DOC = WS-DUP-NRODOC (WS-DUP-SUB)
+                  SET WS-SI-AUX4 TO TRUE
+               END-IF
+
+           END-PERFORM
+
+           IF WS-SI-AUX4
+                   ADD 1 TO WS-CANT-ERRONEOS
+                   ADD 1 TO WS-VERIFICA
+                   ADD 1 TO WS-VERI-DUP
+           END-IF
+
+             PERFORM 2500-CONT-SUCURSAL THRU F-2500-CONT-SUCURSAL.
+
+       F-2450-CONT-DUPLICADO. EXIT.
+      **************************************************************
+       2500-CONT-SUCURSAL.
+      *    SI SE CARGO EL MAESTRO DE SUCURSALES EN 1300-CARGAR-
+      *    SUCURSALES, VALIDA CONTRA LA LISTA REAL DE SUCURSALES
+      *    ABIERTAS; SI NO, CAE AL VIEJO CHEQUEO POR RANGO.
+           IF WS-SUCURSAL-CONT > 0
+
+              SET WS-NO-AUX6 TO TRUE
+
+              PERFORM VARYING WS-SUCURSAL-SUB FROM 1 BY 1
+                      UNTIL WS-SUCURSAL-SUB > WS-SUCURSAL-CONT
+
+                  IF WS-NRO-SUC = WS-SUCURSAL-VAL (WS-SUCURSAL-SUB)
+                     SET WS-SI-AUX6 TO TRUE
+                  END-IF
+
+              END-PERFORM
+
+              IF WS-SI-AUX6
+
+                 CONTINUE
+
+              ELSE
+                      ADD 1 TO WS-CANT-ERRONEOS
+                      ADD 1 TO WS-VERIFICA
+                      ADD 1 TO WS-VERI-SUC
+
+              END-IF
+
+           ELSE
+
+              IF WS-NRO-SUC > 0 AND WS-NRO-SUC < 100
+
+                 CONTINUE
+
+              ELSE
+                      ADD 1 TO WS-CANT-ERRONEOS
+                      ADD 1 TO WS-VERIFICA
+                      ADD 1 TO WS-VERI-SUC
+
+              END-IF
+
+           END-IF
+
+             PERFORM 2600-CLI-TIPO  THRU F-2600-CLI-TIPO.
+
+       F-2500-CONT-SUCURSAL. EXIT.
+      **************************************************************
+       2600-CLI-TIPO.
+      *    VALIDA CONTRA LA TABLA CARGADA EN 1200-CARGAR-TIPOCLI EN
+      *    LUGAR DE LITERALES FIJOS, PARA QUE UN TIPO NUEVO SE HABILITE
+      *    AGREGANDO UN REGISTRO A DDTIPCLI Y NO RECOMPILANDO EL ALTA.
+           SET WS-NO-AUX5 TO TRUE
+
+           PERFORM VARYING WS-TIPCLI-SUB FROM 1 BY 1
+                   UNTIL WS-TIPCLI-SUB > WS-TIPCLI-CONT
+
+               IF NOV-CLI-TIPO = WS-TIPCLI-VAL (WS-TIPCLI-SUB)
+                  SET WS-SI-AUX5 TO TRUE
+               END-IF
+
+           END-PERFORM
+
+           IF WS-SI-AUX5
+
+              CONTINUE
+
+          ELSE
+
+                    ADD 1 TO WS-CANT-ERRONEOS
+                    ADD 1 TO WS-VERIFICA
+                    ADD 1 TO WS-VERI-TIP-CLI
+
+           END-IF
+
+              PERFORM 2650-CONT-DOMICILIO THRU F-2650-CONT-DOMICILIO.
+
+       F-2600-CLI-TIPO. EXIT.
+      **************************************************************
+       2650-CONT-DOMICILIO.
+      *    CPNOVCLI NO TRAE UN TIPO DE NOVEDAD (ES SIEMPRE UNA ALTA),
+      *    ASI QUE NO HAY FORMA DE DISTINGUIR AQUI UNA ALTA QUE YA
+      *    VIENE CON DOMICILIO DE UNA QUE LO COMPLETARA DESPUES CON UN
+      *    DP; EL DOMICILIO QUEDA OPCIONAL EN LA ALTA Y SOLO SE
+      *    VALIDA SI VINO CARGADO.
+           IF NOV-CLI-DOMICILIO NOT = SPACES
+
+                    CONTINUE
+
+           END-IF
+
+              PERFORM 2700-CONT-ANIO THRU F-2700-CONT-ANIO.
+
+       F-2650-CONT-DOMICILIO. EXIT.
+      **************************************************************
+       2700-CONT-ANIO.
+
+           MOVE NOV-CLI-FECHA TO WS-FECHA-COMPLETA
+
+           PERFORM 2800-BISIESTO THRU F-2800-BISIESTO.
+
+           IF BISIESTO-S AND  MES = 2
+
+              AND DIA = 29
+
+              CONTINUE
+
+           ELSE
+
+               IF MES = 2 AND DIA = 29
+
+                    ADD 1 TO WS-CANT-ERRONEOS
+                    ADD 1 TO WS-VERIFICA
+                    ADD 1 TO WS-VERI-ANIO-BI
+
+               END-IF
+
+           END-IF
+
+           IF ANIO > WS-ANIO-CORTE
+
+             CONTINUE
+
+          ELSE
+
+                   ADD 1 TO WS-CANT-ERRONEOS
+                   ADD 1 TO WS-VERIFICA
+                   ADD 1 TO WS-VERI-ANIO
+
+          END-IF
+
+          IF MES > 0 AND MES < 13
+
+             CONTINUE
+
+          ELSE
+
+                   ADD 1 TO WS-CANT-ERRONEOS
+                   ADD 1 TO WS-VERIFICA
+                   ADD 1 TO WS-VERI-MES
+
+          END-IF
+
+          IF ( MES = 4 OR MES = 6 OR MES = 9 OR MES = 11 )
+
+            AND DIA = 31
+
+                       ADD 1 TO WS-CANT-ERRONEOS
+                       ADD 1 TO WS-VERIFICA
+                       ADD 1 TO WS-VERI-DIA
+          END-IF
+
+      *    FEBRERO NUNCA TIENE 30 NI 31 DIAS, BISIESTO O NO.
+          IF MES = 2 AND DIA > 29
+
+                       ADD 1 TO WS-CANT-ERRONEOS
+                       ADD 1 TO WS-VERIFICA
+                       ADD 1 TO WS-VERI-DIA
+          END-IF
+
+          IF DIA > 0 AND DIA < 32
+
+             CONTINUE
+
+          ELSE
+
+                       ADD 1 TO WS-CANT-ERRONEOS
+                       ADD 1 TO WS-VERIFICA
+                       ADD 1 TO WS-VERI-DIA2
+
+          END-IF.
+
+       F-2700-CONT-ANIO. EXIT.
+      **************************************************************
+       2800-BISIESTO.
+
+           INITIALIZE BISIESTO
+
+           DIVIDE ANIO BY 4   GIVING WS-COCIENTE REMAINDER WS-RESTO1
+           DIVIDE ANIO BY 400 GIVING WS-COCIENTE REMAINDER WS-RESTO2
+           DIVIDE ANIO BY 100 GIVING WS-COCIENTE REMAINDER WS-RESTO3
+
+           IF WS-RESTO = 0 AND WS-RESTO2 > 0 AND WS-RESTO3 = 0
+
+                       CONTINUE
+
+              ELSE
+
+                  IF WS-RESTO > 0 AND WS-RESTO2 > 0 AND WS-RESTO3 > 0
+
+                       CONTINUE
+
+                  ELSE
+
+                       SET BISIESTO-S TO TRUE
+
+                  END-IF
+           END-IF.
+
+       F-2800-BISIESTO. EXIT.
+      **************************************************************
+       3000-FINAL.
+
+           IF RETURN-CODE NOT EQUAL 9999
+             CLOSE ENTRADA
+                 IF FS-ENTRADA  IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE SUCURSAL = '
+                                            FS-ENTRADA
+                  MOVE 9999 TO RETURN-CODE
+
+                 END-IF
+
+             CLOSE SALIDA
+                 IF FS-SALIDA   IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE SUCURSAL = '
+                                            FS-SALIDA
+                  MOVE 9999 TO RETURN-CODE
+                 END-IF
+
+             CLOSE RECHAZOS
+                 IF FS-RECHAZO  IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE RECHAZOS = '
+                                            FS-RECHAZO
+                  MOVE 9999 TO RETURN-CODE
+                 END-IF
+
+             PERFORM 2350-GRABAR-CHECKPOINT
+                     THRU F-2350-GRABAR-CHECKPOINT
+
+      **************************************
+      *   MOSTRAR TOTALES DE CONTROL       *
+      **************************************
+
+           DISPLAY '******************************'
+           DISPLAY ' CANTIDAD DE REGISTROS LEIDOS       :  '
+                                           WS-CANT-LEIDOS
+           DISPLAY '******************************'
+           DISPLAY ' CANTIDAD DE REGISTROS GRABADOS     :  '
+                                           WS-CANT-GRABADOS
+           DISPLAY '******************************'
+           DISPLAY ' CANTIDAD DE ERRORES EN EL REGISTRO :  '
+                                           WS-CANT-ERRONEOS
+           DISPLAY '******************************'
+           DISPLAY ' TOTALES POR REGLA DE ERROR'
+           DISPLAY '   TIPO DE DOCUMENTO INVALIDO       :  '
+                                           WS-TOT-VERI-DOC
+           DISPLAY '   SUCURSAL NO VALIDA               :  '
+                                           WS-TOT-VERI-SUC
+           DISPLAY '   TIPO DE CLIENTE NO VALIDO        :  '
+                                           WS-TOT-VERI-TIP-CLI
+           DISPLAY '   AñO FUERA DE RANGO                :  '
+                                           WS-TOT-VERI-ANIO
+           DISPLAY '   29 DE FEBRERO SIN AñO BISIESTO     :  '
+                                           WS-TOT-VERI-ANIO-BI
+           DISPLAY '   MES INVALIDO                     :  '
+                                           WS-TOT-VERI-MES
+           DISPLAY '   DIA INVALIDO PARA EL MES         :  '
+                                           WS-TOT-VERI-DIA
+           DISPLAY '   DIA FUERA DE RANGO               :  '
+                                           WS-TOT-VERI-DIA2
+           DISPLAY '   NRODOC DUPLICADO EN LA CORRIDA   :  '
+                                           WS-TOT-VERI-DUP
+           DISPLAY '   DOMICILIO NO INFORMADO           :  '
+                                           WS-TOT-VERI-DOM
+           DISPLAY '******************************'
+
+      **************************************
+      *   TOTAL DE CONTROL PARA RECONCILIAR*
+      *   CON LA LECTURA DE PGMD2CBF       *
+      **************************************
+           OPEN OUTPUT TOTALES
+
+           IF FS-TOTVA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN TOTALES   = ' FS-TOTVA
+              MOVE 9999 TO RETURN-CODE
+           ELSE
+              MOVE 'PGMVACBF' TO RT-PROGRAMA
+              MOVE WS-CANT-GRABADOS TO RT-CANT-GRABADOS
+              WRITE REG-TOTALES
+
+              IF FS-TOTVA IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN WRITE TOTALES  = ' FS-TOTVA
+                 MOVE 9999 TO RETURN-CODE
+              END-IF
+
+              CLOSE TOTALES
+           END-IF
+
+           END-IF.
+
+       F-3000-FINAL.
+           EXIT.
+      **************************************************************
+       4000-MOSTRAR-ERRORES.
+
+           IF WS-VERIFICA > 0
+                DISPLAY '---------------------------------------------'
+                DISPLAY ' ERRORES ENCONTRADOS EN EL DOCUMENTO  :  '
+                                                         WS-TIP-DOC
+                DISPLAY ' NUMERO DE DOCUMENTO                  :  '
+                                                         WS-NRO-DOC
+
+                MOVE SPACES          TO REG-RECHAZO
+                MOVE WS-REG-NOVCLIE  TO RCH-REGISTRO
+           END-IF
+
+           IF WS-VERI-DOC > 0
+              PERFORM 4100-ERROR-DOCU THRU F-4100-ERROR-DOCU
+              MOVE WS-VERI-DOC TO RCH-DOC
+              ADD WS-VERI-DOC TO WS-TOT-VERI-DOC
+              INITIALIZE WS-VERI-DOC
+           END-IF
+
+           IF WS-VERI-DUP > 0
+              PERFORM 4150-ERROR-DUPLICADO THRU F-4150-ERROR-DUPLICADO
+              MOVE WS-VERI-DUP TO RCH-DUP
+              ADD WS-VERI-DUP TO WS-TOT-VERI-DUP
+              INITIALIZE WS-VERI-DUP
+           END-IF
+
+           IF WS-VERI-SUC > 0
+              PERFORM 4200-ERROR-SUCURSAL THRU F-4200-ERROR-SUCURSAL
+              MOVE WS-VERI-SUC TO RCH-SUC
+              ADD WS-VERI-SUC TO WS-TOT-VERI-SUC
+              INITIALIZE WS-VERI-SUC
+           END-IF
+
+           IF WS-VERI-TIP-CLI > 0
+
+              PERFORM 4300-ERROR-TIPO-CUENTA THRU
+                                     F-4300-ERROR-TIPO-CUENTA
+
+              MOVE WS-VERI-TIP-CLI TO RCH-TIPCLI
+              ADD WS-VERI-TIP-CLI TO WS-TOT-VERI-TIP-CLI
+              INITIALIZE WS-VERI-TIP-CLI
+           END-IF
+
+           IF WS-VERI-ANIO-BI > 0
+              PERFORM 4450-ERROR-ANIO-BI THRU F-4450-ERROR-ANIO-BI
+              MOVE WS-VERI-ANIO-BI TO RCH-ANIOBI
+              ADD WS-VERI-ANIO-BI TO WS-TOT-VERI-ANIO-BI
+              INITIALIZE WS-VERI-ANIO-BI
+           END-IF
+
+           IF WS-VERI-ANIO > 0
+              PERFORM 4400-ERROR-ANIO THRU F-4400-ERROR-ANIO
+              MOVE WS-VERI-ANIO TO RCH-ANIO
+              ADD WS-VERI-ANIO TO WS-TOT-VERI-ANIO
+              INITIALIZE WS-VERI-ANIO
+           END-IF
+
+           IF WS-VERI-MES > 0
+              PERFORM 4500-ERROR-MES THRU F-4500-ERROR-MES
+              MOVE WS-VERI-MES TO RCH-MES
+              ADD WS-VERI-MES TO WS-TOT-VERI-MES
+              INITIALIZE WS-VERI-MES
+           END-IF
+
+           IF WS-VERI-DIA > 0
+              PERFORM 4600-ERROR-DIA THRU F-4600-ERROR-DIA
+              MOVE WS-VERI-DIA TO RCH-DIA
+              ADD WS-VERI-DIA TO WS-TOT-VERI-DIA
+              INITIALIZE WS-VERI-DIA
+           END-IF
+
+           IF WS-VERI-DIA2 > 0
+              PERFORM 4650-ERROR-DIA THRU F-4650-ERROR-DIA
+              MOVE WS-VERI-DIA2 TO RCH-DIA2
+              ADD WS-VERI-DIA2 TO WS-TOT-VERI-DIA2
+              INITIALIZE WS-VERI-DIA2
+           END-IF
+
+           IF WS-VERI-DOM > 0
+              PERFORM 4700-ERROR-DOMICILIO THRU F-4700-ERROR-DOMICILIO
+              MOVE WS-VERI-DOM TO RCH-DOM
+              ADD WS-VERI-DOM TO WS-TOT-VERI-DOM
+              INITIALIZE WS-VERI-DOM
+           END-IF
+
+           IF WS-VERIFICA > 0
+              WRITE REG-RECHAZO
+              IF FS-RECHAZO IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN WRITE RECHAZOS = ' FS-RECHAZO
+                 MOVE 20 TO RETURN-CODE
+              END-IF
               DISPLAY '---------------------------------------------'
-              DISPLAY ' ERRORES ENCONTRADOS EN EL DOCUMENTO  :  '    
-                                                       WS-TIP-DOC    
-              DISPLAY ' NUMERO DE DOCUMENTO                  :  '    
-                                                       WS-NRO-DOC    
-         END-IF                                                      
-                                                                     
-         IF WS-VERI-DOC > 0                                          
-            PERFORM 4100-ERROR-DOCU THRU F-4100-ERROR-DOCU           
-            INITIALIZE WS-VERI-DOC                                   
-         END-IF                                                      
-                                                                     
-         IF WS-VERI-SUC > 0                                          
-            PERFORM 4200-ERROR-SUCURSAL THRU F-4200-ERROR-SUCURSAL   
-            INITIALIZE WS-VERI-SUC                                   
-         END-IF                                                      
-                                                                     
-         IF WS-VERI-TIP-CLI > 0                                      
-                                                                     
-            PERFORM 4300-ERROR-TIPO-CUENTA THRU                      
-                                   F-4300-ERROR-TIPO-CUENTA          
-                                                                     
-            INITIALIZE WS-VERI-TIP-CLI                               
-         END-IF                                                      
-                                                                     
-         IF WS-VERI-ANIO-BI > 0                                      
-            PERFORM 4450-ERROR-ANIO-BI THRU F-4450-ERROR-ANIO-BI     
-            INITIALIZE WS-VERI-ANIO-BI                               
-         END-IF                                                      
-                                                                      
-         IF WS-VERI-ANIO > 0                                          
-            PERFORM 4400-ERROR-ANIO THRU F-4400-ERROR-ANIO            
-            INITIALIZE WS-VERI-ANIO                                   
-         END-IF                                                       
-                                                                      
-         IF WS-VERI-MES > 0                                           
-            PERFORM 4500-ERROR-MES THRU F-4500-ERROR-MES              
-            INITIALIZE WS-VERI-MES                                    
-         END-IF                                                       
-                                                                      
-         IF WS-VERI-DIA > 0                                           
-            PERFORM 4600-ERROR-DIA THRU F-4600-ERROR-DIA              
-            INITIALIZE WS-VERI-DIA                                    
-         END-IF                                                       
-                                                                      
-         IF WS-VERI-DIA2 > 0                                          
-            PERFORM 4650-ERROR-DIA THRU F-4650-ERROR-DIA              
-            INITIALIZE WS-VERI-DIA2                                   
-         END-IF                                                       
-                                                                      
-         IF WS-VERIFICA > 0                                           
-         DISPLAY '---------------------------------------------'      
-         END-IF.                                                      
-                                                                      
-     F-4000-MOSTRAR-ERRORES. EXIT.                                    
-    **************************************************************    
-     4100-ERROR-DOCU.                                                 
-                                                                      
-    *         DISPLAY '-----------------------------'                 
-              DISPLAY ' TIPO DOCUMENTO INVALIDO      '  .             
-    *         DISPLAY '-----------------------------'                 
-                                                                      
-     F-4100-ERROR-DOCU. EXIT.                                         
-    **************************************************************    
-     4200-ERROR-SUCURSAL.                                             
-                                                                          
-    *         DISPLAY '-----------------------------'                
-              DISPLAY ' NRO DE SUCURSAL NO VALIDO :  ' NOV-SUC.      
-    *         DISPLAY '-----------------------------'                
-                                                                     
-     F-4200-ERROR-SUCURSAL. EXIT.                                    
-    **************************************************************   
-     4300-ERROR-TIPO-CUENTA.                                         
-                                                                     
-    *         DISPLAY '-----------------------------'                
-              DISPLAY ' NRO DE CUENTA NO VALIDO   :  ' NOV-CLI-TIPO. 
-    *         DISPLAY '-----------------------------'                
-                                                                     
-     F-4300-ERROR-TIPO-CUENTA. EXIT.                                 
-    **************************************************************   
-     4400-ERROR-ANIO.                                                
-                                                                     
-    *         DISPLAY '-----------------------------'                
-              DISPLAY ' EL AñO DEBE SER MAYOR A 2024 '               
-              DISPLAY ' AñO INGRESADO : ' ANIO.                      
-    *         DISPLAY '-----------------------------'                
-                                                                     
-     F-4400-ERROR-ANIO. EXIT.                                        
-    **************************************************************   
-     4450-ERROR-ANIO-BI.                                             
-                                                                     
-    *         DISPLAY '-----------------------------'                
-              DISPLAY ' EL AñO NO ES BISIESTO '.                     
-    *         DISPLAY '-----------------------------'                
-                                                                     
-     F-4450-ERROR-ANIO-BI. EXIT.                                     
-    **************************************************************   
-     4500-ERROR-MES.                                                 
-                                                                     
-    *         DISPLAY '-----------------------------'                
-              DISPLAY ' EL MES INGRESADO ES INCORRECTO '             
-             DISPLAY ' MES INGRESADO : ' MES.                        
-   *         DISPLAY '-----------------------------'                 
-                                                                     
-    F-4500-ERROR-MES. EXIT.                                          
-   **************************************************************    
-    4600-ERROR-DIA.                                                  
-                                                                     
-   *             DISPLAY '-----------------------------'             
-                 DISPLAY ' FECHA NO VALIDA'                          
-                 DISPLAY ' MES           : ' MES                     
-                 DISPLAY ' DIA INGRESADO : ' DIA.                    
-   *             DISPLAY '-----------------------------'             
-                                                                     
-    F-4600-ERROR-DIA. EXIT.                                          
-                                                                     
-   **************************************************************    
-    4650-ERROR-DIA.                                                  
-                                                                     
-   *             DISPLAY '-----------------------------'             
-                 DISPLAY ' FECHA NO VALIDA'                          
-                 DISPLAY ' DIA INGRESADO : ' DIA.                    
-   *             DISPLAY '-----------------------------'             
-                                                                     
-    F-4650-ERROR-DIA. EXIT.                                          
-************************* Bottom of Data ****************************
\ No newline at end of file
+           END-IF.
+
+       F-4000-MOSTRAR-ERRORES. EXIT.
+      **************************************************************
+       4100-ERROR-DOCU.
+
+      *         DISPLAY '-----------------------------'
+                DISPLAY ' TIPO DOCUMENTO INVALIDO      '  .
+      *         DISPLAY '-----------------------------'
+
+       F-4100-ERROR-DOCU. EXIT.
+      **************************************************************
+       4150-ERROR-DUPLICADO.
+
+      *         DISPLAY '-----------------------------'
+                DISPLAY ' NRODOC DUPLICADO EN ESTA CORRIDA   : '
+                                                         WS-NRO-DOC.
+      *         DISPLAY '-----------------------------'
+
+       F-4150-ERROR-DUPLICADO. EXIT.
+      **************************************************************
+       4200-ERROR-SUCURSAL.
+
+      *         DISPLAY '-----------------------------'
+                DISPLAY ' NRO DE SUCURSAL NO VALIDO :  ' NOV-SUC.
+      *         DISPLAY '-----------------------------'
+
+       F-4200-ERROR-SUCURSAL. EXIT.
+      **************************************************************
+       4300-ERROR-TIPO-CUENTA.
+
+      *         DISPLAY '-----------------------------'
+                DISPLAY ' NRO DE CUENTA NO VALIDO   :  ' NOV-CLI-TIPO.
+      *         DISPLAY '-----------------------------'
+
+       F-4300-ERROR-TIPO-CUENTA. EXIT.
+      **************************************************************
+       4400-ERROR-ANIO.
+
+      *         DISPLAY '-----------------------------'
+                DISPLAY ' EL AñO DEBE SER MAYOR A ' WS-ANIO-CORTE
+                DISPLAY ' AñO INGRESADO : ' ANIO.
+      *         DISPLAY '-----------------------------'
+
+       F-4400-ERROR-ANIO. EXIT.
+      **************************************************************
+       4450-ERROR-ANIO-BI.
+
+      *         DISPLAY '-----------------------------'
+                DISPLAY ' EL AñO NO ES BISIESTO '.
+      *         DISPLAY '-----------------------------'
+
+       F-4450-ERROR-ANIO-BI. EXIT.
+      **************************************************************
+       4500-ERROR-MES.
+
+      *         DISPLAY '-----------------------------'
+                DISPLAY ' EL MES INGRESADO ES INCORRECTO '
+                DISPLAY ' MES INGRESADO : ' MES.
+      *         DISPLAY '-----------------------------'
+
+       F-4500-ERROR-MES. EXIT.
+      **************************************************************
+       4600-ERROR-DIA.
+
+      *         DISPLAY '-----------------------------'
+                DISPLAY ' FECHA NO VALIDA'
+                DISPLAY ' MES           : ' MES
+                DISPLAY ' DIA INGRESADO : ' DIA.
+      *         DISPLAY '-----------------------------'
+
+       F-4600-ERROR-DIA. EXIT.
+
+      **************************************************************
+       4650-ERROR-DIA.
+
+      *         DISPLAY '-----------------------------'
+                DISPLAY ' FECHA NO VALIDA'
+                DISPLAY ' DIA INGRESADO : ' DIA.
+      *         DISPLAY '-----------------------------'
+
+       F-4650-ERROR-DIA. EXIT.
+      **************************************************************
+       4700-ERROR-DOMICILIO.
+
+      *         DISPLAY '-----------------------------'
+                DISPLAY ' DOMICILIO NO INFORMADO '.
+      *         DISPLAY '-----------------------------'
+
+       F-4700-ERROR-DOMICILIO. EXIT.
