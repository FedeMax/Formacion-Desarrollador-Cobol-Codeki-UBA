@@ -1,170 +1,432 @@
-***************************** Top of Data *****************************
-       IDENTIFICATION DIVISION.                                        
-       PROGRAM-ID. PGMC1CBF.                                           
-       AUTHOR.    FEDERICO FALCON.                                     
-      **************************************************************   
-       ENVIRONMENT DIVISION.                                           
-      **************************************************************   
-       CONFIGURATION SECTION.                                          
-                                                                       
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.                          
-      **************************************************************   
-       INPUT-OUTPUT SECTION.                                           
-       FILE-CONTROL.                                                   
-                                                                       
-            SELECT ENTRADA ASSIGN TO DDENTRA                           
-                 FILE STATUS IS FS-ENTRADA.                            
-      **************************************************************   
-       I-O-CONTROL.                                                    
-                                                                       
-       DATA DIVISION.                                                  
-       FILE SECTION.                                                   
-       FD   ENTRADA                                                    
-           BLOCK CONTAINS 0 RECORDS                                    
-           RECORDING MODE IS F.                                        
-       01   REG-ENTRADA             PIC X(93).                         
-      **************************************************************   
-       WORKING-STORAGE SECTION.                                        
-      **************************************************************   
-                                                                       
-           COPY CLICOB.                                                
-                                                                       
-      **************************************************************   
-       77  FS-ENTRADA               PIC XX      VALUE SPACES.          
-      **************************************************************   
-                                                                       
-       77  WS-STATUS                  PIC X.                           
-           88  WS-FIN                 VALUE 'Y'.                       
-        88  WS-NO-FIN              VALUE 'N'.                       
-                                                                    
-   *********************VARIABLES A USAR*************************   
-    77 WS-TOTAL-LEI                PIC 9(5)    VALUE ZEROES.        
-                                                                    
-    01 WS-ESTADO-CIV.                                               
-       05 SOLTERO                  PIC 9(5)    VALUE ZEROES.        
-       05 CASADO                   PIC 9(5)    VALUE ZEROES.        
-       05 VIUDO                    PIC 9(5)    VALUE ZEROES.        
-       05 DIVORCIADO               PIC 9(5)    VALUE ZEROES.        
-       05 OTRO                     PIC 9(5)    VALUE ZEROES.        
-                                                                    
-    01 WS-EST-CIV                  PIC X(10)    VALUE SPACES.       
-                                                                    
-   **************************************************************   
-    PROCEDURE DIVISION.                                             
-   **************************************                           
-   *                                    *                           
-   *  CUERPO PRINCIPAL DEL PROGRAMA     *                           
-   *                                    *                           
-   **************************************                           
-    MAIN-PROGRAM.                                                   
-                                                                    
-        PERFORM 1000-INICIO  THRU   F-1000-INICIO.                  
-                                                                    
-        PERFORM 2000-PROCESO  THRU  F-2000-PROCESO                  
-                UNTIL WS-FIN.                                       
-                                                                    
-        PERFORM 9999-FINAL    THRU  F-9999-FINAL.                   
-                                                                    
-    F-MAIN-PROGRAM. GOBACK.                                         
-                                                                    
-   **************************************                           
-   *                                    *                           
-   *  CUERPO INICIO APERTURA ARCHIVOS   *                           
-   *                                    *                           
-   **************************************                           
-    1000-INICIO.                                                    
-     SET WS-NO-FIN TO TRUE.                                      
-                                                                 
-     OPEN INPUT  ENTRADA.                                        
-                                                                 
-                                                                 
-     IF FS-ENTRADA  IS NOT EQUAL '00'                            
-        DISPLAY '* ERROR EN OPEN SUCURSAL = ' FS-ENTRADA         
-        MOVE 9999 TO RETURN-CODE                                 
-        SET  WS-FIN     TO TRUE                                  
-     END-IF.                                                     
-                                                                 
-     PERFORM 2500-LEER     THRU F-2500-LEER.                     
-                                                                 
- F-1000-INICIO.   EXIT.                                          
-**************************************************************   
-                                                                 
- 2000-PROCESO.                                                   
-                                                                 
-                                                                 
-      EVALUATE WS-EST-CIV                                        
-          WHEN 'SOLTERO'                                         
-           ADD 1 TO SOLTERO                                      
-                                                                 
-          WHEN 'CASADO'                                          
-           ADD 1 TO CASADO                                       
-                                                                 
-          WHEN 'DIVORCIADO'                                      
-           ADD 1 TO DIVORCIADO                                   
-                                                                 
-          WHEN 'VIUDO'                                           
-           ADD 1 TO VIUDO                                        
-                                                                 
-          WHEN OTHER                                             
-           ADD 1 TO OTRO                                         
-                                                                 
-      END-EVALUATE.                                               
-                                                                  
-                                                                  
-     PERFORM 2500-LEER     THRU F-2500-LEER.                      
-                                                                  
- F-2000-PROCESO. EXIT.                                            
-                                                                  
-**************************************************************    
- 2500-LEER.                                                       
-     READ ENTRADA   INTO WS-REG-CLICOB                            
-                                                                  
-     EVALUATE FS-ENTRADA                                          
-       WHEN '00'                                                  
-        MOVE WS-SUC-EST-CIV TO   WS-EST-CIV                       
-        ADD 1 TO WS-TOTAL-LEI                                     
-                                                                  
-        WHEN '10'                                                 
-        SET WS-FIN          TO TRUE                               
-                                                                  
-     WHEN OTHER                                                   
-        DISPLAY '* ERROR EN LECTURA SUCURSAL = ' FS-ENTRADA       
-        MOVE 9999 TO RETURN-CODE                                  
-        SET WS-FIN  TO TRUE                                       
-                                                                  
-     END-EVALUATE.                                                
-                                                                  
- F-2500-LEER. EXIT.                                               
-                                                                  
-**************************************************************    
-                                                                  
- 9999-FINAL.                                                      
-                                                                  
-     IF RETURN-CODE = 9999                                        
-      CONTINUE                                                    
-           ELSE                                                        
-             CLOSE ENTRADA                                             
-                 IF FS-ENTRADA  IS NOT EQUAL '00'                      
-                  DISPLAY '* ERROR EN CLOSE SUCURSAL = '               
-                                            FS-ENTRADA                 
-                  MOVE 9999 TO RETURN-CODE                             
-                  SET WS-FIN     TO TRUE                               
-                 END-IF                                                
-                                                                       
-                                                                       
-      **************************************                           
-      *   MOSTRAR TOTALES DE CONTROL       *                           
-      **************************************                           
-                DISPLAY '-----------------------------------------'    
-                DISPLAY ' TOTAL DE REGISTROS LEIDOS  ' WS-TOTAL-LEI    
-                                                                       
-                DISPLAY 'SOLTEROS    --> ' SOLTERO                     
-                DISPLAY 'CASADOS     --> ' CASADO                      
-                DISPLAY 'VIUDOS      --> ' VIUDO                       
-                DISPLAY 'DIVORCIADOS --> ' DIVORCIADO                  
-                DISPLAY 'OTRO        --> ' OTRO                        
-                                                                       
-           END-IF.                                                     
-                                                                       
-       F-9999-FINAL.                                                   
-           EXIT.                                                       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMC1CBF.
+       AUTHOR.    FEDERICO FALCON.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+      **************************************************************
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      **************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT ENTRADA ASSIGN TO DDENTRA
+                 FILE STATUS IS FS-ENTRADA.
+
+            SELECT SALIDA  ASSIGN TO DDSALI
+                 FILE STATUS IS FS-SALIDA.
+      **************************************************************
+       I-O-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-ENTRADA             PIC X(93).
+      **************************************************************
+       FD   SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-SALIDA              PIC X(80).
+      **************************************************************
+       WORKING-STORAGE SECTION.
+      **************************************************************
+
+           COPY CLICOB.
+
+      **************************************************************
+       77  FS-ENTRADA               PIC XX      VALUE SPACES.
+       77  FS-SALIDA                PIC XX      VALUE SPACES.
+      **************************************************************
+
+       77  WS-STATUS                  PIC X.
+           88  WS-FIN                 VALUE 'Y'.
+           88  WS-NO-FIN              VALUE 'N'.
+
+      *********************VARIABLES A USAR*************************
+       77  WS-TOTAL-LEI             PIC 9(5)    VALUE ZEROES.
+
+       01  WS-ESTADO-CIV.
+           05  SOLTERO              PIC 9(5)    VALUE ZEROES.
+           05  CASADO               PIC 9(5)    VALUE ZEROES.
+           05  VIUDO                PIC 9(5)    VALUE ZEROES.
+           05  DIVORCIADO           PIC 9(5)    VALUE ZEROES.
+           05  OTRO                 PIC 9(5)    VALUE ZEROES.
+           05  INVALIDO             PIC 9(5)    VALUE ZEROES.
+
+       01  WS-EST-CIV               PIC X(10)   VALUE SPACES.
+
+      *****************REGISTROS CON ESTADO CIVIL INVALIDO*************
+      *    WS-EST-CIV VIENE EN BLANCO: SE LISTA EL DOCUMENTO DEL
+      *    REGISTRO PARA QUE EL AREA DE CALIDAD DE DATOS LO CORRIJA,
+      *    EN LUGAR DE MEZCLARLO CON LA CATEGORIA OTRO.
+       77  WS-INV-CONT              PIC 9(03) USAGE COMP VALUE ZEROS.
+       77  WS-INV-SUB               PIC 9(03) USAGE COMP VALUE ZEROS.
+       01  WS-TABLA-INVALIDOS.
+           03  WS-INV               OCCURS 500 TIMES.
+               05  WS-INV-TIPDOC    PIC X(02).
+               05  WS-INV-NRODOC    PIC 9(11).
+
+      *****************PORCENTAJES SOBRE EL TOTAL LEIDO***************
+       01  WS-PCT-CALC              PIC S9(3)V99 COMP-3 VALUE ZEROS.
+
+       01  WS-3000-ETIQUETA         PIC X(12)   VALUE SPACES.
+       01  WS-3000-CANT             PIC 9(5)    VALUE ZEROES.
+
+      *****************CRUCE SUCURSAL / ESTADO CIVIL*******************
+      *    TABLA EN MEMORIA CON UNA FILA POR SUCURSAL VISTA EN EL
+      *    ARCHIVO DE ENTRADA, CON SU PROPIO JUEGO DE CONTADORES DE
+      *    ESTADO CIVIL.
+       77  WS-TS-CONT               PIC 9(02) USAGE COMP VALUE ZEROS.
+       77  WS-TS-SUB                PIC 9(02) USAGE COMP VALUE ZEROS.
+       77  WS-TS-IDX                PIC 9(02) USAGE COMP VALUE ZEROS.
+       01  WS-TABLA-SUC.
+           03  WS-TS                OCCURS 50 TIMES.
+               05  WS-TS-SUC        PIC 9(02).
+               05  WS-TS-SOLTERO    PIC 9(05).
+               05  WS-TS-CASADO     PIC 9(05).
+               05  WS-TS-VIUDO      PIC 9(05).
+               05  WS-TS-DIVORCIADO PIC 9(05).
+               05  WS-TS-OTRO       PIC 9(05).
+               05  WS-TS-INVALIDO   PIC 9(05).
+      ******************************************************************
+
+      *****************LINEA DE REPORTE DDSALI*************************
+       01  WS-REG-SALIDA.
+           05  WS-RS-LINEA          PIC X(80).
+
+       01  WS-REG-DETALLE REDEFINES WS-REG-SALIDA.
+           05  FILLER               PIC X(16) VALUE SPACES.
+           05  WS-RD-ETIQUETA       PIC X(12).
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  WS-RD-CANT           PIC ZZZZ9.
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  WS-RD-PCT            PIC ZZ9,99.
+           05  FILLER               PIC X(01) VALUE '%'.
+           05  FILLER               PIC X(38).
+
+       01  WS-REG-SUCCIV  REDEFINES WS-REG-SALIDA.
+           05  FILLER               PIC X(09) VALUE ' SUCURSAL'.
+           05  WS-RSC-SUC           PIC Z9.
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  WS-RSC-SOL           PIC ZZZZ9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-RSC-CAS           PIC ZZZZ9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-RSC-VIU           PIC ZZZZ9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-RSC-DIV           PIC ZZZZ9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-RSC-OTR           PIC ZZZZ9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-RSC-INV           PIC ZZZZ9.
+           05  FILLER               PIC X(20).
+
+       01  WS-REG-INVALIDO  REDEFINES WS-REG-SALIDA.
+           05  FILLER               PIC X(09) VALUE '  TIPDOC '.
+           05  WS-RI-TIPDOC         PIC X(02).
+           05  FILLER               PIC X(07) VALUE ' NRODOC'.
+           05  WS-RI-NRODOC         PIC 9(11).
+           05  FILLER               PIC X(51).
+      ******************************************************************
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+
+           PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+                   UNTIL WS-FIN.
+
+           PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+
+       F-MAIN-PROGRAM. GOBACK.
+
+      **************************************
+      *                                    *
+      *  CUERPO INICIO APERTURA ARCHIVOS   *
+      *                                    *
+      **************************************
+       1000-INICIO.
+           SET WS-NO-FIN TO TRUE.
+
+           OPEN INPUT  ENTRADA.
+
+
+           IF FS-ENTRADA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUCURSAL = ' FS-ENTRADA
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN     TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SALIDA.
+
+           IF FS-SALIDA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA   = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN     TO TRUE
+           END-IF.
+
+           MOVE SPACES TO WS-REG-SALIDA.
+           MOVE 'REPORTE DE ESTADO CIVIL' TO WS-RS-LINEA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           PERFORM 2500-LEER     THRU F-2500-LEER.
+
+       F-1000-INICIO.   EXIT.
+      **************************************************************
+
+       2000-PROCESO.
+
+
+           EVALUATE WS-EST-CIV
+               WHEN 'SOLTERO'
+                ADD 1 TO SOLTERO
+
+               WHEN 'CASADO'
+                ADD 1 TO CASADO
+
+               WHEN 'DIVORCIADO'
+                ADD 1 TO DIVORCIADO
+
+               WHEN 'VIUDO'
+                ADD 1 TO VIUDO
+
+               WHEN SPACES
+                ADD 1 TO INVALIDO
+                PERFORM 2200-ACUM-INVALIDO THRU F-2200-ACUM-INVALIDO
+
+               WHEN OTHER
+                ADD 1 TO OTRO
+
+           END-EVALUATE.
+
+           PERFORM 2100-ACUM-SUCURSAL THRU F-2100-ACUM-SUCURSAL.
+
+           PERFORM 2500-LEER     THRU F-2500-LEER.
+
+       F-2000-PROCESO. EXIT.
+
+      **************************************************************
+       2100-ACUM-SUCURSAL.
+      *    BUSCA LA FILA DE LA SUCURSAL LEIDA EN LA TABLA Y, SI NO
+      *    EXISTE TODAVIA, LA AGREGA; LUEGO SUMA 1 AL CONTADOR DE
+      *    ESTADO CIVIL QUE CORRESPONDA DENTRO DE ESA FILA.
+           MOVE ZEROS TO WS-TS-IDX.
+
+           PERFORM VARYING WS-TS-SUB FROM 1 BY 1
+                   UNTIL WS-TS-SUB > WS-TS-CONT
+               IF WS-SUC-NRO-SUC EQUAL WS-TS-SUC (WS-TS-SUB)
+                  MOVE WS-TS-SUB TO WS-TS-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-TS-IDX EQUAL ZEROS AND WS-TS-CONT < 50
+              ADD 1 TO WS-TS-CONT
+              MOVE WS-TS-CONT       TO WS-TS-IDX
+              MOVE WS-SUC-NRO-SUC   TO WS-TS-SUC (WS-TS-IDX)
+           END-IF.
+
+           IF WS-TS-IDX NOT EQUAL ZEROS
+              EVALUATE WS-EST-CIV
+                  WHEN 'SOLTERO'
+                   ADD 1 TO WS-TS-SOLTERO    (WS-TS-IDX)
+
+                  WHEN 'CASADO'
+                   ADD 1 TO WS-TS-CASADO     (WS-TS-IDX)
+
+                  WHEN 'DIVORCIADO'
+                   ADD 1 TO WS-TS-DIVORCIADO (WS-TS-IDX)
+
+                  WHEN 'VIUDO'
+                   ADD 1 TO WS-TS-VIUDO      (WS-TS-IDX)
+
+                  WHEN SPACES
+                   ADD 1 TO WS-TS-INVALIDO   (WS-TS-IDX)
+
+                  WHEN OTHER
+                   ADD 1 TO WS-TS-OTRO       (WS-TS-IDX)
+
+              END-EVALUATE
+           END-IF.
+
+       F-2100-ACUM-SUCURSAL. EXIT.
+
+      **************************************************************
+       2200-ACUM-INVALIDO.
+      *    GUARDA EL DOCUMENTO DEL REGISTRO CON ESTADO CIVIL EN
+      *    BLANCO PARA LISTARLO APARTE EN EL REPORTE FINAL.
+           IF WS-INV-CONT < 500
+              ADD 1 TO WS-INV-CONT
+              MOVE WS-SUC-TIP-DOC TO WS-INV-TIPDOC (WS-INV-CONT)
+              MOVE WS-SUC-NRO-DOC TO WS-INV-NRODOC (WS-INV-CONT)
+           END-IF.
+
+       F-2200-ACUM-INVALIDO. EXIT.
+
+      **************************************************************
+       2500-LEER.
+           READ ENTRADA   INTO WS-REG-CLICOB
+
+           EVALUATE FS-ENTRADA
+             WHEN '00'
+              MOVE WS-SUC-EST-CIV TO   WS-EST-CIV
+              ADD 1 TO WS-TOTAL-LEI
+
+              WHEN '10'
+              SET WS-FIN          TO TRUE
+
+             WHEN OTHER
+              DISPLAY '* ERROR EN LECTURA SUCURSAL = ' FS-ENTRADA
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN  TO TRUE
+
+           END-EVALUATE.
+
+       F-2500-LEER. EXIT.
+
+      **************************************************************
+
+       3000-GRABAR-DETALLE.
+      *    ESCRIBE UNA LINEA DE DETALLE DEL REPORTE CON LA CANTIDAD
+      *    DE LA CATEGORIA Y SU PORCENTAJE SOBRE EL TOTAL LEIDO.
+           IF WS-TOTAL-LEI NOT = ZEROS
+              COMPUTE WS-PCT-CALC ROUNDED =
+                      (WS-3000-CANT * 100) / WS-TOTAL-LEI
+           ELSE
+              MOVE ZEROS TO WS-PCT-CALC
+           END-IF.
+
+           MOVE SPACES          TO WS-REG-SALIDA.
+           MOVE WS-3000-ETIQUETA TO WS-RD-ETIQUETA.
+           MOVE WS-3000-CANT     TO WS-RD-CANT.
+           MOVE WS-PCT-CALC      TO WS-RD-PCT.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+       F-3000-GRABAR-DETALLE. EXIT.
+
+      **************************************************************
+
+       3100-GRABAR-CRUCE.
+      *    ESCRIBE EL CRUCE SUCURSAL / ESTADO CIVIL, UNA LINEA POR
+      *    CADA SUCURSAL VISTA EN EL ARCHIVO DE ENTRADA.
+           MOVE SPACES TO WS-REG-SALIDA.
+           MOVE 'CRUCE POR SUCURSAL Y ESTADO CIVIL' TO WS-RS-LINEA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           MOVE SPACES TO WS-REG-SALIDA.
+           MOVE ' SUC   SOLTERO CASADO  VIUDO   DIVORC. OTRO   INVAL'
+                                                TO WS-RS-LINEA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           PERFORM VARYING WS-TS-SUB FROM 1 BY 1
+                   UNTIL WS-TS-SUB > WS-TS-CONT
+
+               MOVE SPACES                    TO WS-REG-SALIDA
+               MOVE WS-TS-SUC        (WS-TS-SUB) TO WS-RSC-SUC
+               MOVE WS-TS-SOLTERO    (WS-TS-SUB) TO WS-RSC-SOL
+               MOVE WS-TS-CASADO     (WS-TS-SUB) TO WS-RSC-CAS
+               MOVE WS-TS-VIUDO      (WS-TS-SUB) TO WS-RSC-VIU
+               MOVE WS-TS-DIVORCIADO (WS-TS-SUB) TO WS-RSC-DIV
+               MOVE WS-TS-OTRO       (WS-TS-SUB) TO WS-RSC-OTR
+               MOVE WS-TS-INVALIDO   (WS-TS-SUB) TO WS-RSC-INV
+               WRITE REG-SALIDA FROM WS-REG-SALIDA
+           END-PERFORM.
+
+       F-3100-GRABAR-CRUCE. EXIT.
+
+      **************************************************************
+
+       3200-GRABAR-INVALIDOS.
+      *    LISTA LOS DOCUMENTOS DE LOS REGISTROS CON ESTADO CIVIL
+      *    EN BLANCO, PARA QUE CALIDAD DE DATOS PUEDA CORREGIRLOS.
+           MOVE SPACES TO WS-REG-SALIDA.
+           MOVE 'REGISTROS CON ESTADO CIVIL INVALIDO' TO WS-RS-LINEA.
+           WRITE REG-SALIDA FROM WS-REG-SALIDA.
+
+           PERFORM VARYING WS-INV-SUB FROM 1 BY 1
+                   UNTIL WS-INV-SUB > WS-INV-CONT
+
+               MOVE SPACES                      TO WS-REG-SALIDA
+               MOVE WS-INV-TIPDOC (WS-INV-SUB)  TO WS-RI-TIPDOC
+               MOVE WS-INV-NRODOC (WS-INV-SUB)  TO WS-RI-NRODOC
+               WRITE REG-SALIDA FROM WS-REG-SALIDA
+           END-PERFORM.
+
+       F-3200-GRABAR-INVALIDOS. EXIT.
+
+      **************************************************************
+
+       9999-FINAL.
+
+           IF RETURN-CODE = 9999
+            CONTINUE
+                ELSE
+                  CLOSE ENTRADA
+                      IF FS-ENTRADA  IS NOT EQUAL '00'
+                       DISPLAY '* ERROR EN CLOSE SUCURSAL = '
+                                                 FS-ENTRADA
+                       MOVE 9999 TO RETURN-CODE
+                       SET WS-FIN     TO TRUE
+                      END-IF
+
+
+      **************************************
+      *   MOSTRAR TOTALES DE CONTROL       *
+      **************************************
+                DISPLAY '-----------------------------------------'
+                DISPLAY ' TOTAL DE REGISTROS LEIDOS  ' WS-TOTAL-LEI
+
+                DISPLAY 'SOLTEROS    --> ' SOLTERO
+                DISPLAY 'CASADOS     --> ' CASADO
+                DISPLAY 'VIUDOS      --> ' VIUDO
+                DISPLAY 'DIVORCIADOS --> ' DIVORCIADO
+                DISPLAY 'OTRO        --> ' OTRO
+                DISPLAY 'INVALIDOS   --> ' INVALIDO
+
+                MOVE 'SOLTEROS'     TO WS-3000-ETIQUETA
+                MOVE SOLTERO        TO WS-3000-CANT
+                PERFORM 3000-GRABAR-DETALLE THRU F-3000-GRABAR-DETALLE
+
+                MOVE 'CASADOS'      TO WS-3000-ETIQUETA
+                MOVE CASADO         TO WS-3000-CANT
+                PERFORM 3000-GRABAR-DETALLE THRU F-3000-GRABAR-DETALLE
+
+                MOVE 'VIUDOS'       TO WS-3000-ETIQUETA
+                MOVE VIUDO          TO WS-3000-CANT
+                PERFORM 3000-GRABAR-DETALLE THRU F-3000-GRABAR-DETALLE
+
+                MOVE 'DIVORCIADOS'  TO WS-3000-ETIQUETA
+                MOVE DIVORCIADO     TO WS-3000-CANT
+                PERFORM 3000-GRABAR-DETALLE THRU F-3000-GRABAR-DETALLE
+
+                MOVE 'OTRO'         TO WS-3000-ETIQUETA
+                MOVE OTRO           TO WS-3000-CANT
+                PERFORM 3000-GRABAR-DETALLE THRU F-3000-GRABAR-DETALLE
+
+                MOVE 'INVALIDOS'    TO WS-3000-ETIQUETA
+                MOVE INVALIDO       TO WS-3000-CANT
+                PERFORM 3000-GRABAR-DETALLE THRU F-3000-GRABAR-DETALLE
+
+                PERFORM 3100-GRABAR-CRUCE THRU F-3100-GRABAR-CRUCE
+
+                PERFORM 3200-GRABAR-INVALIDOS THRU
+                        F-3200-GRABAR-INVALIDOS
+
+                CLOSE SALIDA
+                IF FS-SALIDA  IS NOT EQUAL '00'
+                   DISPLAY '* ERROR EN CLOSE SALIDA  = ' FS-SALIDA
+                   MOVE 9999 TO RETURN-CODE
+                END-IF
+
+           END-IF.
+
+       F-9999-FINAL.
+           EXIT.
