@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMRCCBF.
+       AUTHOR.    FEDERICO FALCON.
+      **************************************************************
+      *  COMPARA EL CONTADOR DE CONTROL QUE PGMVACBF DEJA EN DDTOTVA *
+      *  (REGISTROS GRABADOS EN SU CORRIDA) CONTRA EL QUE PGMD2CBF   *
+      *  DEJA EN DDTOTD2 (REGISTROS LEIDOS EN LA SUYA) PARA LA MISMA *
+      *  VENTANA DE LOTE. PGMVACBF Y PGMD2CBF USAN LAYOUTS DE        *
+      *  NOVEDAD DISTINTOS (CPNCLIV DE 55 BYTES VS NOVCLI DE 80),    *
+      *  ASI QUE ESTE PROGRAMA NO VERIFICA QUE LA SALIDA DE UNO SEA  *
+      *  BYTE A BYTE LA ENTRADA DEL OTRO - SOLO QUE LA CANTIDAD DE   *
+      *  REGISTROS QUE CADA UNO DECLARA HABER PROCESADO COINCIDA, EL *
+      *  ENLACE FISICO ENTRE AMBOS ARCHIVOS QUEDA A CARGO DEL JCL.   *
+      **************************************************************
+       ENVIRONMENT DIVISION.
+      **************************************************************
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      **************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT TOTVA ASSIGN TO DDTOTVA
+                 FILE STATUS IS FS-TOTVA.
+
+            SELECT TOTD2 ASSIGN TO DDTOTD2
+                 FILE STATUS IS FS-TOTD2.
+      **************************************************************
+       I-O-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD   TOTVA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-TOTVA.
+           05  TV-PROGRAMA          PIC X(08).
+           05  TV-CANT-GRABADOS     PIC 9(05).
+           05  FILLER               PIC X(67).
+      **************************************************************
+       FD   TOTD2
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-TOTD2.
+           05  TD-PROGRAMA          PIC X(08).
+           05  TD-CANT-LEIDOS       PIC 9(03).
+           05  FILLER               PIC X(69).
+      **************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+      **************************************************************
+
+       77  FS-TOTVA        PIC XX    VALUE SPACES.
+       77  FS-TOTD2        PIC XX    VALUE SPACES.
+
+       77  WS-CANT-GRABADOS  PIC 9(05) VALUE ZEROES.
+       77  WS-CANT-LEIDOS    PIC 9(03) VALUE ZEROES.
+
+       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************************************
+      *                                                              *
+      *  CUERPO PRINCIPAL DEL PROGRAMA                               *
+      *                                                              *
+      **************************************************************
+       0000-MAIN-PROCESS.
+
+           PERFORM 1000-INICIO     THRU F-1000-INICIO.
+
+           PERFORM 2000-RECONCILIAR THRU F-2000-RECONCILIAR.
+
+           PERFORM 9999-FINAL      THRU F-9999-FINAL.
+
+           GOBACK.
+
+      **************************************************************
+      *  CUERPO INICIO - LECTURA DE LOS TOTALES DE CONTROL           *
+      **************************************************************
+       1000-INICIO.
+           OPEN INPUT TOTVA.
+
+           IF FS-TOTVA IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN DDTOTVA   = ' FS-TOTVA
+              MOVE 9999 TO RETURN-CODE
+           ELSE
+              READ TOTVA
+                 AT END
+                    DISPLAY '* DDTOTVA VACIO, PGMVACBF NO CORRIO'
+                    MOVE 9999 TO RETURN-CODE
+                 NOT AT END
+                    MOVE TV-CANT-GRABADOS TO WS-CANT-GRABADOS
+              END-READ
+              CLOSE TOTVA
+           END-IF.
+
+           OPEN INPUT TOTD2.
+
+           IF FS-TOTD2 IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN DDTOTD2   = ' FS-TOTD2
+              MOVE 9999 TO RETURN-CODE
+           ELSE
+              READ TOTD2
+                 AT END
+                    DISPLAY '* DDTOTD2 VACIO, PGMD2CBF NO CORRIO'
+                    MOVE 9999 TO RETURN-CODE
+                 NOT AT END
+                    MOVE TD-CANT-LEIDOS TO WS-CANT-LEIDOS
+              END-READ
+              CLOSE TOTD2
+           END-IF.
+
+       F-1000-INICIO. EXIT.
+      **************************************************************
+      *  CUERPO COMPARACION DE LOS TOTALES                           *
+      **************************************************************
+       2000-RECONCILIAR.
+
+           IF RETURN-CODE IS NOT EQUAL 9999
+              IF WS-CANT-GRABADOS IS EQUAL WS-CANT-LEIDOS
+                 DISPLAY '* RECONCILIACION OK, REGISTROS = '
+                                                 WS-CANT-GRABADOS
+              ELSE
+                 DISPLAY '* RECONCILIACION FALLIDA'
+                 DISPLAY '* GRABADOS POR PGMVACBF = '
+                                                 WS-CANT-GRABADOS
+                 DISPLAY '* LEIDOS   POR PGMD2CBF = '
+                                                 WS-CANT-LEIDOS
+                 MOVE 9999 TO RETURN-CODE
+              END-IF
+           END-IF.
+
+       F-2000-RECONCILIAR. EXIT.
+      **************************************************************
+      *  CUERPO FINAL                                                *
+      **************************************************************
+       9999-FINAL.
+           CONTINUE.
+
+       F-9999-FINAL. EXIT.
