@@ -1,263 +1,483 @@
-***************************** Top of Data ******************************
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. PGMAPCBF.                                            
-       AUTHOR.    FEDERICO FALCON.                                      
-      **************************************************************    
-       ENVIRONMENT DIVISION.                                            
-      **************************************************************    
-       CONFIGURATION SECTION.                                           
-                                                                        
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.                           
-      **************************************************************    
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-                                                                        
-           SELECT CLIENTE    ASSIGN TO DDCLIEN                          
-                 FILE STATUS IS FS-CLIENTE.                             
-                                                                        
-           SELECT MOVIMI     ASSIGN TO DDMOVIM                          
-                 FILE STATUS IS FS-MOVIMI.                              
-                                                                        
-      *    SELECT SALIDA     ASSIGN TO DDSAL                            
-      *          FILE STATUS IS FS-SALIDA.                              
-      **************************************************************    
-       I-O-CONTROL.                                                     
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD   CLIENTE                                                     
-           BLOCK CONTAINS 0 RECORDS                                     
-           RECORDING MODE IS F.                                         
-                                                                        
-       01   REG-CLIENTE             PIC X(30).                          
-                                                                        
-       FD   MOVIMI                                                      
-           BLOCK CONTAINS 0 RECORDS                                     
-           RECORDING MODE IS F.                                         
-                                                                        
-       01   REG-MOVIMIENTO          PIC X(80).                          
-                                                                        
-      *FD   SALIDA                                                      
-      *    BLOCK CONTAINS 0 RECORDS                                     
-      *    RECORDING MODE IS F.                                         
-                                                                        
-      *01   REG-SALIDA              PIC X(30).                          
-      **************************************************************    
-       WORKING-STORAGE SECTION.                                         
-       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.  
-       77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.  
-                                                                        
-      ***********************FILE STATUS****************************    
-       77  FS-CLIENTE                 PIC XX      VALUE SPACES.         
-       77  FS-MOVIMI                  PIC XX      VALUE SPACES.         
-      *77  FS-SALIDA                  PIC XX      VALUE SPACES.         
-                                                                        
-       77  WS-STATUS                  PIC X.                            
-           88  WS-FIN                 VALUE 'Y'.                        
-           88  WS-NO-FIN              VALUE 'N'.                        
-                                                                        
-       77  WS-CLIEN                   PIC X.                            
-           88  WS-FIN-CLI             VALUE 'Y'.                        
-           88  WS-NO-FIN-CLI          VALUE 'N'.                        
-                                                                        
-       77  WS-MOVIMI                  PIC X.                            
-           88  WS-FIN-MOV             VALUE 'Y'.                        
-           88  WS-NO-FIN-MOV          VALUE 'N'.                        
-      *********************VARIABLES A USAR*************************    
-       01 WS-CLI-LEIDO              PIC 9(03)   VALUE ZEROES.           
-       01 WS-MOV-LEIDO              PIC 9(03)   VALUE ZEROES.           
-       01 WS-IGUALES                PIC 9(03)   VALUE ZEROES.           
-                                                                        
-       01 WS-CLAVE.                                                     
-          05 CLI-TIPO                 PIC 9(02)   VALUE ZEROES.         
-          05 CLI-CUENTA               PIC 9(08)   VALUE ZEROES.        
-                                                                       
-       01 WS-CLAVE2.                                                   
-          05 MOV-TIPO                 PIC 9(02)   VALUE ZEROES.        
-          05 MOV-CUENTA               PIC 9(08)   VALUE ZEROES.        
-                                                                       
-      ***********************COPYS**********************************   
-           COPY CLIENTE.                                               
-           COPY MOVIMCC.                                               
-                                                                       
-       01  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'. 
-                                                                       
-      **************************************************************   
-       PROCEDURE DIVISION.                                             
-      **************************************                           
-      *                                    *                           
-      *  CUERPO PRINCIPAL DEL PROGRAMA     *                           
-      *                                    *                           
-      **************************************                           
-       MAIN-PROGRAM.                                                   
-                                                                       
-           PERFORM 1000-INICIO  THRU   F-1000-INICIO.                  
-                                                                       
-           PERFORM 2000-PROCESO  THRU  F-2000-PROCESO                  
-                   UNTIL WS-FIN.                                       
-                                                                       
-           PERFORM 9999-FINAL    THRU  F-9999-FINAL.                   
-                                                                       
-       F-MAIN-PROGRAM. GOBACK.                                         
-                                                                       
-      **************************************                           
-      *                                    *                           
-      *  CUERPO INICIO APERTURA ARCHIVOS   *                           
-      *                                    *                           
-      **************************************                           
-       1000-INICIO.                                                    
-          SET WS-NO-FIN TO TRUE.                                      
-                                                                      
-          OPEN INPUT   CLIENTE.                                       
-                                                                      
-          IF FS-CLIENTE  IS NOT EQUAL '00'                            
-             DISPLAY '* ERROR EN OPEN CLIENTE  = ' FS-CLIENTE         
-             MOVE 9999 TO RETURN-CODE                                 
-             SET  WS-FIN     TO TRUE                                  
-          END-IF.                                                     
-                                                                      
-          OPEN INPUT  MOVIMI.                                         
-                                                                      
-          IF FS-MOVIMI   IS NOT EQUAL '00'                            
-             DISPLAY '* ERROR EN OPEN MOVIMIENTO = ' FS-MOVIMI        
-             MOVE 9999 TO RETURN-CODE                                 
-             SET  WS-FIN     TO TRUE                                  
-          END-IF.                                                     
-                                                                      
-                                                                      
-     *    OPEN OUTPUT SALIDA.                                         
-                                                                      
-     *    IF FS-SALIDA   IS NOT EQUAL '00'                            
-     *       DISPLAY '* ERROR EN OPEN SALIDA     = ' FS-SALIDA        
-     *       MOVE 9999 TO RETURN-CODE                                 
-     *       SET  WS-FIN     TO TRUE                                  
-     *    END-IF.                                                     
-                                                                      
-          PERFORM 2500-LEER-CLIENTE    THRU F-2500-LEER-CLIENTE.      
-          PERFORM 2600-LEER-MOVIMI     THRU F-2600-LEER-MOVIMI.       
-                                                                      
-      F-1000-INICIO.   EXIT.                                          
-     **************************************************************   
-                                                                      
-      2000-PROCESO.                                                   
-                                                                      
-     *          DISPLAY '-------------------------'                   
-          IF WS-CLAVE = WS-CLAVE2                                     
-                                                                      
-              DISPLAY '-------------------------'                     
-              DISPLAY ' COINCIDENCIA ENCONTRADA '                     
-              DISPLAY ' NR DE CLIENTE ' WS-CLAVE                      
-                      ' Y NR DE MOVIM ' WS-CLAVE2                     
-              DISPLAY '-------------------------'                     
-                                                                      
-                    ADD 1 TO WS-IGUALES                               
-                    PERFORM 2600-LEER-MOVIMI                          
-                            THRU F-2600-LEER-MOVIMI                   
-                                                                      
-          ELSE                                                        
-              IF WS-CLAVE > WS-CLAVE2                                 
-                                                                      
-     *              DISPLAY '-------------------------'               
-                    DISPLAY ' ACTUALIZANDO MOVIMIENTO '               
-     *              DISPLAY '-------------------------'               
-                    PERFORM 2600-LEER-MOVIMI                          
-                            THRU F-2600-LEER-MOVIMI                   
-                 ELSE                                                 
-                                                                      
-     *              DISPLAY '-------------------------'               
-                    DISPLAY ' ACTUALIZANDO CLIENTE    '               
-     *              DISPLAY '-------------------------'               
-                    PERFORM 2500-LEER-CLIENTE                         
-                            THRU F-2500-LEER-CLIENTE                  
-              END-IF                                                  
-          END-IF                                                      
-                                                                      
-          IF WS-FIN-CLI AND WS-FIN-MOV                                
-          SET WS-FIN TO TRUE                                          
-              DISPLAY '-------------------------'                     
-          END-IF.                                                     
-                                                                      
-      F-2000-PROCESO. EXIT.                                           
-                                                                     
-    **************************************************************   
-     2500-LEER-CLIENTE.                                              
-         READ CLIENTE   INTO WS-REG-CLIENTE                          
-              AT END SET WS-FIN-CLI TO TRUE.                         
-                                                                     
-         EVALUATE FS-CLIENTE                                         
-           WHEN '00'                                                 
-                    ADD 1 TO WS-CLI-LEIDO                            
-                    MOVE WS-CLI-TIPO TO CLI-TIPO                     
-                    MOVE WS-CLI-CUENTA TO CLI-CUENTA                 
-                                                                     
-            WHEN '10'                                                
-            SET WS-FIN-CLI      TO TRUE                              
-                 MOVE HIGH-VALUE TO WS-CLAVE                         
-                                                                     
-         WHEN OTHER                                                  
-            DISPLAY '* ERROR EN LECTURA CLIENTE  = ' FS-CLIENTE      
-            MOVE 9999 TO RETURN-CODE                                 
-            SET WS-FIN-CLI  TO TRUE                                  
-                                                                     
-         END-EVALUATE.                                               
-                                                                     
-     F-2500-LEER-CLIENTE. EXIT.                                      
-                                                                     
-    **************************************************************   
-     2600-LEER-MOVIMI.                                               
-         READ MOVIMI     INTO WS-REG-MOVIMI                          
-              AT END SET WS-FIN-MOV TO TRUE.                         
-                                                                     
-         EVALUATE FS-MOVIMI                                          
-           WHEN '00'                                                 
-                    ADD 1 TO WS-MOV-LEIDO                            
-                    MOVE WS-MOV-TIPO TO MOV-TIPO                     
-                    MOVE WS-MOV-CUENTA TO MOV-CUENTA                 
-                                                                     
-            WHEN '10'                                                
-            SET WS-FIN-MOV      TO TRUE                              
-                 MOVE HIGH-VALUE TO WS-CLAVE2                        
-                                                                     
-         WHEN OTHER                                                  
-            DISPLAY '* ERROR EN LECTURA MOVIMIENTO = ' FS-MOVIMI     
-            MOVE 9999 TO RETURN-CODE                                 
-            SET WS-FIN-MOV  TO TRUE                                  
-                                                                     
-         END-EVALUATE.                                               
-                                                                     
-     F-2600-LEER-MOVIMI. EXIT.                                       
-    **************************************************************   
-                                                                     
-     9999-FINAL.                                                     
-                                                                     
-         IF RETURN-CODE = 9999                                       
-          CONTINUE                                                   
-         ELSE                                                        
-           CLOSE CLIENTE                                             
-               IF FS-CLIENTE  IS NOT EQUAL '00'                      
-                DISPLAY '* ERROR EN CLOSE CLIENTE  = '               
-                                          FS-CLIENTE                 
-                MOVE 9999 TO RETURN-CODE                             
-                SET WS-FIN     TO TRUE                               
-               END-IF                                                
-                                                                     
-           CLOSE MOVIMI                                              
-               IF FS-MOVIMI   IS NOT EQUAL '00'                      
-                DISPLAY '* ERROR EN CLOSE MOVIMIENTO = '             
-                                          FS-MOVIMI                  
-                MOVE 9999 TO RETURN-CODE                             
-                SET WS-FIN     TO TRUE                               
-         END-IF                                                      
-                                                                     
-         DISPLAY '***************************************'           
-           DISPLAY ' CLIENTES LEIDOS             :  ' WS-CLI-LEIDO      
-           DISPLAY '***************************************'            
-           DISPLAY ' MOVIMIENTOS   LEIDOS        :  ' WS-MOV-LEIDO      
-           DISPLAY '***************************************'            
-           DISPLAY ' COINCIDENCIAS ENCONTRADAS   :  ' WS-IGUALES        
-           DISPLAY '***************************************'.           
-                                                                        
-       F-9999-FINAL.                                                    
-           EXIT.                                                        
-**************************** Bottom of Data ****************************
-                                                                        
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMAPCBF.
+       AUTHOR.    FEDERICO FALCON.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+      **************************************************************
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      **************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLIENTE    ASSIGN TO DDCLIEN
+                 FILE STATUS IS FS-CLIENTE.
+
+           SELECT MOVIMI     ASSIGN TO DDMOVIM
+                 FILE STATUS IS FS-MOVIMI.
+
+           SELECT SALIDA     ASSIGN TO DDSAL
+                 FILE STATUS IS FS-SALIDA.
+
+           SELECT CLISINMOV  ASSIGN TO DDCSM
+                 FILE STATUS IS FS-CLISINMOV.
+
+           SELECT MOVSINCLI  ASSIGN TO DDMSC
+                 FILE STATUS IS FS-MOVSINCLI.
+      **************************************************************
+       I-O-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD   CLIENTE
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-CLIENTE             PIC X(30).
+
+       FD   MOVIMI
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-MOVIMIENTO          PIC X(80).
+
+       FD   SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-SALIDA              PIC X(30).
+
+       FD   CLISINMOV
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-CLISINMOV           PIC X(30).
+
+       FD   MOVSINCLI
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+
+       01   REG-MOVSINCLI           PIC X(80).
+      **************************************************************
+       WORKING-STORAGE SECTION.
+       77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+       77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
+
+      ***********************FILE STATUS****************************
+       77  FS-CLIENTE                 PIC XX      VALUE SPACES.
+       77  FS-MOVIMI                  PIC XX      VALUE SPACES.
+       77  FS-SALIDA                  PIC XX      VALUE SPACES.
+       77  FS-CLISINMOV               PIC XX      VALUE SPACES.
+       77  FS-MOVSINCLI               PIC XX      VALUE SPACES.
+
+       77  WS-STATUS                  PIC X.
+           88  WS-FIN                 VALUE 'Y'.
+           88  WS-NO-FIN              VALUE 'N'.
+
+       77  WS-CLIEN                   PIC X.
+           88  WS-FIN-CLI              VALUE 'Y'.
+           88  WS-NO-FIN-CLI           VALUE 'N'.
+
+       77  WS-MOVIMI                  PIC X.
+           88  WS-FIN-MOV              VALUE 'Y'.
+           88  WS-NO-FIN-MOV           VALUE 'N'.
+      *********************VARIABLES A USAR*************************
+       01 WS-CLI-LEIDO              PIC 9(03)   VALUE ZEROES.
+       01 WS-MOV-LEIDO              PIC 9(03)   VALUE ZEROES.
+       01 WS-IGUALES                PIC 9(03)   VALUE ZEROES.
+       01 WS-CLI-SINMOV             PIC 9(03)   VALUE ZEROES.
+       01 WS-MOV-SINCLI             PIC 9(03)   VALUE ZEROES.
+
+      *****************MOVIMIENTOS POR CLIENTE*************************
+      *    CUENTA LOS MOVIMIENTOS ACUMULADOS BAJO LA CLAVE DE CLIENTE
+      *    ACTUAL, PARA QUE UNA CUENTA CON VARIOS MOVIMIENTOS LOS
+      *    ASOCIE A TODOS ANTES DE AVANZAR AL PROXIMO CLIENTE.
+       77 WS-CLI-MOV-CONT           PIC 9(05)   VALUE ZEROES.
+
+       01 WS-CLAVE.
+          05 CLI-TIPO                 PIC 9(02)   VALUE ZEROES.
+          05 CLI-CUENTA               PIC 9(08)   VALUE ZEROES.
+
+       01 WS-CLAVE2.
+          05 MOV-TIPO                 PIC 9(02)   VALUE ZEROES.
+          05 MOV-CUENTA               PIC 9(08)   VALUE ZEROES.
+
+      *****************CLAVE RECIEN LEIDA, PARA VALIDAR SECUENCIA******
+      *    SE COMPARA CONTRA LA CLAVE ANTERIOR (TODAVIA EN WS-CLAVE /
+      *    WS-CLAVE2) ANTES DE PISARLA, PARA DETECTAR UN ARCHIVO DE
+      *    ENTRADA QUE NO VIENE ORDENADO ASCENDENTE.
+       01 WS-CLAVE-NUEVA.
+          05 CLIN-TIPO                PIC 9(02)   VALUE ZEROES.
+          05 CLIN-CUENTA              PIC 9(08)   VALUE ZEROES.
+
+       01 WS-CLAVE2-NUEVA.
+          05 MOVN-TIPO                PIC 9(02)   VALUE ZEROES.
+          05 MOVN-CUENTA              PIC 9(08)   VALUE ZEROES.
+
+      *****************REGISTRO DE COINCIDENCIA***********************
+      *    CLIENTE Y MOVIMIENTO JUNTOS, PARA QUE LA RECONCILIACION
+      *    TENGA ALGO CONCRETO PARA CARGAR Y NO SOLO EL CONTADOR DEL
+      *    JOB LOG.
+       01  WS-REG-COINCIDENCIA.
+           05  WC-CLI-TIPO              PIC 9(02).
+           05  WC-CLI-CUENTA            PIC 9(08).
+           05  WC-MOV-TIPO              PIC 9(02).
+           05  WC-MOV-CUENTA            PIC 9(08).
+           05  WC-MOV-RESTO             PIC X(10).
+
+      *****************DESGLOSE POR TIPO DE MOVIMIENTO****************
+      *    ACUMULA, POR CADA TIPO DE MOVIMIENTO DISTINTO ENCONTRADO
+      *    EN MOV-TIPO, CUANTOS CONCILIARON CONTRA CLIENTE Y CUANTOS
+      *    QUEDARON SIN CLIENTE, PARA EL RESUMEN DE 9999-FINAL.
+       77 WS-TMT-CONT               PIC 9(03)  USAGE COMP VALUE ZEROS.
+       77 WS-TMT-SUB                PIC 9(03)  USAGE COMP VALUE ZEROS.
+       77 WS-TMT-IDX                PIC 9(03)  USAGE COMP VALUE ZEROS.
+
+       01 WS-TABLA-TIPO-MOV.
+          03 WS-TMT                   OCCURS 100 TIMES.
+             05 WS-TMT-TIPO            PIC 9(02).
+             05 WS-TMT-IGUALES         PIC 9(05).
+             05 WS-TMT-SINCLI          PIC 9(05).
+
+      ***********************COPYS**********************************
+           COPY CLIENTE.
+           COPY MOVIMCC.
+
+       01  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+
+           PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+                   UNTIL WS-FIN.
+
+           PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+
+       F-MAIN-PROGRAM. GOBACK.
+
+      **************************************
+      *                                    *
+      *  CUERPO INICIO APERTURA ARCHIVOS   *
+      *                                    *
+      **************************************
+       1000-INICIO.
+          SET WS-NO-FIN TO TRUE.
+
+          OPEN INPUT   CLIENTE.
+
+          IF FS-CLIENTE  IS NOT EQUAL '00'
+             DISPLAY '* ERROR EN OPEN CLIENTE  = ' FS-CLIENTE
+             MOVE 9999 TO RETURN-CODE
+             SET  WS-FIN     TO TRUE
+          END-IF.
+
+          OPEN INPUT  MOVIMI.
+
+          IF FS-MOVIMI   IS NOT EQUAL '00'
+             DISPLAY '* ERROR EN OPEN MOVIMIENTO = ' FS-MOVIMI
+             MOVE 9999 TO RETURN-CODE
+             SET  WS-FIN     TO TRUE
+          END-IF.
+
+          OPEN OUTPUT SALIDA.
+
+          IF FS-SALIDA   IS NOT EQUAL '00'
+             DISPLAY '* ERROR EN OPEN SALIDA     = ' FS-SALIDA
+             MOVE 9999 TO RETURN-CODE
+             SET  WS-FIN     TO TRUE
+          END-IF.
+
+          OPEN OUTPUT CLISINMOV.
+
+          IF FS-CLISINMOV  IS NOT EQUAL '00'
+             DISPLAY '* ERROR EN OPEN CLISINMOV  = ' FS-CLISINMOV
+             MOVE 9999 TO RETURN-CODE
+             SET  WS-FIN     TO TRUE
+          END-IF.
+
+          OPEN OUTPUT MOVSINCLI.
+
+          IF FS-MOVSINCLI  IS NOT EQUAL '00'
+             DISPLAY '* ERROR EN OPEN MOVSINCLI  = ' FS-MOVSINCLI
+             MOVE 9999 TO RETURN-CODE
+             SET  WS-FIN     TO TRUE
+          END-IF.
+
+          PERFORM 2500-LEER-CLIENTE    THRU F-2500-LEER-CLIENTE.
+          PERFORM 2600-LEER-MOVIMI     THRU F-2600-LEER-MOVIMI.
+
+       F-1000-INICIO.   EXIT.
+      **************************************************************
+
+       2000-PROCESO.
+
+           IF WS-CLAVE = WS-CLAVE2
+
+               DISPLAY '-------------------------'
+               DISPLAY ' COINCIDENCIA ENCONTRADA '
+               DISPLAY ' NR DE CLIENTE ' WS-CLAVE
+                       ' Y NR DE MOVIM ' WS-CLAVE2
+               DISPLAY '-------------------------'
+
+                     ADD 1 TO WS-IGUALES
+                     ADD 1 TO WS-CLI-MOV-CONT
+                     PERFORM 3000-GRABAR-COINCIDENCIA
+                             THRU F-3000-GRABAR-COINCIDENCIA
+                     PERFORM 3100-ACUM-TIPO-MOV
+                             THRU F-3100-ACUM-TIPO-MOV
+                     IF WS-TMT-IDX NOT EQUAL ZEROS
+                        ADD 1 TO WS-TMT-IGUALES (WS-TMT-IDX)
+                     END-IF
+                     PERFORM 2600-LEER-MOVIMI
+                             THRU F-2600-LEER-MOVIMI
+
+           ELSE
+               IF WS-CLAVE > WS-CLAVE2
+
+                     DISPLAY ' ACTUALIZANDO MOVIMIENTO '
+                     PERFORM 4100-GRABAR-MOVSINCLI
+                             THRU F-4100-GRABAR-MOVSINCLI
+                     PERFORM 2600-LEER-MOVIMI
+                             THRU F-2600-LEER-MOVIMI
+                  ELSE
+
+                     DISPLAY ' ACTUALIZANDO CLIENTE    '
+                     IF WS-CLI-MOV-CONT > 0
+                        PERFORM 4200-MOSTRAR-TOTAL-CLIENTE
+                                THRU F-4200-MOSTRAR-TOTAL-CLIENTE
+                     ELSE
+                        PERFORM 4000-GRABAR-CLISINMOV
+                                THRU F-4000-GRABAR-CLISINMOV
+                     END-IF
+                     PERFORM 2500-LEER-CLIENTE
+                             THRU F-2500-LEER-CLIENTE
+               END-IF
+           END-IF
+
+           IF WS-FIN-CLI AND WS-FIN-MOV
+           SET WS-FIN TO TRUE
+               DISPLAY '-------------------------'
+           END-IF.
+
+       F-2000-PROCESO. EXIT.
+
+      **************************************************************
+       2500-LEER-CLIENTE.
+           READ CLIENTE   INTO WS-REG-CLIENTE
+                AT END SET WS-FIN-CLI TO TRUE.
+
+           EVALUATE FS-CLIENTE
+             WHEN '00'
+                      ADD 1 TO WS-CLI-LEIDO
+                      MOVE WS-CLI-TIPO   TO CLIN-TIPO
+                      MOVE WS-CLI-CUENTA TO CLIN-CUENTA
+
+                      IF WS-CLAVE-NUEVA IS LESS THAN WS-CLAVE
+                         DISPLAY '* ERROR: CLIENTE FUERA DE SECUENCIA'
+                         DISPLAY '* CLAVE ANTERIOR = ' WS-CLAVE
+                                 ' CLAVE LEIDA = ' WS-CLAVE-NUEVA
+                         MOVE 9999 TO RETURN-CODE
+                         SET WS-FIN-CLI  TO TRUE
+                         SET WS-FIN      TO TRUE
+                      ELSE
+                         MOVE CLIN-TIPO   TO CLI-TIPO
+                         MOVE CLIN-CUENTA TO CLI-CUENTA
+                      END-IF
+
+              WHEN '10'
+              SET WS-FIN-CLI      TO TRUE
+                   MOVE HIGH-VALUE TO WS-CLAVE
+
+           WHEN OTHER
+              DISPLAY '* ERROR EN LECTURA CLIENTE  = ' FS-CLIENTE
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-CLI  TO TRUE
+
+           END-EVALUATE.
+
+       F-2500-LEER-CLIENTE. EXIT.
+
+      **************************************************************
+       2600-LEER-MOVIMI.
+           READ MOVIMI     INTO WS-REG-MOVIMI
+                AT END SET WS-FIN-MOV TO TRUE.
+
+           EVALUATE FS-MOVIMI
+             WHEN '00'
+                      ADD 1 TO WS-MOV-LEIDO
+                      MOVE WS-MOV-TIPO   TO MOVN-TIPO
+                      MOVE WS-MOV-CUENTA TO MOVN-CUENTA
+
+                      IF WS-CLAVE2-NUEVA IS LESS THAN WS-CLAVE2
+                         DISPLAY '* ERROR: MOVIMIENTO FUERA SECUENCIA'
+                         DISPLAY '* CLAVE ANTERIOR = ' WS-CLAVE2
+                                 ' CLAVE LEIDA = ' WS-CLAVE2-NUEVA
+                         MOVE 9999 TO RETURN-CODE
+                         SET WS-FIN-MOV  TO TRUE
+                         SET WS-FIN      TO TRUE
+                      ELSE
+                         MOVE MOVN-TIPO   TO MOV-TIPO
+                         MOVE MOVN-CUENTA TO MOV-CUENTA
+                      END-IF
+
+              WHEN '10'
+              SET WS-FIN-MOV      TO TRUE
+                   MOVE HIGH-VALUE TO WS-CLAVE2
+
+           WHEN OTHER
+              DISPLAY '* ERROR EN LECTURA MOVIMIENTO = ' FS-MOVIMI
+              MOVE 9999 TO RETURN-CODE
+              SET WS-FIN-MOV  TO TRUE
+
+           END-EVALUATE.
+
+       F-2600-LEER-MOVIMI. EXIT.
+      **************************************************************
+       3000-GRABAR-COINCIDENCIA.
+      *    GRABA CLIENTE Y MOVIMIENTO COINCIDENTES JUNTOS EN DDSAL.
+           MOVE CLI-TIPO      TO WC-CLI-TIPO
+           MOVE CLI-CUENTA    TO WC-CLI-CUENTA
+           MOVE MOV-TIPO      TO WC-MOV-TIPO
+           MOVE MOV-CUENTA    TO WC-MOV-CUENTA
+           MOVE REG-MOVIMIENTO (11:10) TO WC-MOV-RESTO
+
+           WRITE REG-SALIDA FROM WS-REG-COINCIDENCIA.
+
+       F-3000-GRABAR-COINCIDENCIA. EXIT.
+      **************************************************************
+       3100-ACUM-TIPO-MOV.
+      *    BUSCA EL TIPO DE MOVIMIENTO (MOV-TIPO) EN LA TABLA Y, SI
+      *    NO EXISTE TODAVIA, LO AGREGA; DEJA EL INDICE EN WS-TMT-IDX
+      *    PARA QUE EL LLAMADOR SUME AL CONTADOR QUE CORRESPONDA.
+           MOVE ZEROS TO WS-TMT-IDX.
+
+           PERFORM VARYING WS-TMT-SUB FROM 1 BY 1
+                   UNTIL WS-TMT-SUB > WS-TMT-CONT
+               IF MOV-TIPO EQUAL WS-TMT-TIPO (WS-TMT-SUB)
+                  MOVE WS-TMT-SUB TO WS-TMT-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-TMT-IDX EQUAL ZEROS AND WS-TMT-CONT < 100
+              ADD 1 TO WS-TMT-CONT
+              MOVE WS-TMT-CONT    TO WS-TMT-IDX
+              MOVE MOV-TIPO       TO WS-TMT-TIPO (WS-TMT-IDX)
+           END-IF.
+
+       F-3100-ACUM-TIPO-MOV. EXIT.
+      **************************************************************
+       4000-GRABAR-CLISINMOV.
+      *    EL CLIENTE ACTUAL NO TIENE MOVIMIENTO CON LA MISMA CLAVE;
+      *    SE GRABA EN DDCSM ANTES DE AVANZAR AL SIGUIENTE CLIENTE.
+           ADD 1 TO WS-CLI-SINMOV
+
+           WRITE REG-CLISINMOV FROM REG-CLIENTE.
+
+       F-4000-GRABAR-CLISINMOV. EXIT.
+      **************************************************************
+       4100-GRABAR-MOVSINCLI.
+      *    EL MOVIMIENTO ACTUAL NO TIENE CLIENTE CON LA MISMA CLAVE;
+      *    SE GRABA EN DDMSC ANTES DE AVANZAR AL SIGUIENTE MOVIMIENTO.
+           ADD 1 TO WS-MOV-SINCLI
+
+           PERFORM 3100-ACUM-TIPO-MOV THRU F-3100-ACUM-TIPO-MOV.
+
+           IF WS-TMT-IDX NOT EQUAL ZEROS
+              ADD 1 TO WS-TMT-SINCLI (WS-TMT-IDX)
+           END-IF.
+
+           WRITE REG-MOVSINCLI FROM REG-MOVIMIENTO.
+
+       F-4100-GRABAR-MOVSINCLI. EXIT.
+      **************************************************************
+       4200-MOSTRAR-TOTAL-CLIENTE.
+      *    EL CLIENTE ACTUAL (TODAVIA EN WS-CLAVE) TUVO MAS DE UN
+      *    MOVIMIENTO ASOCIADO; SE MUESTRA EL TOTAL ANTES DE AVANZAR
+      *    AL PROXIMO CLIENTE Y SE REINICIA EL CONTADOR.
+           DISPLAY ' CLIENTE ' WS-CLAVE
+                   ' TOTAL DE MOVIMIENTOS ASOCIADOS: '
+                   WS-CLI-MOV-CONT
+
+           MOVE ZEROS TO WS-CLI-MOV-CONT.
+
+       F-4200-MOSTRAR-TOTAL-CLIENTE. EXIT.
+      **************************************************************
+
+       9999-FINAL.
+
+           IF RETURN-CODE = 9999
+            CONTINUE
+           ELSE
+             CLOSE CLIENTE
+                 IF FS-CLIENTE  IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE CLIENTE  = '
+                                            FS-CLIENTE
+                  MOVE 9999 TO RETURN-CODE
+                  SET WS-FIN     TO TRUE
+                 END-IF
+
+             CLOSE MOVIMI
+                 IF FS-MOVIMI   IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE MOVIMIENTO = '
+                                            FS-MOVIMI
+                  MOVE 9999 TO RETURN-CODE
+                  SET WS-FIN     TO TRUE
+           END-IF
+
+           CLOSE SALIDA
+               IF FS-SALIDA   IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE SALIDA   = '
+                                          FS-SALIDA
+                MOVE 9999 TO RETURN-CODE
+               END-IF
+
+           CLOSE CLISINMOV
+               IF FS-CLISINMOV IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE CLISINMOV = '
+                                          FS-CLISINMOV
+                MOVE 9999 TO RETURN-CODE
+               END-IF
+
+           CLOSE MOVSINCLI
+               IF FS-MOVSINCLI IS NOT EQUAL '00'
+                DISPLAY '* ERROR EN CLOSE MOVSINCLI = '
+                                          FS-MOVSINCLI
+                MOVE 9999 TO RETURN-CODE
+               END-IF
+
+           DISPLAY '***************************************'
+             DISPLAY ' CLIENTES LEIDOS             :  ' WS-CLI-LEIDO
+             DISPLAY '***************************************'
+             DISPLAY ' MOVIMIENTOS   LEIDOS        :  ' WS-MOV-LEIDO
+             DISPLAY '***************************************'
+             DISPLAY ' COINCIDENCIAS ENCONTRADAS   :  ' WS-IGUALES
+             DISPLAY '***************************************'
+             DISPLAY ' CLIENTES SIN MOVIMIENTO     :  ' WS-CLI-SINMOV
+             DISPLAY '***************************************'
+             DISPLAY ' MOVIMIENTOS SIN CLIENTE     :  ' WS-MOV-SINCLI
+             DISPLAY '***************************************'
+             DISPLAY ' DESGLOSE POR TIPO DE MOVIMIENTO        '
+             DISPLAY '***************************************'
+
+             PERFORM VARYING WS-TMT-SUB FROM 1 BY 1
+                     UNTIL WS-TMT-SUB > WS-TMT-CONT
+                 DISPLAY ' TIPO ' WS-TMT-TIPO (WS-TMT-SUB)
+                         '  COINCIDENCIAS: '
+                         WS-TMT-IGUALES (WS-TMT-SUB)
+                         '  SIN CLIENTE: '
+                         WS-TMT-SINCLI  (WS-TMT-SUB)
+             END-PERFORM
+
+             DISPLAY '***************************************'.
+
+       F-9999-FINAL.
+           EXIT.
