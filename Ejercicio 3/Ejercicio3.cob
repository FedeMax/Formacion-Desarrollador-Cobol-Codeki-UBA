@@ -1,190 +1,320 @@
-       IDENTIFICATION DIVISION.                                        
-       PROGRAM-ID. EJERCI03.                                           
-       AUTHOR.    FEDERICO FALCON.                                     
-      **************************************************************   
-      *  DOBLE  CORTE DE CONTROL                                   *   
-      **************************************************************   
-       ENVIRONMENT DIVISION.                                           
-      **************************************************************   
-       CONFIGURATION SECTION.                                          
-                                                                       
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.                          
-      **************************************************************   
-       INPUT-OUTPUT SECTION.                                           
-       FILE-CONTROL.                                                   
-                                                                       
-           SELECT ENTRADA ASSIGN TO DDENTRA                            
-                 FILE STATUS IS FS-ENTRADA.                            
-      **************************************************************   
-       I-O-CONTROL.                                                    
-                                                                       
-       DATA DIVISION.                                                  
-       FILE SECTION.                                                   
-       FD   ENTRADA                                                    
-           BLOCK CONTAINS 0 RECORDS                                    
-           RECORDING MODE IS F.                                        
-       01   REG-ENTRADA             PIC X(20).                         
-      **************************************************************   
-       WORKING-STORAGE SECTION.                                        
-      **************************************************************   
-                                                                       
-           COPY CORTE.                                                 
-                                                                       
-      **************************************************************   
-       77  FS-ENTRADA               PIC XX      VALUE SPACES.          
-      **************************************************************   
-            77  WS-STATUS                  PIC X.                            
-          88  WS-FIN                 VALUE 'Y'.                        
-          88  WS-NO-FIN              VALUE 'N'.                        
-                                                                       
-     *********************VARIABLES A USAR*************************    
-      01  WS-SUC-TIPO              PIC 9(02) VALUE ZEROES.             
-      01  WS-SUC-TIPO-ANT          PIC 9(02) VALUE ZEROES.             
-                                                                       
-      01  WS-CUEN-TIPO             PIC 9(02) VALUE ZEROES.             
-      01  WS-CUEN-TIPO-ANT         PIC 9(02) VALUE ZEROES.             
-                                                                       
-      01  MONTO                    PIC S9(7)V99 COMP-3  VALUE ZEROS.   
-      01  TOTAL                    PIC S9(8)V99 COMP-3  VALUE ZEROS.   
-                                                                       
-      01  MASCARA1                 PIC  $$$$$$9,99.                    
-      01  MASCARA2                 PIC $$$$$$$9,99.                    
-                                                                       
-      01  CONTADOR                 PIC 9 VALUE ZERO.                   
-                                                                       
-     **************************************************************    
-      PROCEDURE DIVISION.                                              
-     **************************************                            
-     *                                    *                            
-     *  CUERPO PRINCIPAL DEL PROGRAMA     *                            
-     *                                    *                            
-     **************************************                            
-      MAIN-PROGRAM.                                                    
-                                                                       
-          PERFORM 1000-INICIO  THRU   F-1000-INICIO.                   
-                                                                       
-          PERFORM 2000-PROCESO  THRU  F-2000-PROCESO                   
-                  UNTIL WS-FIN.                                        
-                                                                       
-          PERFORM 9999-FINAL    THRU  F-9999-FINAL.                    
-                                                                       
-      F-MAIN-PROGRAM. GOBACK.                                          
-                                                                    
-                                                                    
-   **************************************                           
-   *                                    *                           
-   *  CUERPO INICIO APERTURA ARCHIVOS   *                           
-   *                                    *                           
-   **************************************                           
-    1000-INICIO.                                                    
-        SET WS-NO-FIN TO TRUE.                                      
-                                                                    
-        OPEN INPUT  ENTRADA.                                        
-                                                                    
-                                                                    
-        IF FS-ENTRADA  IS NOT EQUAL '00'                            
-           DISPLAY '* ERROR EN OPEN ENTRADA  = ' FS-ENTRADA         
-           MOVE 9999 TO RETURN-CODE                                 
-           SET  WS-FIN     TO TRUE                                  
-        END-IF.                                                     
-                                                                    
-        PERFORM 2500-LEER     THRU F-2500-LEER.                     
-        MOVE WS-SUC-TIPO    TO    WS-SUC-TIPO-ANT .                 
-        MOVE WS-CUEN-TIPO   TO    WS-CUEN-TIPO-ANT.                 
-                                                                    
-        PERFORM 3100-MOSTRAR-SUCURSAL                               
-                             THRU F-3100-MOSTRAR-SUCURSAL.          
-                                                                    
-    F-1000-INICIO.   EXIT.                                          
-   **************************************************************   
-    2000-PROCESO.                                                   
-                                                                    
-        IF  WS-SUC-TIPO EQUAL WS-SUC-TIPO-ANT                       
-                                                                    
-             IF WS-CUEN-TIPO EQUAL WS-CUEN-TIPO-ANT                 
-                ADD WS-SUC-IMPORTE TO MONTO                         
-             ELSE                                                   
-                MOVE MONTO TO MASCARA1                              
-                ADD  MONTO TO TOTAL                                 
-                MOVE WS-SUC-IMPORTE TO MONTO                        
-                 PERFORM  3000-MOSTRAR THRU                         
-                          F-3000-MOSTRAR                            
-                MOVE WS-CUEN-TIPO   TO    WS-CUEN-TIPO-ANT          
-             END-IF                                                 
-        ELSE                                                        
-           MOVE MONTO TO MASCARA1                                   
-           ADD  MONTO TO TOTAL                                      
-           MOVE WS-SUC-IMPORTE TO MONTO                             
-           PERFORM  3000-MOSTRAR THRU F-3000-MOSTRAR                
-           MOVE WS-CUEN-TIPO   TO    WS-CUEN-TIPO-ANT               
-           PERFORM  3100-MOSTRAR-SUCURSAL THRU                      
-                  F-3100-MOSTRAR-SUCURSAL                           
-           MOVE WS-SUC-IMPORTE TO MONTO                             
-           MOVE WS-SUC-TIPO    TO    WS-SUC-TIPO-ANT                
-           MOVE WS-CUEN-TIPO   TO    WS-CUEN-TIPO-ANT               
-        END-IF.                                                     
-                                                                    
-        PERFORM 2500-LEER     THRU F-2500-LEER.                     
-                                                                    
-    F-2000-PROCESO. EXIT.                                           
-                                                                    
-   **************************************************************   
-    2500-LEER.                                                      
-        READ ENTRADA   INTO WS-REG-SUCURSAL                         
-                                                                    
-        EVALUATE FS-ENTRADA                                         
-          WHEN '00'                                                 
-            MOVE WS-SUC-NRO TO WS-SUC-TIPO                          
-            MOVE WS-SUC-TIPC1 TO WS-CUEN-TIPO                       
-                                                                    
-           WHEN '10'                                                
-           SET WS-FIN          TO TRUE                              
-                ADD MONTO TO TOTAL                                  
-                MOVE WS-SUC-IMPORTE TO MONTO                        
-                MOVE MONTO TO MASCARA1                              
-                PERFORM  3000-MOSTRAR THRU F-3000-MOSTRAR           
-                                                                    
-      WHEN OTHER                                                   
-         DISPLAY '* ERROR EN LECTURA ENTRADA = ' FS-ENTRADA        
-         MOVE 9999 TO RETURN-CODE                                  
-         SET WS-FIN  TO TRUE                                       
-                                                                   
-      END-EVALUATE.                                                
-                                                                   
-  F-2500-LEER. EXIT.                                               
-                                                                   
- **************************************************************    
-  3000-MOSTRAR.                                                    
-                                                                   
-      DISPLAY '           TIPO DE CUENTA  ' WS-CUEN-TIPO-ANT       
-              '    '  MASCARA1.                                    
-  F-3000-MOSTRAR. EXIT.                                            
- **************************************************************    
-  3100-MOSTRAR-SUCURSAL.                                           
-                                                                   
-      DISPLAY ' SUCURSAL  ' WS-SUC-TIPO.                           
-                                                                   
-  F-3100-MOSTRAR-SUCURSAL. EXIT.                                   
- **************************************************************    
-  9999-FINAL.                                                      
-                                                                   
-      IF RETURN-CODE = 9999                                        
-       CONTINUE                                                    
-      ELSE                                                         
-        CLOSE ENTRADA                                              
-            IF FS-ENTRADA  IS NOT EQUAL '00'                       
-             DISPLAY '* ERROR EN CLOSE ENTRADA  = '                
-                                       FS-ENTRADA                  
-             MOVE 9999 TO RETURN-CODE                              
-             SET WS-FIN     TO TRUE                                
-            END-IF                                                 
-                                                                   
-                                                                   
-      MOVE TOTAL TO MASCARA2                                       
-            DISPLAY ' '                                                  
-      DISPLAY ' TOTAL GENERAL    '  MASCARA2                       
-                                                                   
-      END-IF.                                                      
-                                                                   
-  F-9999-FINAL.                                                    
-      EXIT.                                                                                                                            
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJERCI03.
+       AUTHOR.    FEDERICO FALCON.
+      **************************************************************
+      *  DOBLE  CORTE DE CONTROL                                   *
+      **************************************************************
+       ENVIRONMENT DIVISION.
+      **************************************************************
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      **************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ENTRADA ASSIGN TO DDENTRA
+                 FILE STATUS IS FS-ENTRADA.
+
+           SELECT SALIDA  ASSIGN TO DDSALI
+                 FILE STATUS IS FS-SALIDA.
+      **************************************************************
+       I-O-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-ENTRADA             PIC X(20).
+      **************************************************************
+       FD   SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-SALIDA               PIC X(80).
+      **************************************************************
+       WORKING-STORAGE SECTION.
+      **************************************************************
+
+           COPY CORTE.
+
+      *****************LINEA DE REPORTE DDSALI************************
+           COPY CORTEREP.
+
+      **************************************************************
+       77  FS-ENTRADA               PIC XX      VALUE SPACES.
+       77  FS-SALIDA                PIC XX      VALUE SPACES.
+      **************************************************************
+       77  WS-STATUS                  PIC X.
+           88  WS-FIN                 VALUE 'Y'.
+           88  WS-NO-FIN              VALUE 'N'.
+      **************************************************************
+       77  WS-DBCR                    PIC XX      VALUE SPACES.
+
+      *********************VARIABLES A USAR*************************
+       01  WS-SUC-TIPO              PIC 9(02) VALUE ZEROES.
+       01  WS-SUC-TIPO-ANT          PIC 9(02) VALUE ZEROES.
+
+       01  WS-CUEN-TIPO             PIC 9(02) VALUE ZEROES.
+       01  WS-CUEN-TIPO-ANT         PIC 9(02) VALUE ZEROES.
+
+       01  MONTO                    PIC S9(7)V99 COMP-3  VALUE ZEROS.
+       01  TOTAL                    PIC S9(8)V99 COMP-3  VALUE ZEROS.
+
+       01  MASCARA1                 PIC  $$$$$$9,99.
+       01  MASCARA2                 PIC $$$$$$$9,99.
+
+       01  CONTADOR                 PIC 9 VALUE ZERO.
+
+      *****************FECHA DE CORRIDA PARA EL ENCABEZADO************
+       01  WS-FECHA-SISTEMA.
+           05  WS-FEC-ANIO          PIC 9(02).
+           05  WS-FEC-MES           PIC 9(02).
+           05  WS-FEC-DIA           PIC 9(02).
+      ******************************************************************
+
+      *****************TOTAL Y PORCENTAJE POR SUCURSAL*****************
+      *    SE ACUMULA APARTE DEL TOTAL GENERAL PARA PODER CALCULAR EL
+      *    PORCENTAJE QUE CADA TIPO DE CUENTA REPRESENTA DENTRO DE LA
+      *    SUCURSAL QUE SE ESTA CERRANDO.
+       01  WS-SUC-TOTAL             PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       01  WS-PCT-CALC              PIC S9(3)V99 COMP-3 VALUE ZEROS.
+       01  WS-PCT-EDIT              PIC ZZ9,99.
+
+       77  WS-TC-CONT               PIC 9(02) USAGE COMP VALUE ZEROS.
+       77  WS-TC-SUB                PIC 9(02) USAGE COMP VALUE ZEROS.
+       01  WS-TABLA-CUENTA.
+           03  WS-TC                OCCURS 20 TIMES.
+               05  WS-TC-TIPO       PIC 9(02).
+               05  WS-TC-MONTO      PIC S9(7)V99 COMP-3.
+      ******************************************************************
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+
+           PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+                   UNTIL WS-FIN.
+
+           PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+
+       F-MAIN-PROGRAM. GOBACK.
+
+
+      **************************************
+      *                                    *
+      *  CUERPO INICIO APERTURA ARCHIVOS   *
+      *                                    *
+      **************************************
+       1000-INICIO.
+           SET WS-NO-FIN TO TRUE.
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE.
+
+           OPEN INPUT  ENTRADA.
+
+
+           IF FS-ENTRADA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN ENTRADA  = ' FS-ENTRADA
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN     TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SALIDA.
+
+           IF FS-SALIDA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA   = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN     TO TRUE
+           END-IF.
+
+           MOVE SPACES           TO WS-REP-LINEA.
+           MOVE 'EJERCI03'       TO REP-PGM.
+           SET  REP-CABECERA     TO TRUE.
+           MOVE 'DOBLE CORTE DE CONTROL' TO REP-ETIQUETA.
+           WRITE REG-SALIDA FROM WS-REP-LINEA.
+
+           PERFORM 2500-LEER     THRU F-2500-LEER.
+           MOVE WS-SUC-TIPO    TO    WS-SUC-TIPO-ANT .
+           MOVE WS-CUEN-TIPO   TO    WS-CUEN-TIPO-ANT.
+
+           PERFORM 3100-MOSTRAR-SUCURSAL
+                                THRU F-3100-MOSTRAR-SUCURSAL.
+
+       F-1000-INICIO.   EXIT.
+      **************************************************************
+       2000-PROCESO.
+
+           IF  WS-SUC-TIPO EQUAL WS-SUC-TIPO-ANT
+
+                IF WS-CUEN-TIPO EQUAL WS-CUEN-TIPO-ANT
+                   ADD WS-SUC-IMPORTE TO MONTO
+                ELSE
+                   ADD  MONTO TO TOTAL
+                   ADD  MONTO TO WS-SUC-TOTAL
+                    PERFORM  3000-MOSTRAR THRU
+                             F-3000-MOSTRAR
+                   MOVE WS-SUC-IMPORTE TO MONTO
+                   MOVE WS-CUEN-TIPO   TO    WS-CUEN-TIPO-ANT
+                END-IF
+           ELSE
+              ADD  MONTO TO TOTAL
+              ADD  MONTO TO WS-SUC-TOTAL
+              PERFORM  3000-MOSTRAR THRU F-3000-MOSTRAR
+              MOVE WS-SUC-IMPORTE TO MONTO
+              MOVE WS-CUEN-TIPO   TO    WS-CUEN-TIPO-ANT
+              PERFORM  3150-CERRAR-SUCURSAL THRU
+                     F-3150-CERRAR-SUCURSAL
+              MOVE WS-SUC-IMPORTE TO MONTO
+              MOVE WS-SUC-TIPO    TO    WS-SUC-TIPO-ANT
+              MOVE WS-CUEN-TIPO   TO    WS-CUEN-TIPO-ANT
+              PERFORM  3100-MOSTRAR-SUCURSAL THRU
+                     F-3100-MOSTRAR-SUCURSAL
+           END-IF.
+
+           PERFORM 2500-LEER     THRU F-2500-LEER.
+
+       F-2000-PROCESO. EXIT.
+
+      **************************************************************
+       2500-LEER.
+           READ ENTRADA   INTO WS-REG-SUCURSAL
+
+           EVALUATE FS-ENTRADA
+             WHEN '00'
+               MOVE WS-SUC-NRO TO WS-SUC-TIPO
+               MOVE WS-SUC-TIPC1 TO WS-CUEN-TIPO
+
+              WHEN '10'
+              SET WS-FIN          TO TRUE
+                   ADD MONTO TO TOTAL
+                   ADD MONTO TO WS-SUC-TOTAL
+                   PERFORM  3000-MOSTRAR THRU F-3000-MOSTRAR
+                   MOVE WS-SUC-IMPORTE TO MONTO
+                   PERFORM  3150-CERRAR-SUCURSAL THRU
+                          F-3150-CERRAR-SUCURSAL
+
+             WHEN OTHER
+                DISPLAY '* ERROR EN LECTURA ENTRADA = ' FS-ENTRADA
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN  TO TRUE
+
+             END-EVALUATE.
+
+       F-2500-LEER. EXIT.
+
+      **************************************************************
+       3000-MOSTRAR.
+      *    ACUMULA EL SUBTOTAL DEL TIPO DE CUENTA EN LA TABLA; EL
+      *    DETALLE SE IMPRIME RECIEN AL CERRAR LA SUCURSAL, CUANDO
+      *    SE CONOCE EL TOTAL PARA CALCULAR EL PORCENTAJE.
+           IF WS-TC-CONT < 20
+              ADD 1 TO WS-TC-CONT
+              MOVE WS-CUEN-TIPO-ANT TO WS-TC-TIPO   (WS-TC-CONT)
+              MOVE MONTO            TO WS-TC-MONTO  (WS-TC-CONT)
+           END-IF.
+
+       F-3000-MOSTRAR. EXIT.
+      **************************************************************
+       3100-MOSTRAR-SUCURSAL.
+      *    ENCABEZADO DE PAGINA DE CADA SUCURSAL: FECHA DE CORRIDA
+      *    Y NUMERO DE SUCURSAL.
+           DISPLAY '1'.
+           DISPLAY ' FECHA ' WS-FEC-DIA '/' WS-FEC-MES '/'
+                   WS-FEC-ANIO '         SUCURSAL  ' WS-SUC-TIPO.
+           DISPLAY ' '.
+
+       F-3100-MOSTRAR-SUCURSAL. EXIT.
+      **************************************************************
+       3150-CERRAR-SUCURSAL.
+      *    IMPRIME LOS SUBTOTALES POR TIPO DE CUENTA DE LA SUCURSAL
+      *    QUE SE ESTA CERRANDO, CADA UNO CON SU PORCENTAJE SOBRE EL
+      *    TOTAL DE LA SUCURSAL, Y REINICIA LA TABLA Y EL ACUMULADOR.
+           PERFORM VARYING WS-TC-SUB FROM 1 BY 1
+                   UNTIL WS-TC-SUB > WS-TC-CONT
+
+               IF WS-SUC-TOTAL NOT = ZEROS
+                  COMPUTE WS-PCT-CALC ROUNDED =
+                          (WS-TC-MONTO (WS-TC-SUB) * 100) /
+                           WS-SUC-TOTAL
+               ELSE
+                  MOVE ZEROS TO WS-PCT-CALC
+               END-IF
+
+               MOVE WS-TC-MONTO (WS-TC-SUB) TO MASCARA1
+               MOVE WS-PCT-CALC             TO WS-PCT-EDIT
+
+               IF WS-TC-MONTO (WS-TC-SUB) IS LESS THAN ZERO
+                  MOVE 'DB' TO WS-DBCR
+               ELSE
+                  MOVE 'CR' TO WS-DBCR
+               END-IF
+
+               DISPLAY '           TIPO DE CUENTA  '
+                       WS-TC-TIPO (WS-TC-SUB)
+                       '    '  MASCARA1
+                       '    '  WS-PCT-EDIT '%'
+
+               MOVE SPACES             TO WS-REP-LINEA
+               MOVE 'EJERCI03'         TO REP-PGM
+               SET  REP-SUBTOTAL       TO TRUE
+               MOVE WS-TC-TIPO (WS-TC-SUB) TO REP-CLAVE
+               MOVE 'TIPO DE CUENTA'   TO REP-ETIQUETA
+               MOVE WS-TC-MONTO (WS-TC-SUB) TO REP-VALOR
+               MOVE WS-DBCR             TO REP-DBCR
+               WRITE REG-SALIDA FROM WS-REP-LINEA
+           END-PERFORM.
+
+           MOVE ZEROS TO WS-TC-CONT.
+           MOVE ZEROS TO WS-SUC-TOTAL.
+
+       F-3150-CERRAR-SUCURSAL. EXIT.
+      **************************************************************
+       9999-FINAL.
+
+           IF RETURN-CODE = 9999
+            CONTINUE
+           ELSE
+             CLOSE ENTRADA
+                 IF FS-ENTRADA  IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE ENTRADA  = '
+                                            FS-ENTRADA
+                  MOVE 9999 TO RETURN-CODE
+                  SET WS-FIN     TO TRUE
+                 END-IF
+
+
+           MOVE TOTAL TO MASCARA2
+                 DISPLAY ' '
+           DISPLAY ' TOTAL GENERAL    '  MASCARA2
+
+           IF TOTAL IS LESS THAN ZERO
+              MOVE 'DB' TO WS-DBCR
+           ELSE
+              MOVE 'CR' TO WS-DBCR
+           END-IF
+
+           MOVE SPACES           TO WS-REP-LINEA
+           MOVE 'EJERCI03'       TO REP-PGM
+           SET  REP-TOTAL        TO TRUE
+           MOVE 'TOTAL GENERAL'  TO REP-ETIQUETA
+           MOVE TOTAL             TO REP-VALOR
+           MOVE WS-DBCR           TO REP-DBCR
+           WRITE REG-SALIDA FROM WS-REP-LINEA
+
+           CLOSE SALIDA
+           IF FS-SALIDA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN CLOSE SALIDA   = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+           END-IF
+
+           END-IF.
+
+       F-9999-FINAL.
+           EXIT.
