@@ -1,212 +1,383 @@
-       IDENTIFICATION DIVISION.                                        
-       PROGRAM-ID. PGMCORT2.                                           
-       AUTHOR.    FEDERICO FALCON.                                     
-      **************************************************************   
-       ENVIRONMENT DIVISION.                                           
-      **************************************************************   
-       CONFIGURATION SECTION.                                          
-                                                                       
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.                          
-      **************************************************************   
-       INPUT-OUTPUT SECTION.                                           
-       FILE-CONTROL.                                                   
-                                                                       
-           SELECT ENTRADA ASSIGN TO DDENTRA                            
-                  FILE STATUS IS FS-ENTRADA.                           
-      **************************************************************   
-       I-O-CONTROL.                                                    
-                                                                       
-       DATA DIVISION.                                                  
-       FILE SECTION.                                                   
-       FD   ENTRADA                                                    
-           BLOCK CONTAINS 0 RECORDS                                    
-           RECORDING MODE IS F.                                        
-       01   REG-ENTRADA             PIC X(93).                         
-      **************************************************************   
-       WORKING-STORAGE SECTION.                                        
-      **************************************************************   
-                                                                       
-           COPY CLICOB.                                                
-                                                                       
-      **************************************************************   
-       77  FS-ENTRADA               PIC XX      VALUE SPACES.          
-      **************************************************************   
-                                                                       
-       77  WS-STATUS                  PIC X.                           
-           88  WS-FIN                 VALUE 'Y'.                       
-          88  WS-NO-FIN              VALUE 'N'.                       
-                                                                      
-     *********************VARIABLES A USAR*************************   
-                                                                      
-      77 WS-DOC           PIC XX     VALUE SPACES.                    
-      77 WS-DOC-ANT       PIC XX     VALUE SPACES.                    
-      77 WS-SEXO          PIC  X     VALUE SPACE.                     
-      77 WS-SEXO-ANT      PIC  X     VALUE SPACE.                     
-                                                                      
-      01 WS-BOOL          PIC  X.                                     
-         88 SEGUIR                   VALUE 'S'.                       
-         88 NO-SEGUIR                VALUE 'N'.                       
-                                                                      
-     *********************CONTADORES A USAR************************   
-      77 WS-CON-MISMO     PIC 9(3)   VALUE ZEROES.                    
-      77 WS-CON-TOTAL     PIC 9(4)   VALUE ZEROES.                    
-      01 WS-GENERO.                                                   
-         05 WS-SEXO-M        PIC 9(3)   VALUE ZEROES.                 
-         05 WS-SEXO-F        PIC 9(3)   VALUE ZEROES.                 
-         05 WS-SEXO-O        PIC 9(3)   VALUE ZEROES.                 
-                                                                      
-     **************************************************************   
-      PROCEDURE DIVISION.                                             
-     **************************************                           
-     *                                    *                           
-     *  CUERPO PRINCIPAL DEL PROGRAMA     *                           
-     *                                    *                           
-     **************************************                           
-      MAIN-PROGRAM.                                                   
-                                                                      
-          PERFORM 1000-INICIO  THRU   F-1000-INICIO.                  
-                                                                      
-          PERFORM 2000-PROCESO  THRU  F-2000-PROCESO                  
-                  UNTIL WS-FIN.                                       
-                                                                      
-          PERFORM 9999-FINAL    THRU  F-9999-FINAL.                   
-                                                                      
-      F-MAIN-PROGRAM. GOBACK.                                         
-                                                                      
-     **************************************                           
-     *                                    *                           
-     *  CUERPO INICIO APERTURA ARCHIVOS   *                           
-     *                                    *                           
-     **************************************                           
-      1000-INICIO.                                                    
-          SET WS-NO-FIN TO TRUE.                                      
-                                                                      
-          OPEN INPUT  ENTRADA.                                        
-                                                                      
-                                                                      
-          IF FS-ENTRADA  IS NOT EQUAL '00'                            
-             DISPLAY '* ERROR EN OPEN SUCURSAL = ' FS-ENTRADA         
-             MOVE 9999 TO RETURN-CODE                                 
-             SET  WS-FIN     TO TRUE                                  
-          END-IF.                                                     
-                                                                      
-          PERFORM 2500-LEER     THRU F-2500-LEER                      
-                                                                      
-          MOVE WS-DOC         TO    WS-DOC-ANT                        
-          MOVE WS-SEXO        TO    WS-SEXO-ANT.                      
-                                                                      
-      F-1000-INICIO.   EXIT.                                          
-     **************************************************************   
-                                                                      
-      2000-PROCESO.                                                   
-                                                                      
-          IF WS-DOC   =  WS-DOC-ANT                                   
-             AND WS-DOC = ('DU' OR 'PA' OR 'PE' OR 'CI')              
-                                                                      
-            PERFORM 2400-VERIFICADOR THRU F-2400-VERIFICADOR          
-             ADD 1 TO WS-CON-MISMO                                    
-                                                                      
-          ELSE                                                        
-             PERFORM  3000-MOSTRAR-DOCU  THRU                         
-                  F-3000-MOSTRAR-DOCU                                
-            IF WS-DOC = ('DU' OR 'PA' OR 'PE' OR 'CI')               
-          PERFORM 2400-VERIFICADOR THRU F-2400-VERIFICADOR           
-            END-IF                                                   
-           MOVE  WS-DOC        TO   WS-DOC-ANT                       
-                                                                     
-        END-IF.                                                      
-                                                                     
-        PERFORM 2500-LEER     THRU F-2500-LEER.                      
-                                                                     
-    F-2000-PROCESO. EXIT.                                            
-                                                                     
-   **************************************************************    
-    2400-VERIFICADOR.                                                
-                                                                     
-           EVALUATE WS-SEXO                                          
-               WHEN 'F'                                              
-               ADD 1 TO WS-SEXO-F                                    
-               WHEN 'M'                                              
-               ADD 1 TO WS-SEXO-M                                    
-               WHEN OTHER                                            
-               ADD 1 TO WS-SEXO-O                                    
-           END-EVALUATE.                                             
-                                                                     
-    F-2400-VERIFICADOR. EXIT.                                        
-   **************************************************************    
-    2500-LEER.                                                       
-        READ ENTRADA   INTO WS-REG-CLICOB                            
-                                                                     
-        EVALUATE FS-ENTRADA                                          
-          WHEN '00'                                                  
-                                                                     
-               MOVE WS-SUC-TIP-DOC  TO WS-DOC                        
-               MOVE WS-SUC-SEXO     TO WS-SEXO                       
-               ADD  1  TO  WS-CON-TOTAL                              
-                                                                     
-          WHEN '10'                                                  
-
-             SET WS-FIN          TO TRUE                               
-             PERFORM  3000-MOSTRAR-DOCU THRU                           
-                    F-3000-MOSTRAR-DOCU                                
-                                                                       
-          WHEN OTHER                                                   
-             DISPLAY '* ERROR EN LECTURA SUCURSAL = ' FS-ENTRADA       
-             MOVE 9999 TO RETURN-CODE                                  
-             SET WS-FIN  TO TRUE                                       
-                                                                       
-          END-EVALUATE.                                                
-                                                                       
-      F-2500-LEER. EXIT.                                               
-                                                                       
-     **************************************************************    
-      3000-MOSTRAR-DOCU.                                               
-                                                                       
-          IF WS-DOC-ANT = ('DU' OR 'PA' OR 'PE' OR 'CI')               
-            DISPLAY '----------------------------------------------'   
-            DISPLAY 'TIPO DE DOCUMENTO ' WS-DOC-ANT                    
-            PERFORM 3100-MOSTRAR-SEXO THRU F-3100-MOSTRAR-SEXO         
-            DISPLAY 'TOTAL '  WS-CON-MISMO                             
-            MOVE 1  TO WS-CON-MISMO                                    
-            DISPLAY '----------------------------------------------'   
-            INITIALIZE WS-GENERO                                       
-          END-IF.                                                      
-                                                                       
-      F-3000-MOSTRAR-DOCU. EXIT.                                       
-     **************************************************************    
-      3100-MOSTRAR-SEXO.                                               
-                                                                       
-                                                                       
-          DISPLAY 'FEMENINO  ' WS-SEXO-F                               
-          DISPLAY 'MASCULINO ' WS-SEXO-M                               
-          DISPLAY 'OTRO      ' WS-SEXO-O.                              
-                                                                       
-      F-3100-MOSTRAR-SEXO. EXIT.                                       
-     **************************************************************    
-                                                                    
-    9999-FINAL.                                                     
-                                                                    
-        IF RETURN-CODE = 9999                                       
-         CONTINUE                                                   
-        ELSE                                                        
-          CLOSE ENTRADA                                             
-              IF FS-ENTRADA  IS NOT EQUAL '00'                      
-               DISPLAY '* ERROR EN CLOSE SUCURSAL = '               
-                                         FS-ENTRADA                 
-               MOVE 9999 TO RETURN-CODE                             
-               SET WS-FIN     TO TRUE                               
-              END-IF                                                
-                                                                    
-                                                                    
-   **************************************                           
-   *   MOSTRAR TOTALES DE CONTROL       *                           
-   **************************************                           
-                                                                    
-             DISPLAY '---------------------------'                  
-             DISPLAY 'TOTAL DE LEIDOS ' WS-CON-TOTAL                
-             DISPLAY '---------------------------'                  
-                                                                    
-        END-IF.                                                     
-                                                                    
-    F-9999-FINAL.                                                   
-        EXIT.                                                       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCORT2.
+       AUTHOR.    FEDERICO FALCON.
+      **************************************************************
+       ENVIRONMENT DIVISION.
+      **************************************************************
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      **************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ENTRADA ASSIGN TO DDENTRA
+                  FILE STATUS IS FS-ENTRADA.
+
+           SELECT SALIDA  ASSIGN TO DDSALI
+                  FILE STATUS IS FS-SALIDA.
+      **************************************************************
+       I-O-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-ENTRADA             PIC X(93).
+      **************************************************************
+       FD   SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-SALIDA               PIC X(80).
+      **************************************************************
+       WORKING-STORAGE SECTION.
+      **************************************************************
+
+           COPY CLICOB.
+
+      *****************LINEA DE REPORTE DDSALI************************
+           COPY CORTEREP.
+
+      **************************************************************
+       77  FS-ENTRADA               PIC XX      VALUE SPACES.
+       77  FS-SALIDA                PIC XX      VALUE SPACES.
+      **************************************************************
+
+       77  WS-STATUS                  PIC X.
+           88  WS-FIN                 VALUE 'Y'.
+           88  WS-NO-FIN              VALUE 'N'.
+
+      *********************VARIABLES A USAR*************************
+
+       77 WS-DOC           PIC XX     VALUE SPACES.
+       77 WS-DOC-ANT       PIC XX     VALUE SPACES.
+       77 WS-SEXO          PIC  X     VALUE SPACE.
+
+       01 WS-BOOL          PIC  X.
+          88 SEGUIR                   VALUE 'S'.
+          88 NO-SEGUIR                VALUE 'N'.
+
+      *****************CONTROL DE SECUENCIA DE ENTRADA****************
+      *    GUARDA EL MAYOR TIPO DE DOCUMENTO VISTO HASTA EL MOMENTO;
+      *    SI LLEGA UN DOCUMENTO MENOR, LA ENTRADA NO VINO ORDENADA
+      *    ASCENDENTE Y SE ABORTA LA CORRIDA CON UN MENSAJE CLARO.
+       77 WS-DOC-MAX       PIC XX     VALUE SPACES.
+
+      *********************CONTADORES A USAR************************
+       77 WS-CON-MISMO     PIC 9(3)   VALUE ZEROES.
+       77 WS-CON-TOTAL     PIC 9(4)   VALUE ZEROES.
+       01 WS-GENERO.
+          05 WS-SEXO-M        PIC 9(3)   VALUE ZEROES.
+          05 WS-SEXO-F        PIC 9(3)   VALUE ZEROES.
+          05 WS-SEXO-O        PIC 9(3)   VALUE ZEROES.
+
+      *****************CRUCE SUCURSAL DENTRO DEL DOCUMENTO*************
+      *    TERCER NIVEL DE CORTE: DENTRO DEL GRUPO DE DOCUMENTO QUE SE
+      *    ESTA ACUMULANDO, JUNTA UNA FILA POR SUCURSAL VISTA CON SU
+      *    PROPIO CONTADOR DE SEXO; SE REINICIA AL CERRAR CADA GRUPO.
+       77 WS-TSD-CONT      PIC 9(02) USAGE COMP VALUE ZEROS.
+       77 WS-TSD-SUB       PIC 9(02) USAGE COMP VALUE ZEROS.
+       77 WS-TSD-IDX       PIC 9(02) USAGE COMP VALUE ZEROS.
+       01 WS-TABLA-SUC-DOC.
+          03 WS-TSD            OCCURS 50 TIMES.
+             05 WS-TSD-SUC      PIC 9(02).
+             05 WS-TSD-M        PIC 9(03).
+             05 WS-TSD-F        PIC 9(03).
+             05 WS-TSD-O        PIC 9(03).
+
+      **************************************************************
+       PROCEDURE DIVISION.
+      **************************************
+      *                                    *
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *
+      *                                    *
+      **************************************
+       MAIN-PROGRAM.
+
+           PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+
+           PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+                   UNTIL WS-FIN.
+
+           PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+
+       F-MAIN-PROGRAM. GOBACK.
+
+      **************************************
+      *                                    *
+      *  CUERPO INICIO APERTURA ARCHIVOS   *
+      *                                    *
+      **************************************
+       1000-INICIO.
+           SET WS-NO-FIN TO TRUE.
+
+           OPEN INPUT  ENTRADA.
+
+
+           IF FS-ENTRADA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SUCURSAL = ' FS-ENTRADA
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN     TO TRUE
+           END-IF.
+
+           OPEN OUTPUT SALIDA.
+
+           IF FS-SALIDA  IS NOT EQUAL '00'
+              DISPLAY '* ERROR EN OPEN SALIDA   = ' FS-SALIDA
+              MOVE 9999 TO RETURN-CODE
+              SET  WS-FIN     TO TRUE
+           END-IF.
+
+           MOVE SPACES            TO WS-REP-LINEA.
+           MOVE 'PGMCORT2'        TO REP-PGM.
+           SET  REP-CABECERA      TO TRUE.
+           MOVE 'CORTE POR DOCUMENTO Y SEXO' TO REP-ETIQUETA.
+           WRITE REG-SALIDA FROM WS-REP-LINEA.
+
+           PERFORM 2500-LEER     THRU F-2500-LEER
+
+           MOVE WS-DOC         TO    WS-DOC-ANT.
+
+       F-1000-INICIO.   EXIT.
+      **************************************************************
+
+       2000-PROCESO.
+
+           IF WS-DOC   =  WS-DOC-ANT
+              AND WS-DOC = ('DU' OR 'PA' OR 'PE' OR 'CI')
+
+             PERFORM 2400-VERIFICADOR THRU F-2400-VERIFICADOR
+              ADD 1 TO WS-CON-MISMO
+
+           ELSE
+              PERFORM  3000-MOSTRAR-DOCU  THRU
+                   F-3000-MOSTRAR-DOCU
+             IF WS-DOC = ('DU' OR 'PA' OR 'PE' OR 'CI')
+                IF WS-DOC-ANT NOT = ('DU' OR 'PA' OR 'PE' OR 'CI')
+                   MOVE 1 TO WS-CON-MISMO
+                END-IF
+           PERFORM 2400-VERIFICADOR THRU F-2400-VERIFICADOR
+             END-IF
+            MOVE  WS-DOC        TO   WS-DOC-ANT
+
+          END-IF.
+
+          PERFORM 2500-LEER     THRU F-2500-LEER.
+
+       F-2000-PROCESO. EXIT.
+
+      **************************************************************
+       2400-VERIFICADOR.
+
+           EVALUATE WS-SEXO
+               WHEN 'F'
+               ADD 1 TO WS-SEXO-F
+               WHEN 'M'
+               ADD 1 TO WS-SEXO-M
+               WHEN OTHER
+               ADD 1 TO WS-SEXO-O
+           END-EVALUATE.
+
+           PERFORM 2450-ACUM-SUC-DOC THRU F-2450-ACUM-SUC-DOC.
+
+       F-2400-VERIFICADOR. EXIT.
+      **************************************************************
+       2450-ACUM-SUC-DOC.
+      *    BUSCA LA FILA DE LA SUCURSAL LEIDA EN LA TABLA DEL GRUPO
+      *    DE DOCUMENTO ACTUAL Y, SI NO EXISTE TODAVIA, LA AGREGA;
+      *    LUEGO SUMA 1 AL CONTADOR DE SEXO QUE CORRESPONDA.
+           MOVE ZEROS TO WS-TSD-IDX.
+
+           PERFORM VARYING WS-TSD-SUB FROM 1 BY 1
+                   UNTIL WS-TSD-SUB > WS-TSD-CONT
+               IF WS-SUC-NRO-SUC EQUAL WS-TSD-SUC (WS-TSD-SUB)
+                  MOVE WS-TSD-SUB TO WS-TSD-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-TSD-IDX EQUAL ZEROS AND WS-TSD-CONT < 50
+              ADD 1 TO WS-TSD-CONT
+              MOVE WS-TSD-CONT     TO WS-TSD-IDX
+              MOVE WS-SUC-NRO-SUC  TO WS-TSD-SUC (WS-TSD-IDX)
+           END-IF.
+
+           IF WS-TSD-IDX NOT EQUAL ZEROS
+              EVALUATE WS-SEXO
+                  WHEN 'F'
+                   ADD 1 TO WS-TSD-F (WS-TSD-IDX)
+                  WHEN 'M'
+                   ADD 1 TO WS-TSD-M (WS-TSD-IDX)
+                  WHEN OTHER
+                   ADD 1 TO WS-TSD-O (WS-TSD-IDX)
+              END-EVALUATE
+           END-IF.
+
+       F-2450-ACUM-SUC-DOC. EXIT.
+      **************************************************************
+       2500-LEER.
+           READ ENTRADA   INTO WS-REG-CLICOB
+
+           EVALUATE FS-ENTRADA
+             WHEN '00'
+
+                  MOVE WS-SUC-TIP-DOC  TO WS-DOC
+                  MOVE WS-SUC-SEXO     TO WS-SEXO
+                  ADD  1  TO  WS-CON-TOTAL
+
+                  IF WS-DOC IS LESS THAN WS-DOC-MAX
+                     DISPLAY '* ERROR: ENTRADA FUERA DE SECUENCIA'
+                     DISPLAY '* MAYOR DOCUMENTO VISTO = ' WS-DOC-MAX
+                             ' DOCUMENTO LEIDO = ' WS-DOC
+                     MOVE 9999 TO RETURN-CODE
+                     SET WS-FIN  TO TRUE
+                  ELSE
+                     MOVE WS-DOC TO WS-DOC-MAX
+                  END-IF
+
+             WHEN '10'
+
+                SET WS-FIN          TO TRUE
+                PERFORM  3000-MOSTRAR-DOCU THRU
+                       F-3000-MOSTRAR-DOCU
+
+             WHEN OTHER
+                DISPLAY '* ERROR EN LECTURA SUCURSAL = ' FS-ENTRADA
+                MOVE 9999 TO RETURN-CODE
+                SET WS-FIN  TO TRUE
+
+             END-EVALUATE.
+
+       F-2500-LEER. EXIT.
+
+      **************************************************************
+       3000-MOSTRAR-DOCU.
+
+           IF WS-DOC-ANT = ('DU' OR 'PA' OR 'PE' OR 'CI')
+             DISPLAY '----------------------------------------------'
+             DISPLAY 'TIPO DE DOCUMENTO ' WS-DOC-ANT
+             PERFORM 3100-MOSTRAR-SEXO THRU F-3100-MOSTRAR-SEXO
+             DISPLAY 'TOTAL '  WS-CON-MISMO
+             PERFORM 3150-MOSTRAR-SUC-DOC THRU
+                    F-3150-MOSTRAR-SUC-DOC
+             MOVE 1  TO WS-CON-MISMO
+             DISPLAY '----------------------------------------------'
+             INITIALIZE WS-GENERO
+             INITIALIZE WS-TABLA-SUC-DOC
+             MOVE ZEROS TO WS-TSD-CONT
+           END-IF.
+
+       F-3000-MOSTRAR-DOCU. EXIT.
+      **************************************************************
+       3100-MOSTRAR-SEXO.
+
+
+           DISPLAY 'FEMENINO  ' WS-SEXO-F
+           DISPLAY 'MASCULINO ' WS-SEXO-M
+           DISPLAY 'OTRO      ' WS-SEXO-O.
+
+           MOVE SPACES         TO WS-REP-LINEA
+           MOVE 'PGMCORT2'     TO REP-PGM
+           SET  REP-SUBTOTAL   TO TRUE
+           MOVE WS-DOC-ANT     TO REP-CLAVE
+           MOVE 'FEMENINO'     TO REP-ETIQUETA
+           MOVE WS-SEXO-F      TO REP-VALOR
+           WRITE REG-SALIDA FROM WS-REP-LINEA
+
+           MOVE SPACES         TO WS-REP-LINEA
+           MOVE 'PGMCORT2'     TO REP-PGM
+           SET  REP-SUBTOTAL   TO TRUE
+           MOVE WS-DOC-ANT     TO REP-CLAVE
+           MOVE 'MASCULINO'    TO REP-ETIQUETA
+           MOVE WS-SEXO-M      TO REP-VALOR
+           WRITE REG-SALIDA FROM WS-REP-LINEA
+
+           MOVE SPACES         TO WS-REP-LINEA
+           MOVE 'PGMCORT2'     TO REP-PGM
+           SET  REP-SUBTOTAL   TO TRUE
+           MOVE WS-DOC-ANT     TO REP-CLAVE
+           MOVE 'OTRO'         TO REP-ETIQUETA
+           MOVE WS-SEXO-O      TO REP-VALOR
+           WRITE REG-SALIDA FROM WS-REP-LINEA.
+
+       F-3100-MOSTRAR-SEXO. EXIT.
+      **************************************************************
+       3150-MOSTRAR-SUC-DOC.
+      *    DETALLE POR SUCURSAL DEL GRUPO DE DOCUMENTO QUE SE ESTA
+      *    CERRANDO: UNA LINEA POR SUCURSAL VISTA, CON SU PROPIO
+      *    DESGLOSE DE SEXO.
+           PERFORM VARYING WS-TSD-SUB FROM 1 BY 1
+                   UNTIL WS-TSD-SUB > WS-TSD-CONT
+
+               DISPLAY '     SUCURSAL ' WS-TSD-SUC (WS-TSD-SUB)
+                       '  FEM ' WS-TSD-F (WS-TSD-SUB)
+                       '  MAS ' WS-TSD-M (WS-TSD-SUB)
+                       '  OTR ' WS-TSD-O (WS-TSD-SUB)
+
+               MOVE SPACES              TO WS-REP-LINEA
+               MOVE 'PGMCORT2'          TO REP-PGM
+               SET  REP-DETALLE         TO TRUE
+               MOVE WS-TSD-SUC (WS-TSD-SUB) TO REP-CLAVE
+               MOVE 'SUC/DOC FEMENINO'      TO REP-ETIQUETA
+               MOVE WS-TSD-F (WS-TSD-SUB) TO REP-VALOR
+               WRITE REG-SALIDA FROM WS-REP-LINEA
+
+               MOVE SPACES              TO WS-REP-LINEA
+               MOVE 'PGMCORT2'          TO REP-PGM
+               SET  REP-DETALLE         TO TRUE
+               MOVE WS-TSD-SUC (WS-TSD-SUB) TO REP-CLAVE
+               MOVE 'SUC/DOC MASCULINO'     TO REP-ETIQUETA
+               MOVE WS-TSD-M (WS-TSD-SUB) TO REP-VALOR
+               WRITE REG-SALIDA FROM WS-REP-LINEA
+
+               MOVE SPACES              TO WS-REP-LINEA
+               MOVE 'PGMCORT2'          TO REP-PGM
+               SET  REP-DETALLE         TO TRUE
+               MOVE WS-TSD-SUC (WS-TSD-SUB) TO REP-CLAVE
+               MOVE 'SUC/DOC OTRO'          TO REP-ETIQUETA
+               MOVE WS-TSD-O (WS-TSD-SUB) TO REP-VALOR
+               WRITE REG-SALIDA FROM WS-REP-LINEA
+           END-PERFORM.
+
+       F-3150-MOSTRAR-SUC-DOC. EXIT.
+      **************************************************************
+
+       9999-FINAL.
+
+           IF RETURN-CODE = 9999
+            CONTINUE
+           ELSE
+             CLOSE ENTRADA
+                 IF FS-ENTRADA  IS NOT EQUAL '00'
+                  DISPLAY '* ERROR EN CLOSE SUCURSAL = '
+                                            FS-ENTRADA
+                  MOVE 9999 TO RETURN-CODE
+                  SET WS-FIN     TO TRUE
+                 END-IF
+
+
+      **************************************
+      *   MOSTRAR TOTALES DE CONTROL       *
+      **************************************
+
+              DISPLAY '---------------------------'
+              DISPLAY 'TOTAL DE LEIDOS ' WS-CON-TOTAL
+              DISPLAY '---------------------------'
+
+              MOVE SPACES          TO WS-REP-LINEA
+              MOVE 'PGMCORT2'      TO REP-PGM
+              SET  REP-TOTAL       TO TRUE
+              MOVE 'TOTAL DE LEIDOS' TO REP-ETIQUETA
+              MOVE WS-CON-TOTAL    TO REP-VALOR
+              WRITE REG-SALIDA FROM WS-REP-LINEA
+
+              CLOSE SALIDA
+              IF FS-SALIDA  IS NOT EQUAL '00'
+                 DISPLAY '* ERROR EN CLOSE SALIDA  = ' FS-SALIDA
+                 MOVE 9999 TO RETURN-CODE
+              END-IF
+
+           END-IF.
+
+       F-9999-FINAL.
+           EXIT.
