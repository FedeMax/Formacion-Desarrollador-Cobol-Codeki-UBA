@@ -1,27 +1,88 @@
-       IDENTIFICATION DIVISION.                                        
-       PROGRAM-ID. HOLAM.                                              
-       AUTHOR.     FEDERICO FALCON.                                    
-      **************************************************************** 
-      * PROGRAMA QUE MUESTRA UN HOLA MUNDO Y SUMA DE 1 EN 1 HASTA 10 * 
-      **************************************************************** 
-       DATA DIVISION.                                                  
-       WORKING-STORAGE SECTION.                                        
-                                                                       
-       01  VALOR                PIC 9 VALUE 1.                         
-       01  TOTAL                PIC 9(02) VALUE ZEROES.                
-                                                                       
-       PROCEDURE DIVISION.                                             
-       MAIN-PROGRAM.                                                   
-                                                                       
-           DISPLAY ' HOLA MUNDO '                                      
-                                                                       
-           PERFORM SUMAR 10 TIMES                                      
-                                                                       
-           DISPLAY ' SUMATORIA ' TOTAL                                 
-                                                                       
-                GOBACK.                                                
-       SUMAR.                                                          
-                                                                       
-           ADD VALOR TO TOTAL                                          
-           ADD 1 TO VALOR                                              
-           EXIT.                                                       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLAM.
+       AUTHOR.     FEDERICO FALCON.
+      ****************************************************************
+      * PROGRAMA QUE MUESTRA UN HOLA MUNDO Y SUMA DE 1 EN 1 HASTA 10  *
+      * ESTE PROGRAMA SE USA PARA PROBAR QUE EL RUNTIME COBOL DE UNA *
+      * REGION NUEVA QUEDO BIEN INSTALADO; LA CANTIDAD DE ITERACIONES*
+      * Y EL VALOR INICIAL SE PUEDEN PARAMETRIZAR POR TARJETA DE     *
+      * CONTROL EN LUGAR DE QUEDAR FIJOS EN EL PROGRAMA.             *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+      ****************************************************************
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      ****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PARM ASSIGN TO DDPARM
+                  FILE STATUS IS FS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD   PARM
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01   REG-PARM.
+           05 RP-ITERACIONES          PIC 9(02).
+           05 RP-VALOR-INICIAL        PIC 9(01).
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+       77  FS-PARM                    PIC XX      VALUE SPACES.
+
+       01  VALOR                PIC 9(03) VALUE 1.
+       01  TOTAL                PIC 9(06) VALUE ZEROES.
+
+      *****************CANTIDAD DE ITERACIONES A USAR*****************
+      *    TARJETA DE CONTROL OPCIONAL DDPARM: SI TRAE UNA CANTIDAD
+      *    DE ITERACIONES Y/O UN VALOR INICIAL DISTINTOS DE CERO, SE
+      *    USAN EN LUGAR DE LOS VALORES POR DEFECTO (10 Y 1).
+       77  WS-ITERACIONES             PIC 9(02)   VALUE 10.
+      ****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+
+           PERFORM 1000-INICIO  THRU  F-1000-INICIO.
+
+           DISPLAY ' HOLA MUNDO '
+
+           PERFORM SUMAR WS-ITERACIONES TIMES
+
+           DISPLAY ' SUMATORIA ' TOTAL
+
+                GOBACK.
+      ****************************************************************
+       1000-INICIO.
+      *    LEE LA TARJETA DE CONTROL OPCIONAL Y, SI TRAE VALORES
+      *    VALIDOS, LOS USA EN LUGAR DE LOS DEFAULTS 10 Y 1.
+           OPEN INPUT  PARM.
+
+           IF FS-PARM IS EQUAL '00'
+              READ PARM
+                 AT END
+                    DISPLAY '* TARJETA PARM VACIA, SE USAN VALORES '
+                            'POR DEFECTO'
+                 NOT AT END
+                    IF RP-ITERACIONES IS NOT EQUAL ZEROS
+                       MOVE RP-ITERACIONES TO WS-ITERACIONES
+                    END-IF
+                    IF RP-VALOR-INICIAL IS NOT EQUAL ZEROS
+                       MOVE RP-VALOR-INICIAL TO VALOR
+                    END-IF
+              END-READ
+              CLOSE PARM
+           ELSE
+              DISPLAY '* NO SE PUDO ABRIR PARM, SE USAN VALORES '
+                      'POR DEFECTO'
+           END-IF.
+
+       F-1000-INICIO. EXIT.
+      ****************************************************************
+       SUMAR.
+
+           ADD VALOR TO TOTAL
+           ADD 1 TO VALOR
+           EXIT.
